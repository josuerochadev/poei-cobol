@@ -49,8 +49,15 @@
        01 WS-EOF                   PIC 9(01) VALUE 0.                   
        01 WS-FIN-SORT              PIC 9(01) VALUE 0.                   
                                                                         
-      * NUMERO DE COMPTE RECU PAR ACCEPT                                
-       01 WS-NUM-RECHERCHE       PIC 9(03).                             
+      * NUMERO DE COMPTE RECU PAR ACCEPT
+       01 WS-NUM-RECHERCHE       PIC 9(03).
+
+      * LISTE DES COMPTES A TRAITER EN LOT, SAISIE EN DEBUT DE TRT
+       01 WS-NB-COMPTES          PIC 9(02) VALUE 0.
+       01 WS-TAB-COMPTES.
+           05 WS-TAB-COMPTE OCCURS 20 TIMES
+                             INDEXED BY WS-IDX-CPT
+                             PIC 9(03).
                                                                         
       * COMPTEURS ET TOTAUX                                             
        01 WS-CPT-MOUV              PIC 9(05) VALUE 0.                   
@@ -113,22 +120,48 @@
                                                                         
        PROCEDURE DIVISION.                                              
                                                                         
-       PRINCIPAL.                                                       
-             DISPLAY 'DEBUT DU PROGRAMME PJ19MOMT'                      
-                                                                        
-             ACCEPT WS-NUM-RECHERCHE FROM SYSIN                         
-             DISPLAY 'CLIENT RECHERCHE : ' WS-NUM-RECHERCHE             
-                                                                        
-             SORT F-SORT                                                
-                 ON ASCENDING KEY SORT-DATE                             
-                 INPUT PROCEDURE IS SELECTION                           
-                 OUTPUT PROCEDURE IS CALCUL                             
-                                                                        
-             PERFORM EDITION                                            
-                                                                        
-             DISPLAY 'FIN DU PROGRAMME'                                 
-             STOP RUN.                                                  
-                                                                        
+       PRINCIPAL.
+             DISPLAY 'DEBUT DU PROGRAMME PJ19MOMT'
+
+             PERFORM SAISIR-COMPTES
+
+             OPEN OUTPUT F-EDITION
+
+             PERFORM VARYING WS-IDX-CPT FROM 1 BY 1
+                     UNTIL WS-IDX-CPT > WS-NB-COMPTES
+                 MOVE WS-TAB-COMPTE(WS-IDX-CPT) TO WS-NUM-RECHERCHE
+                 DISPLAY 'CLIENT RECHERCHE : ' WS-NUM-RECHERCHE
+
+                 MOVE 0 TO WS-CPT-MOUV
+                 MOVE 0 TO WS-TOT-CREDIT
+                 MOVE 0 TO WS-TOT-DEBIT
+                 MOVE 0 TO WS-SOLDE
+
+                 SORT F-SORT
+                     ON ASCENDING KEY SORT-DATE
+                     INPUT PROCEDURE IS SELECTION
+                     OUTPUT PROCEDURE IS CALCUL
+
+                 PERFORM EDITION
+             END-PERFORM
+
+             CLOSE F-EDITION
+
+             DISPLAY 'FIN DU PROGRAMME'
+             STOP RUN.
+
+       SAISIR-COMPTES.
+             DISPLAY 'NUMERO DE COMPTE (999 POUR TERMINER) : '
+             ACCEPT WS-NUM-RECHERCHE FROM SYSIN
+             PERFORM UNTIL WS-NUM-RECHERCHE = 999
+                     OR WS-NB-COMPTES = 20
+                 ADD 1 TO WS-NB-COMPTES
+                 MOVE WS-NUM-RECHERCHE TO WS-TAB-COMPTE(WS-NB-COMPTES)
+                 DISPLAY 'NUMERO DE COMPTE (999 POUR TERMINER) : '
+                 ACCEPT WS-NUM-RECHERCHE FROM SYSIN
+             END-PERFORM.
+
+
        SELECTION.                                                       
              OPEN INPUT F-MOUV                                          
              MOVE 0 TO WS-EOF                                           
@@ -161,10 +194,8 @@
                  END-RETURN                                             
              END-PERFORM.                                               
                                                                         
-       EDITION.                                                         
-            OPEN OUTPUT F-EDITION                                       
-                                                                        
-             MOVE WS-NUM-RECHERCHE TO WS-ED-NUM                         
+       EDITION.
+             MOVE WS-NUM-RECHERCHE TO WS-ED-NUM
              MOVE WS-CPT-MOUV    TO WS-ED-NBR                           
              MOVE WS-TOT-CREDIT  TO WS-ED-CREDIT                        
              MOVE WS-TOT-DEBIT   TO WS-ED-DEBIT                         
@@ -180,8 +211,6 @@
             WRITE ENR-EDITION FROM WS-LIGNE-CREDIT                      
             WRITE ENR-EDITION FROM WS-LIGNE-DEBIT                       
             WRITE ENR-EDITION FROM WS-LIGNE-SOLDE                       
-            WRITE ENR-EDITION FROM WS-LIGNE-VIDE                        
-            WRITE ENR-EDITION FROM WS-LIGNE-SEP                         
-                                                                        
-            CLOSE F-EDITION.                                            
-                                                                        
+            WRITE ENR-EDITION FROM WS-LIGNE-VIDE
+            WRITE ENR-EDITION FROM WS-LIGNE-SEP.
+
