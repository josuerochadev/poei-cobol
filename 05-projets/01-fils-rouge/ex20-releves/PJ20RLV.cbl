@@ -71,16 +71,31 @@
                                                                         
        01 WS-TOT-DEB-BRET          PIC 9(15) VALUE 0.                   
                                                                         
-      * NUMERO DE COMPTE RECU PAR ACCEPT                                
-       01 WS-NUM-RECHERCHE         PIC 9(03).                           
+      * NUMERO DE COMPTE RECU PAR ACCEPT
+       01 WS-NUM-RECHERCHE         PIC 9(03).
+
+      * BORNES DE DATE POUR FILTRAGE DU RELEVE
+       01 WS-DATE-DEBUT            PIC X(10).
+       01 WS-DATE-FIN              PIC X(10).
+       01 WS-FILTRE-DATE           PIC 9(01) VALUE 0.
+           88 FILTRE-DATE-ACTIF    VALUE 1.
+
+      * NATURE DE MOUVEMENT POUR FILTRAGE DU RELEVE
+       01 WS-NATURE-FILTRE         PIC X(03).
+       01 WS-FILTRE-NATURE         PIC 9(01) VALUE 0.
+           88 FILTRE-NATURE-ACTIF  VALUE 1.
                                                                         
       * INFOS CLIENT                                                    
        01 WS-NOM-CLIENT            PIC X(10).                           
        01 WS-PRENOM-CLIENT         PIC X(10).                           
                                                                         
-      * TOTAUX                                                          
-       01 WS-TOT-CREDIT            PIC 9(10) VALUE 0.                   
-       01 WS-TOT-DEBIT             PIC 9(10) VALUE 0.                   
+      * TOTAUX
+       01 WS-TOT-CREDIT            PIC 9(10) VALUE 0.
+       01 WS-TOT-DEBIT             PIC 9(10) VALUE 0.
+
+      * SOLDE PROGRESSIF DU RELEVE
+       01 WS-SOLDE-COURANT         PIC S9(10) VALUE 0.
+
       * DATE DU JOUR                                                    
        01 WS-DATE-JOUR.                                                 
            05 WS-ANNEE             PIC 9(04).                           
@@ -132,7 +147,9 @@
            05 FILLER               PIC X(01) VALUE '*'.                 
            05 FILLER               PIC X(12) VALUE '   DEBIT    '.      
            05 FILLER               PIC X(01) VALUE '*'.                 
-           05 FILLER               PIC X(20) VALUE SPACES.              
+           05 FILLER               PIC X(12) VALUE '   SOLDE    '.
+           05 FILLER               PIC X(01) VALUE '*'.
+           05 FILLER               PIC X(07) VALUE SPACES.              
                                                                         
        01 WS-LIGNE-TIRET.                                               
            05 FILLER               PIC X(01) VALUE '*'.                 
@@ -141,10 +158,10 @@
            05 FILLER               PIC X(17) VALUE ALL '-'.             
            05 FILLER               PIC X(01) VALUE '*'.                 
            05 FILLER               PIC X(12) VALUE ALL '-'.             
-           05 FILLER               PIC X(01) VALUE '*'.                 
-           05 FILLER               PIC X(12) VALUE ALL '-'.             
-           05 FILLER               PIC X(01) VALUE '*'.                 
-           05 FILLER               PIC X(20) VALUE SPACES.              
+           05 FILLER               PIC X(01) VALUE '*'.
+           05 FILLER               PIC X(12) VALUE ALL '-'.
+           05 FILLER               PIC X(01) VALUE '*'.
+           05 FILLER               PIC X(07) VALUE SPACES.                 
                                                                         
        01 WS-LIGNE-DETAIL.                                              
            05 FILLER               PIC X(01) VALUE '*'.                 
@@ -160,8 +177,11 @@
 	           05 FILLER               PIC X(01) VALUE '*'.                 
 	           05 WS-DET-DEBIT         PIC Z(05)9.                          
 	           05 FILLER               PIC X(06) VALUE SPACES.              
-	           05 FILLER               PIC X(01) VALUE '*'.                 
-	           05 FILLER               PIC X(20) VALUE SPACES.              
+	           05 FILLER               PIC X(01) VALUE '*'.
+	           05 WS-DET-SOLDE         PIC -(9)9.
+	           05 FILLER               PIC X(02) VALUE SPACES.
+	           05 FILLER               PIC X(01) VALUE '*'.
+	           05 FILLER               PIC X(07) VALUE SPACES.
 	                                                                        
 	       01 WS-LIGNE-TOTAL.                                               
 	           05 FILLER               PIC X(01) VALUE '*'.                 
@@ -174,8 +194,11 @@
            05 FILLER               PIC X(01) VALUE '*'.                 
            05 WS-TOT-ED-DEBIT      PIC Z(05)9.                          
            05 FILLER               PIC X(06) VALUE SPACES.              
-           05 FILLER               PIC X(01) VALUE '*'.                 
-           05 FILLER               PIC X(20) VALUE SPACES.              
+           05 FILLER               PIC X(01) VALUE '*'.
+           05 WS-TOT-ED-SOLDE      PIC -(9)9.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(01) VALUE '*'.
+           05 FILLER               PIC X(07) VALUE SPACES.              
                                                                         
                                                                         
        01 WS-LIGNE-DATE.                                                
@@ -191,11 +214,33 @@
        PRINCIPAL.                                                       
            DISPLAY 'DEBUT DU PROGRAMME PJ20RELV'                        
                                                                         
-           ACCEPT WS-NUM-RECHERCHE FROM SYSIN                           
-           DISPLAY 'CLIENT RECHERCHE : ' WS-NUM-RECHERCHE               
-                                                                        
-           PERFORM LIRE-CLIENT                                          
-           PERFORM GET-DATE                                             
+           ACCEPT WS-NUM-RECHERCHE FROM SYSIN
+           DISPLAY 'CLIENT RECHERCHE : ' WS-NUM-RECHERCHE
+
+           DISPLAY 'DATE DEBUT (AAAA-MM-JJ, BLANC SI AUCUNE) : '
+           ACCEPT WS-DATE-DEBUT FROM SYSIN
+           DISPLAY 'DATE FIN   (AAAA-MM-JJ, BLANC SI AUCUNE) : '
+           ACCEPT WS-DATE-FIN FROM SYSIN
+
+           IF WS-DATE-DEBUT NOT = SPACES OR WS-DATE-FIN NOT = SPACES
+               MOVE 1 TO WS-FILTRE-DATE
+               IF WS-DATE-DEBUT = SPACES
+                   MOVE LOW-VALUES TO WS-DATE-DEBUT
+               END-IF
+               IF WS-DATE-FIN = SPACES
+                   MOVE HIGH-VALUES TO WS-DATE-FIN
+               END-IF
+           END-IF
+
+           DISPLAY 'NATURE DE MOUVEMENT (3 CAR, BLANC SI AUCUNE) : '
+           ACCEPT WS-NATURE-FILTRE FROM SYSIN
+
+           IF WS-NATURE-FILTRE NOT = SPACES
+               MOVE 1 TO WS-FILTRE-NATURE
+           END-IF
+
+           PERFORM LIRE-CLIENT
+           PERFORM GET-DATE
                                                                         
            SORT F-SORT                                                  
                ON ASCENDING KEY SORT-DATE                               
@@ -212,11 +257,12 @@
                INVALID KEY                                              
                    MOVE 'INCONNU   ' TO WS-NOM-CLIENT                   
                    MOVE '          ' TO WS-PRENOM-CLIENT                
-               NOT INVALID KEY                                          
-                   MOVE CLI-NOM TO WS-NOM-CLIENT                        
-                   MOVE CLI-PRENOM TO WS-PRENOM-CLIENT                  
-           END-READ                                                     
-           CLOSE F-CLIENT.                                              
+               NOT INVALID KEY
+                   MOVE CLI-NOM TO WS-NOM-CLIENT
+                   MOVE CLI-PRENOM TO WS-PRENOM-CLIENT
+                   MOVE CLI-SOLDE TO WS-SOLDE-COURANT
+           END-READ
+           CLOSE F-CLIENT.
                                                                         
        GET-DATE.                                                        
            ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD                       
@@ -230,10 +276,15 @@
                READ F-MOUV INTO WS-ENR                                  
                    AT END MOVE 1 TO WS-EOF                              
                    NOT AT END                                           
-                       IF WS-NUM-COMPTE = WS-NUM-RECHERCHE              
-                           MOVE WS-ENR TO ENR-SORT                      
-                           RELEASE ENR-SORT                             
-                       END-IF                                           
+                       IF WS-NUM-COMPTE = WS-NUM-RECHERCHE
+                           AND (NOT FILTRE-DATE-ACTIF
+                               OR (WS-DATE >= WS-DATE-DEBUT
+                               AND WS-DATE <= WS-DATE-FIN))
+                           AND (NOT FILTRE-NATURE-ACTIF
+                               OR WS-NATURE = WS-NATURE-FILTRE)
+                           MOVE WS-ENR TO ENR-SORT
+                           RELEASE ENR-SORT
+                       END-IF
                END-READ                                                 
            END-PERFORM                                                  
            CLOSE F-MOUV.                                                
@@ -266,10 +317,11 @@
                                                                         
            WRITE ENR-EDITION FROM WS-LIGNE-TIRET   
                      
-           MOVE WS-TOT-CREDIT TO WS-TOT-ED-CREDIT                       
-           MOVE WS-TOT-DEBIT  TO WS-TOT-ED-DEBIT     
-                   
-           WRITE ENR-EDITION FROM WS-LIGNE-TOTAL                        
+           MOVE WS-TOT-CREDIT TO WS-TOT-ED-CREDIT
+           MOVE WS-TOT-DEBIT  TO WS-TOT-ED-DEBIT
+           MOVE WS-SOLDE-COURANT TO WS-TOT-ED-SOLDE
+
+           WRITE ENR-EDITION FROM WS-LIGNE-TOTAL
            WRITE ENR-EDITION FROM WS-LIGNE-SEP                          
            WRITE ENR-EDITION FROM WS-LIGNE-VIDE                         
            WRITE ENR-EDITION FROM WS-LIGNE-DATE                         
@@ -282,15 +334,19 @@
            MOVE ZEROS      TO WS-DET-CREDIT                             
            MOVE ZEROS      TO WS-DET-DEBIT                              
                                                                         
-           IF WS-SENS = 'CR'                                            
-               MOVE WS-MONTANT TO WS-DET-CREDIT                         
-               ADD WS-MONTANT TO WS-TOT-CREDIT                          
-           ELSE                                                         
-               MOVE WS-MONTANT TO WS-DET-DEBIT                          
-               ADD WS-MONTANT TO WS-TOT-DEBIT                           
-           END-IF                                                       
-                                                                        
-           WRITE ENR-EDITION FROM WS-LIGNE-DETAIL.                      
+           IF WS-SENS = 'CR'
+               MOVE WS-MONTANT TO WS-DET-CREDIT
+               ADD WS-MONTANT TO WS-TOT-CREDIT
+               ADD WS-MONTANT TO WS-SOLDE-COURANT
+           ELSE
+               MOVE WS-MONTANT TO WS-DET-DEBIT
+               ADD WS-MONTANT TO WS-TOT-DEBIT
+               SUBTRACT WS-MONTANT FROM WS-SOLDE-COURANT
+           END-IF
+
+           MOVE WS-SOLDE-COURANT TO WS-DET-SOLDE
+
+           WRITE ENR-EDITION FROM WS-LIGNE-DETAIL.
                                                                         
                                                                                                                   
                              
\ No newline at end of file
