@@ -12,12 +12,18 @@
                 ACCESS MODE IS SEQUENTIAL                               
                 FILE STATUS IS WS-FS-DEB.                               
                                                                         
-            SELECT F-CREDIT ASSIGN TO AS-FCREDIT                        
-                ORGANIZATION IS SEQUENTIAL                              
-                ACCESS MODE IS SEQUENTIAL                               
-                FILE STATUS IS WS-FS-CRE.                               
-                                                                        
-            SELECT F-EDITION ASSIGN TO FEDITION                         
+            SELECT F-CREDIT ASSIGN TO AS-FCREDIT
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS WS-FS-CRE.
+
+            SELECT F-COMPTE ASSIGN TO FCOMPTE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS CPT-CODE
+                FILE STATUS IS WS-FS-COMPTE.
+
+            SELECT F-EDITION ASSIGN TO FEDITION
                 FILE STATUS IS WS-FS-EDI.                               
                                                                         
        DATA DIVISION.                                                   
@@ -53,26 +59,53 @@
            05 CRE-POSITION         PIC X(02).                           
            05 FILLER               PIC X(29).                           
                                                                         
-       FD F-EDITION.                                                    
-       01 ENR-EDITION              PIC X(60).                           
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-       01 WS-FS-DEB                PIC X(02).                           
-       01 WS-FS-CRE                PIC X(02).                           
+       FD F-COMPTE.
+       01 ENR-COMPTE.
+           05 CPT-CODE             PIC 9(02).
+           05 CPT-LIBELLE          PIC X(20).
+           05 FILLER               PIC X(58).
+
+       FD F-EDITION.
+       01 ENR-EDITION              PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-DEB                PIC X(02).
+       01 WS-FS-CRE                PIC X(02).
+       01 WS-FS-COMPTE             PIC X(02).
        01 WS-FS-EDI                PIC X(02).                           
                                                                         
        01 WS-EOF-DEB               PIC 9(01).                           
            88 EOF-DEB              VALUE 1.                             
-       01 WS-EOF-CRE               PIC 9(01).                           
-           88 EOF-CRE              VALUE 1.                             
-                                                                        
-      * COMPTEURS ET TOTAUX                                             
-       01 WS-CPT-DEB               PIC 9(05) VALUE 0.                   
-       01 WS-CPT-CRE               PIC 9(05) VALUE 0.                   
-       01 WS-TOT-DEB               PIC 9(15) VALUE 0.                   
-       01 WS-TOT-CRE               PIC 9(15) VALUE 0.                   
-       01 WS-MOY-DEB               PIC 9(12)V99 VALUE 0.                
-       01 WS-MOY-CRE               PIC 9(12)V99 VALUE 0.                
+       01 WS-EOF-CRE               PIC 9(01).
+           88 EOF-CRE              VALUE 1.
+       01 WS-EOF-COMPTE            PIC 9(01) VALUE 0.
+           88 EOF-COMPTE           VALUE 1.
+
+      * COMPTEURS ET TOTAUX
+       01 WS-CPT-DEB               PIC 9(05) VALUE 0.
+       01 WS-CPT-CRE               PIC 9(05) VALUE 0.
+       01 WS-TOT-DEB               PIC 9(15) VALUE 0.
+       01 WS-TOT-CRE               PIC 9(15) VALUE 0.
+       01 WS-MOY-DEB               PIC 9(12)V99 VALUE 0.
+       01 WS-MOY-CRE               PIC 9(12)V99 VALUE 0.
+
+      * TABLE DES NATURES DE COMPTE, CONSTRUITE A PARTIR DE FCOMPTE
+       01 WS-NB-NATURES            PIC 9(03) VALUE 0.
+       01 WS-TAB-NATURES.
+           05 WS-TAB-NATURE OCCURS 50 TIMES
+                             INDEXED BY WS-IDX-NAT.
+               10 WS-TAB-CODE       PIC 9(02).
+               10 WS-TAB-LIBELLE    PIC X(20).
+               10 WS-TAB-CPT-DEB    PIC 9(05).
+               10 WS-TAB-TOT-DEB    PIC 9(15).
+               10 WS-TAB-CPT-CRE    PIC 9(05).
+               10 WS-TAB-TOT-CRE    PIC 9(15).
+
+       01 WS-IDX-TROUVE            PIC 9(01) VALUE 0.
+           88 NATURE-TROUVEE       VALUE 1.
+
+       01 WS-MOY-NAT-DEB           PIC 9(12)V99 VALUE 0.
+       01 WS-MOY-NAT-CRE           PIC 9(12)V99 VALUE 0.                
                                                                         
       * LIGNES D'EDITION                                                
        01 WS-LIGNE-SEP             PIC X(60) VALUE ALL '*'.             
@@ -102,9 +135,34 @@
            05 FILLER               PIC X(02) VALUE '* '.                
            05 FILLER               PIC X(28)                            
               VALUE 'MONTANT MOYEN CREDITEURS: '.                       
-           05 WS-ED-MOY-CRE        PIC Z(14)9.99.                       
-           05 FILLER               PIC X(14) VALUE '             *'.    
-                                                                        
+           05 WS-ED-MOY-CRE        PIC Z(14)9.99.
+           05 FILLER               PIC X(14) VALUE '             *'.
+
+       01 WS-LIGNE-TITRE-NAT.
+           05 FILLER               PIC X(02) VALUE '* '.
+           05 FILLER               PIC X(28)
+              VALUE 'DETAIL PAR NATURE DE COMPTE '.
+           05 FILLER               PIC X(30) VALUE SPACES.
+
+       01 WS-LIGNE-ENTETE-NAT.
+           05 FILLER               PIC X(05) VALUE SPACES.
+           05 FILLER               PIC X(12) VALUE 'NATURE'.
+           05 FILLER               PIC X(15) VALUE 'TOTAL DEBIT'.
+           05 FILLER               PIC X(14) VALUE 'MOYEN DEBIT'.
+           05 FILLER               PIC X(14) VALUE 'TOTAL CREDIT'.
+           05 FILLER               PIC X(14) VALUE 'MOYEN CREDIT'.
+
+       01 WS-LIGNE-DETAIL-NAT.
+           05 FILLER               PIC X(05) VALUE SPACES.
+           05 WS-DETN-LIBELLE      PIC X(12).
+           05 WS-DETN-TOT-DEB      PIC Z(10)9.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-DETN-MOY-DEB      PIC Z(8)9.99.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-DETN-TOT-CRE      PIC Z(10)9.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-DETN-MOY-CRE      PIC Z(8)9.99.
+
        PROCEDURE DIVISION.                                              
                                                                         
        PRINCIPAL.                                                       
@@ -116,56 +174,143 @@
            PERFORM FIN                                                  
            STOP RUN.                                                    
                                                                         
-       INIT.                                                            
-           OPEN INPUT F-DEBIT                                           
-           OPEN INPUT F-CREDIT                                          
-           OPEN OUTPUT F-EDITION.                                       
-                                                                        
-       LIRE-DEB.                                                        
-           READ F-DEBIT                                                 
-               AT END MOVE 1 TO WS-EOF-DEB                              
-               NOT AT END                                               
-                   ADD 1 TO WS-CPT-DEB                                  
-                   ADD DEB-SOLDE TO WS-TOT-DEB                          
-           END-READ.                                                    
-                                                                        
-       LIRE-CRE.                                                        
-           READ F-CREDIT                                                
-               AT END MOVE 1 TO WS-EOF-CRE                              
-               NOT AT END                                               
-                   ADD 1 TO WS-CPT-CRE                                  
-                   ADD CRE-SOLDE TO WS-TOT-CRE                          
-           END-READ.                                                    
-                                                                        
-       CALCULER.                                                        
-           IF WS-CPT-DEB > 0                                            
-               DIVIDE WS-TOT-DEB BY WS-CPT-DEB                          
-                   GIVING WS-MOY-DEB ROUNDED                            
-           END-IF.                                                      
-                                                                        
-           IF WS-CPT-CRE > 0                                            
-               DIVIDE WS-TOT-CRE BY WS-CPT-CRE                          
-                   GIVING WS-MOY-CRE ROUNDED                            
-           END-IF.                                                      
-                                                                        
-       EDITER.                                                          
-           MOVE WS-TOT-DEB TO WS-ED-TOT-DEB                             
-           MOVE WS-TOT-CRE TO WS-ED-TOT-CRE                             
-           MOVE WS-MOY-DEB TO WS-ED-MOY-DEB                             
-           MOVE WS-MOY-CRE TO WS-ED-MOY-CRE                             
-                                                                        
-           WRITE ENR-EDITION FROM WS-LIGNE-SEP                          
-           WRITE ENR-EDITION FROM WS-LIGNE-TOT-DEB                      
-           WRITE ENR-EDITION FROM WS-LIGNE-SEP                          
-           WRITE ENR-EDITION FROM WS-LIGNE-TOT-CRE                      
-           WRITE ENR-EDITION FROM WS-LIGNE-SEP                          
-           WRITE ENR-EDITION FROM WS-LIGNE-MOY-DEB                      
-           WRITE ENR-EDITION FROM WS-LIGNE-SEP                          
-           WRITE ENR-EDITION FROM WS-LIGNE-MOY-CRE                      
-           WRITE ENR-EDITION FROM WS-LIGNE-SEP.                         
-                                                                        
-       FIN.                                                             
-           CLOSE F-DEBIT                                                
-           CLOSE F-CREDIT                                               
-           CLOSE F-EDITION.                                             
-                                                                        
+       INIT.
+           OPEN INPUT F-COMPTE
+           PERFORM CHARGER-NATURE UNTIL EOF-COMPTE
+           CLOSE F-COMPTE
+
+           OPEN INPUT F-DEBIT
+           OPEN INPUT F-CREDIT
+           OPEN OUTPUT F-EDITION.
+
+       CHARGER-NATURE.
+           READ F-COMPTE
+               AT END MOVE 1 TO WS-EOF-COMPTE
+               NOT AT END
+                   IF WS-NB-NATURES < 50
+                       ADD 1 TO WS-NB-NATURES
+                       MOVE CPT-CODE    TO WS-TAB-CODE(WS-NB-NATURES)
+                       MOVE CPT-LIBELLE TO WS-TAB-LIBELLE(WS-NB-NATURES)
+                       MOVE 0           TO WS-TAB-CPT-DEB(WS-NB-NATURES)
+                       MOVE 0           TO WS-TAB-TOT-DEB(WS-NB-NATURES)
+                       MOVE 0           TO WS-TAB-CPT-CRE(WS-NB-NATURES)
+                       MOVE 0           TO WS-TAB-TOT-CRE(WS-NB-NATURES)
+                   END-IF
+           END-READ.
+
+       LIRE-DEB.
+           READ F-DEBIT
+               AT END MOVE 1 TO WS-EOF-DEB
+               NOT AT END
+                   ADD 1 TO WS-CPT-DEB
+                   ADD DEB-SOLDE TO WS-TOT-DEB
+                   PERFORM CUMULER-NATURE-DEB
+           END-READ.
+
+       LIRE-CRE.
+           READ F-CREDIT
+               AT END MOVE 1 TO WS-EOF-CRE
+               NOT AT END
+                   ADD 1 TO WS-CPT-CRE
+                   ADD CRE-SOLDE TO WS-TOT-CRE
+                   PERFORM CUMULER-NATURE-CRE
+           END-READ.
+
+       CUMULER-NATURE-DEB.
+           MOVE 0 TO WS-IDX-TROUVE
+           PERFORM VARYING WS-IDX-NAT FROM 1 BY 1
+                   UNTIL WS-IDX-NAT > WS-NB-NATURES
+               IF DEB-NATURE-COMPTE = WS-TAB-CODE(WS-IDX-NAT)
+                   MOVE 1 TO WS-IDX-TROUVE
+                   ADD 1 TO WS-TAB-CPT-DEB(WS-IDX-NAT)
+                   ADD DEB-SOLDE TO WS-TAB-TOT-DEB(WS-IDX-NAT)
+                   SET WS-IDX-NAT TO WS-NB-NATURES
+               END-IF
+           END-PERFORM
+
+           IF NOT NATURE-TROUVEE
+               DISPLAY 'NATURE DE COMPTE INCONNUE POUR LE COMPTE '
+                   DEB-NUM-COMPTE ' : CODE ' DEB-NATURE-COMPTE
+           END-IF.
+
+       CUMULER-NATURE-CRE.
+           MOVE 0 TO WS-IDX-TROUVE
+           PERFORM VARYING WS-IDX-NAT FROM 1 BY 1
+                   UNTIL WS-IDX-NAT > WS-NB-NATURES
+               IF CRE-NATURE-COMPTE = WS-TAB-CODE(WS-IDX-NAT)
+                   MOVE 1 TO WS-IDX-TROUVE
+                   ADD 1 TO WS-TAB-CPT-CRE(WS-IDX-NAT)
+                   ADD CRE-SOLDE TO WS-TAB-TOT-CRE(WS-IDX-NAT)
+                   SET WS-IDX-NAT TO WS-NB-NATURES
+               END-IF
+           END-PERFORM
+
+           IF NOT NATURE-TROUVEE
+               DISPLAY 'NATURE DE COMPTE INCONNUE POUR LE COMPTE '
+                   CRE-NUM-COMPTE ' : CODE ' CRE-NATURE-COMPTE
+           END-IF.
+
+       CALCULER.
+           IF WS-CPT-DEB > 0
+               DIVIDE WS-TOT-DEB BY WS-CPT-DEB
+                   GIVING WS-MOY-DEB ROUNDED
+           END-IF.
+
+           IF WS-CPT-CRE > 0
+               DIVIDE WS-TOT-CRE BY WS-CPT-CRE
+                   GIVING WS-MOY-CRE ROUNDED
+           END-IF.
+
+       EDITER.
+           MOVE WS-TOT-DEB TO WS-ED-TOT-DEB
+           MOVE WS-TOT-CRE TO WS-ED-TOT-CRE
+           MOVE WS-MOY-DEB TO WS-ED-MOY-DEB
+           MOVE WS-MOY-CRE TO WS-ED-MOY-CRE
+
+           WRITE ENR-EDITION FROM WS-LIGNE-SEP
+           WRITE ENR-EDITION FROM WS-LIGNE-TOT-DEB
+           WRITE ENR-EDITION FROM WS-LIGNE-SEP
+           WRITE ENR-EDITION FROM WS-LIGNE-TOT-CRE
+           WRITE ENR-EDITION FROM WS-LIGNE-SEP
+           WRITE ENR-EDITION FROM WS-LIGNE-MOY-DEB
+           WRITE ENR-EDITION FROM WS-LIGNE-SEP
+           WRITE ENR-EDITION FROM WS-LIGNE-MOY-CRE
+           WRITE ENR-EDITION FROM WS-LIGNE-SEP
+
+           PERFORM EDITER-NATURES.
+
+       EDITER-NATURES.
+           WRITE ENR-EDITION FROM WS-LIGNE-TITRE-NAT
+           WRITE ENR-EDITION FROM WS-LIGNE-SEP
+           WRITE ENR-EDITION FROM WS-LIGNE-ENTETE-NAT
+
+           PERFORM VARYING WS-IDX-NAT FROM 1 BY 1
+                   UNTIL WS-IDX-NAT > WS-NB-NATURES
+               MOVE 0 TO WS-MOY-NAT-DEB
+               MOVE 0 TO WS-MOY-NAT-CRE
+               IF WS-TAB-CPT-DEB(WS-IDX-NAT) > 0
+                   DIVIDE WS-TAB-TOT-DEB(WS-IDX-NAT)
+                       BY WS-TAB-CPT-DEB(WS-IDX-NAT)
+                       GIVING WS-MOY-NAT-DEB ROUNDED
+               END-IF
+               IF WS-TAB-CPT-CRE(WS-IDX-NAT) > 0
+                   DIVIDE WS-TAB-TOT-CRE(WS-IDX-NAT)
+                       BY WS-TAB-CPT-CRE(WS-IDX-NAT)
+                       GIVING WS-MOY-NAT-CRE ROUNDED
+               END-IF
+
+               MOVE WS-TAB-LIBELLE(WS-IDX-NAT) TO WS-DETN-LIBELLE
+               MOVE WS-TAB-TOT-DEB(WS-IDX-NAT) TO WS-DETN-TOT-DEB
+               MOVE WS-MOY-NAT-DEB             TO WS-DETN-MOY-DEB
+               MOVE WS-TAB-TOT-CRE(WS-IDX-NAT) TO WS-DETN-TOT-CRE
+               MOVE WS-MOY-NAT-CRE             TO WS-DETN-MOY-CRE
+               WRITE ENR-EDITION FROM WS-LIGNE-DETAIL-NAT
+           END-PERFORM
+
+           WRITE ENR-EDITION FROM WS-LIGNE-SEP.
+
+       FIN.
+           CLOSE F-DEBIT
+           CLOSE F-CREDIT
+           CLOSE F-EDITION.
+
