@@ -2,24 +2,92 @@
        PROGRAM-ID. PJ21MERG.                                            
       *================================================================*
       * TROISIEME PARTIE MàJ DES DONNéES ET PROGRAMMATION COBOL         
-      * FUSION DES MOUVEMENTS DE 3 MOIS AVEC MERGE INTERNE              
+      * FUSION DES MOUVEMENTS DE L'ANNEE (JUSQU'A 12 MOIS)
       *================================================================*
        ENVIRONMENT DIVISION.                                            
        INPUT-OUTPUT SECTION.                                            
        FILE-CONTROL.                                                    
             SELECT F-SORT ASSIGN TO SORTWORK.                           
                                                                         
-            SELECT F-JANVIER ASSIGN TO FJANV                            
-                FILE STATUS IS WS-FS-JANV.                              
-                                                                        
-            SELECT F-FEVRIER ASSIGN TO FFEVR                            
-                FILE STATUS IS WS-FS-FEVR.                              
-                                                                        
-            SELECT F-MARS ASSIGN TO FMARS                               
-                FILE STATUS IS WS-FS-MARS.                              
-                                                                        
-            SELECT F-FUSION ASSIGN TO FFUSION                           
-                FILE STATUS IS WS-FS-FUSI.                              
+            SELECT F-JANVIER ASSIGN TO FJANV
+                FILE STATUS IS WS-FS-JANV.
+
+            SELECT F-FEVRIER ASSIGN TO FFEVR
+                FILE STATUS IS WS-FS-FEVR.
+
+            SELECT F-MARS ASSIGN TO FMARS
+                FILE STATUS IS WS-FS-MARS.
+
+            SELECT F-AVRIL ASSIGN TO FAVRIL
+                FILE STATUS IS WS-FS-AVRI.
+
+            SELECT F-MAI ASSIGN TO FMAI
+                FILE STATUS IS WS-FS-MAI.
+
+            SELECT F-JUIN ASSIGN TO FJUIN
+                FILE STATUS IS WS-FS-JUIN.
+
+            SELECT F-JUILLET ASSIGN TO FJUIL
+                FILE STATUS IS WS-FS-JUIL.
+
+            SELECT F-AOUT ASSIGN TO FAOUT
+                FILE STATUS IS WS-FS-AOUT.
+
+            SELECT F-SEPTEMBRE ASSIGN TO FSEPT
+                FILE STATUS IS WS-FS-SEPT.
+
+            SELECT F-OCTOBRE ASSIGN TO FOCT
+                FILE STATUS IS WS-FS-OCTO.
+
+            SELECT F-NOVEMBRE ASSIGN TO FNOV
+                FILE STATUS IS WS-FS-NOVE.
+
+            SELECT F-DECEMBRE ASSIGN TO FDEC
+                FILE STATUS IS WS-FS-DECE.
+
+            SELECT F-FUSION ASSIGN TO FFUSION
+                FILE STATUS IS WS-FS-FUSI.
+
+      * FICHIERS INTERMEDIAIRES : COPIE DE CHAQUE FICHIER MENSUEL
+      * AVEC LE MOIS D'ORIGINE MARQUE DANS L'ENREGISTREMENT, POUR
+      * QUE LE CONTROLE DE COHERENCE PUISSE DISTINGUER UN COMPTE
+      * PRESENT DEUX FOIS LE MEME JOUR DANS UN SEUL FICHIER (NORMAL)
+      * D'UN COMPTE PRESENT LE MEME JOUR DANS DEUX FICHIERS (ANOMALIE)
+            SELECT F-JANVIER-TAG ASSIGN TO TJANV
+                FILE STATUS IS WS-FS-TAG-OUT.
+
+            SELECT F-FEVRIER-TAG ASSIGN TO TFEVR
+                FILE STATUS IS WS-FS-TAG-OUT.
+
+            SELECT F-MARS-TAG ASSIGN TO TMARS
+                FILE STATUS IS WS-FS-TAG-OUT.
+
+            SELECT F-AVRIL-TAG ASSIGN TO TAVRIL
+                FILE STATUS IS WS-FS-TAG-OUT.
+
+            SELECT F-MAI-TAG ASSIGN TO TMAI
+                FILE STATUS IS WS-FS-TAG-OUT.
+
+            SELECT F-JUIN-TAG ASSIGN TO TJUIN
+                FILE STATUS IS WS-FS-TAG-OUT.
+
+            SELECT F-JUILLET-TAG ASSIGN TO TJUIL
+                FILE STATUS IS WS-FS-TAG-OUT.
+
+            SELECT F-AOUT-TAG ASSIGN TO TAOUT
+                FILE STATUS IS WS-FS-TAG-OUT.
+
+            SELECT F-SEPTEMBRE-TAG ASSIGN TO TSEPT
+                FILE STATUS IS WS-FS-TAG-OUT.
+
+            SELECT F-OCTOBRE-TAG ASSIGN TO TOCT
+                FILE STATUS IS WS-FS-TAG-OUT.
+
+            SELECT F-NOVEMBRE-TAG ASSIGN TO TNOV
+                FILE STATUS IS WS-FS-TAG-OUT.
+
+            SELECT F-DECEMBRE-TAG ASSIGN TO TDEC
+                FILE STATUS IS WS-FS-TAG-OUT.
                                                                         
        DATA DIVISION.                                                   
        FILE SECTION.                                                    
@@ -34,37 +102,375 @@
            05 SORT-DATE            PIC X(10).                           
            05 FILLER               PIC X(41).                           
                                                                         
-       FD F-JANVIER.                                                    
-       01 ENR-JANVIER              PIC X(80).                           
-                                                                        
-       FD F-FEVRIER.                                                    
-       01 ENR-FEVRIER              PIC X(80).                           
-                                                                        
-       FD F-MARS.                                                       
-       01 ENR-MARS                 PIC X(80).                           
-                                                                        
-       FD F-FUSION.                                                     
-       01 ENR-FUSION               PIC X(80).                           
-                                                                        
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-       01 WS-FS-JANV               PIC X(02).                           
-       01 WS-FS-FEVR               PIC X(02).                           
-       01 WS-FS-MARS               PIC X(02).                           
-       01 WS-FS-FUSI               PIC X(02).                           
+       FD F-JANVIER.
+       01 ENR-JANVIER              PIC X(80).
+
+       FD F-FEVRIER.
+       01 ENR-FEVRIER              PIC X(80).
+
+       FD F-MARS.
+       01 ENR-MARS              PIC X(80).
+
+       FD F-AVRIL.
+       01 ENR-AVRIL              PIC X(80).
+
+       FD F-MAI.
+       01 ENR-MAI              PIC X(80).
+
+       FD F-JUIN.
+       01 ENR-JUIN              PIC X(80).
+
+       FD F-JUILLET.
+       01 ENR-JUILLET              PIC X(80).
+
+       FD F-AOUT.
+       01 ENR-AOUT              PIC X(80).
+
+       FD F-SEPTEMBRE.
+       01 ENR-SEPTEMBRE              PIC X(80).
+
+       FD F-OCTOBRE.
+       01 ENR-OCTOBRE              PIC X(80).
+
+       FD F-NOVEMBRE.
+       01 ENR-NOVEMBRE              PIC X(80).
+
+       FD F-DECEMBRE.
+       01 ENR-DECEMBRE              PIC X(80).
+
+       FD F-FUSION.
+       01 ENR-FUSION               PIC X(80).
+
+       FD F-JANVIER-TAG.
+       01 ENR-JANVIER-TAG          PIC X(80).
+
+       FD F-FEVRIER-TAG.
+       01 ENR-FEVRIER-TAG          PIC X(80).
+
+       FD F-MARS-TAG.
+       01 ENR-MARS-TAG             PIC X(80).
+
+       FD F-AVRIL-TAG.
+       01 ENR-AVRIL-TAG            PIC X(80).
+
+       FD F-MAI-TAG.
+       01 ENR-MAI-TAG              PIC X(80).
+
+       FD F-JUIN-TAG.
+       01 ENR-JUIN-TAG             PIC X(80).
+
+       FD F-JUILLET-TAG.
+       01 ENR-JUILLET-TAG          PIC X(80).
+
+       FD F-AOUT-TAG.
+       01 ENR-AOUT-TAG             PIC X(80).
+
+       FD F-SEPTEMBRE-TAG.
+       01 ENR-SEPTEMBRE-TAG        PIC X(80).
+
+       FD F-OCTOBRE-TAG.
+       01 ENR-OCTOBRE-TAG          PIC X(80).
+
+       FD F-NOVEMBRE-TAG.
+       01 ENR-NOVEMBRE-TAG         PIC X(80).
+
+       FD F-DECEMBRE-TAG.
+       01 ENR-DECEMBRE-TAG         PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-JANV               PIC X(02).
+       01 WS-FS-FEVR               PIC X(02).
+       01 WS-FS-MARS               PIC X(02).
+       01 WS-FS-AVRI               PIC X(02).
+       01 WS-FS-MAI               PIC X(02).
+       01 WS-FS-JUIN               PIC X(02).
+       01 WS-FS-JUIL               PIC X(02).
+       01 WS-FS-AOUT               PIC X(02).
+       01 WS-FS-SEPT               PIC X(02).
+       01 WS-FS-OCTO               PIC X(02).
+       01 WS-FS-NOVE               PIC X(02).
+       01 WS-FS-DECE               PIC X(02).
+       01 WS-FS-FUSI               PIC X(02).
+       01 WS-FS-TAG-OUT            PIC X(02).
+
+      * ZONE DE TRAVAIL POUR LE MARQUAGE DU MOIS D'ORIGINE : LUE
+      * DEPUIS UN FICHIER MENSUEL BRUT, MOIS POSE DANS TAG-MOIS, PUIS
+      * RE-ECRITE DANS LE FICHIER MENSUEL "MARQUE" CORRESPONDANT
+       01 WS-TAG-REC.
+           05 TAG-NUM-COMPTE       PIC 9(03).
+           05 TAG-LIBELLE          PIC X(15).
+           05 TAG-MONTANT          PIC 9(06).
+           05 TAG-SENS             PIC X(02).
+           05 TAG-NATURE           PIC X(03).
+           05 TAG-DATE             PIC X(10).
+           05 TAG-MOIS             PIC X(02).
+           05 FILLER               PIC X(39).
+
+      * CONTROLE DE COHERENCE : COMPTES PRESENTS LE MEME JOUR DANS
+      * PLUSIEURS FICHIERS MENSUELS (ILS ARRIVENT ADJACENTS DANS LE
+      * RESULTAT DU MERGE, TRIE SUR NUM-COMPTE PUIS DATE). WS-SC-MOIS
+      * PORTE LE MOIS D'ORIGINE MARQUE PAR 0100-TAGUER-SOURCES : IL
+      * PERMET DE DISTINGUER UN MEME COMPTE ECRIT DEUX FOIS LE MEME
+      * JOUR DANS UN SEUL FICHIER MENSUEL (NORMAL) D'UN COMPTE PRESENT
+      * LE MEME JOUR DANS DEUX FICHIERS DIFFERENTS (ANOMALIE).
+       01 WS-SORT-COPY.
+           05 WS-SC-NUM-COMPTE     PIC 9(03).
+           05 WS-SC-LIBELLE        PIC X(15).
+           05 WS-SC-MONTANT        PIC 9(06).
+           05 WS-SC-SENS           PIC X(02).
+           05 WS-SC-NATURE         PIC X(03).
+           05 WS-SC-DATE           PIC X(10).
+           05 WS-SC-MOIS           PIC X(02).
+           05 FILLER               PIC X(39).
+
+       01 WS-NUM-PRECEDENT         PIC 9(03) VALUE 0.
+       01 WS-DATE-PRECEDENT        PIC X(10) VALUE SPACES.
+       01 WS-MOIS-PRECEDENT        PIC X(02) VALUE SPACES.
+       01 WS-NB-DOUBLONS           PIC 999 VALUE 0.
                                                                         
        PROCEDURE DIVISION.                                              
                                                                         
-       PRINCIPAL.                                                       
-            DISPLAY 'DEBUT DE LA FUSION DES 3 MOIS'                     
-                                                                        
-            MERGE F-SORT                                                
-                ON ASCENDING KEY SORT-NUM-COMPTE                        
-                ON ASCENDING KEY SORT-DATE                              
-                USING F-JANVIER F-FEVRIER F-MARS                        
-                GIVING F-FUSION                                         
-                                                                        
-            DISPLAY 'FUSION TERMINEE AVEC SUCCES'                       
-                                                                        
-            STOP RUN.                                                   
-                                                                        
+       PRINCIPAL.
+            DISPLAY 'DEBUT DE LA FUSION DES MOIS DE L ANNEE'
+
+            PERFORM 0100-TAGUER-SOURCES
+
+            MERGE F-SORT
+                ON ASCENDING KEY SORT-NUM-COMPTE
+                ON ASCENDING KEY SORT-DATE
+                USING F-JANVIER-TAG F-FEVRIER-TAG F-MARS-TAG
+                      F-AVRIL-TAG F-MAI-TAG F-JUIN-TAG F-JUILLET-TAG
+                      F-AOUT-TAG F-SEPTEMBRE-TAG F-OCTOBRE-TAG
+                      F-NOVEMBRE-TAG F-DECEMBRE-TAG
+                GIVING F-FUSION
+
+            DISPLAY 'FUSION TERMINEE AVEC SUCCES'
+
+            PERFORM DETECTER-COMPTES-MULTIPLES
+
+            STOP RUN.
+
+      * MARQUE CHAQUE FICHIER MENSUEL AVEC SON MOIS D'ORIGINE DANS UNE
+      * COPIE INTERMEDIAIRE, AVANT LE MERGE, POUR QUE LE CONTROLE DE
+      * COHERENCE PUISSE RETROUVER LA PROVENANCE DE CHAQUE MOUVEMENT
+       0100-TAGUER-SOURCES.
+            PERFORM 0110-TAGUER-JANVIER
+            PERFORM 0120-TAGUER-FEVRIER
+            PERFORM 0130-TAGUER-MARS
+            PERFORM 0140-TAGUER-AVRIL
+            PERFORM 0150-TAGUER-MAI
+            PERFORM 0160-TAGUER-JUIN
+            PERFORM 0170-TAGUER-JUILLET
+            PERFORM 0180-TAGUER-AOUT
+            PERFORM 0190-TAGUER-SEPTEMBRE
+            PERFORM 0200-TAGUER-OCTOBRE
+            PERFORM 0210-TAGUER-NOVEMBRE
+            PERFORM 0220-TAGUER-DECEMBRE.
+
+       0110-TAGUER-JANVIER.
+            OPEN INPUT F-JANVIER
+            OPEN OUTPUT F-JANVIER-TAG
+            PERFORM UNTIL WS-FS-JANV = '10'
+                READ F-JANVIER INTO WS-TAG-REC
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE '01' TO TAG-MOIS
+                        WRITE ENR-JANVIER-TAG FROM WS-TAG-REC
+                END-READ
+            END-PERFORM
+            CLOSE F-JANVIER
+            CLOSE F-JANVIER-TAG.
+
+       0120-TAGUER-FEVRIER.
+            OPEN INPUT F-FEVRIER
+            OPEN OUTPUT F-FEVRIER-TAG
+            PERFORM UNTIL WS-FS-FEVR = '10'
+                READ F-FEVRIER INTO WS-TAG-REC
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE '02' TO TAG-MOIS
+                        WRITE ENR-FEVRIER-TAG FROM WS-TAG-REC
+                END-READ
+            END-PERFORM
+            CLOSE F-FEVRIER
+            CLOSE F-FEVRIER-TAG.
+
+       0130-TAGUER-MARS.
+            OPEN INPUT F-MARS
+            OPEN OUTPUT F-MARS-TAG
+            PERFORM UNTIL WS-FS-MARS = '10'
+                READ F-MARS INTO WS-TAG-REC
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE '03' TO TAG-MOIS
+                        WRITE ENR-MARS-TAG FROM WS-TAG-REC
+                END-READ
+            END-PERFORM
+            CLOSE F-MARS
+            CLOSE F-MARS-TAG.
+
+       0140-TAGUER-AVRIL.
+            OPEN INPUT F-AVRIL
+            OPEN OUTPUT F-AVRIL-TAG
+            PERFORM UNTIL WS-FS-AVRI = '10'
+                READ F-AVRIL INTO WS-TAG-REC
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE '04' TO TAG-MOIS
+                        WRITE ENR-AVRIL-TAG FROM WS-TAG-REC
+                END-READ
+            END-PERFORM
+            CLOSE F-AVRIL
+            CLOSE F-AVRIL-TAG.
+
+       0150-TAGUER-MAI.
+            OPEN INPUT F-MAI
+            OPEN OUTPUT F-MAI-TAG
+            PERFORM UNTIL WS-FS-MAI = '10'
+                READ F-MAI INTO WS-TAG-REC
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE '05' TO TAG-MOIS
+                        WRITE ENR-MAI-TAG FROM WS-TAG-REC
+                END-READ
+            END-PERFORM
+            CLOSE F-MAI
+            CLOSE F-MAI-TAG.
+
+       0160-TAGUER-JUIN.
+            OPEN INPUT F-JUIN
+            OPEN OUTPUT F-JUIN-TAG
+            PERFORM UNTIL WS-FS-JUIN = '10'
+                READ F-JUIN INTO WS-TAG-REC
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE '06' TO TAG-MOIS
+                        WRITE ENR-JUIN-TAG FROM WS-TAG-REC
+                END-READ
+            END-PERFORM
+            CLOSE F-JUIN
+            CLOSE F-JUIN-TAG.
+
+       0170-TAGUER-JUILLET.
+            OPEN INPUT F-JUILLET
+            OPEN OUTPUT F-JUILLET-TAG
+            PERFORM UNTIL WS-FS-JUIL = '10'
+                READ F-JUILLET INTO WS-TAG-REC
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE '07' TO TAG-MOIS
+                        WRITE ENR-JUILLET-TAG FROM WS-TAG-REC
+                END-READ
+            END-PERFORM
+            CLOSE F-JUILLET
+            CLOSE F-JUILLET-TAG.
+
+       0180-TAGUER-AOUT.
+            OPEN INPUT F-AOUT
+            OPEN OUTPUT F-AOUT-TAG
+            PERFORM UNTIL WS-FS-AOUT = '10'
+                READ F-AOUT INTO WS-TAG-REC
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE '08' TO TAG-MOIS
+                        WRITE ENR-AOUT-TAG FROM WS-TAG-REC
+                END-READ
+            END-PERFORM
+            CLOSE F-AOUT
+            CLOSE F-AOUT-TAG.
+
+       0190-TAGUER-SEPTEMBRE.
+            OPEN INPUT F-SEPTEMBRE
+            OPEN OUTPUT F-SEPTEMBRE-TAG
+            PERFORM UNTIL WS-FS-SEPT = '10'
+                READ F-SEPTEMBRE INTO WS-TAG-REC
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE '09' TO TAG-MOIS
+                        WRITE ENR-SEPTEMBRE-TAG FROM WS-TAG-REC
+                END-READ
+            END-PERFORM
+            CLOSE F-SEPTEMBRE
+            CLOSE F-SEPTEMBRE-TAG.
+
+       0200-TAGUER-OCTOBRE.
+            OPEN INPUT F-OCTOBRE
+            OPEN OUTPUT F-OCTOBRE-TAG
+            PERFORM UNTIL WS-FS-OCTO = '10'
+                READ F-OCTOBRE INTO WS-TAG-REC
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE '10' TO TAG-MOIS
+                        WRITE ENR-OCTOBRE-TAG FROM WS-TAG-REC
+                END-READ
+            END-PERFORM
+            CLOSE F-OCTOBRE
+            CLOSE F-OCTOBRE-TAG.
+
+       0210-TAGUER-NOVEMBRE.
+            OPEN INPUT F-NOVEMBRE
+            OPEN OUTPUT F-NOVEMBRE-TAG
+            PERFORM UNTIL WS-FS-NOVE = '10'
+                READ F-NOVEMBRE INTO WS-TAG-REC
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE '11' TO TAG-MOIS
+                        WRITE ENR-NOVEMBRE-TAG FROM WS-TAG-REC
+                END-READ
+            END-PERFORM
+            CLOSE F-NOVEMBRE
+            CLOSE F-NOVEMBRE-TAG.
+
+       0220-TAGUER-DECEMBRE.
+            OPEN INPUT F-DECEMBRE
+            OPEN OUTPUT F-DECEMBRE-TAG
+            PERFORM UNTIL WS-FS-DECE = '10'
+                READ F-DECEMBRE INTO WS-TAG-REC
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE '12' TO TAG-MOIS
+                        WRITE ENR-DECEMBRE-TAG FROM WS-TAG-REC
+                END-READ
+            END-PERFORM
+            CLOSE F-DECEMBRE
+            CLOSE F-DECEMBRE-TAG.
+
+      * UN MEME COMPTE PRESENT A LA MEME DATE DANS PLUSIEURS FICHIERS
+      * MENSUELS ARRIVE ADJACENT DANS LE RESULTAT TRIE DU MERGE : ON
+      * LE DETECTE PAR COMPARAISON AVEC L'ENREGISTREMENT PRECEDENT
+       DETECTER-COMPTES-MULTIPLES.
+            DISPLAY ' '
+            DISPLAY 'CONTROLE DE COHERENCE : COMPTES EN DOUBLE A LA'
+            DISPLAY '  MEME DATE DANS PLUSIEURS FICHIERS MENSUELS'
+
+            OPEN INPUT F-FUSION
+            MOVE 0 TO WS-NUM-PRECEDENT
+            MOVE SPACES TO WS-DATE-PRECEDENT
+            MOVE SPACES TO WS-MOIS-PRECEDENT
+            MOVE 0 TO WS-NB-DOUBLONS
+
+            PERFORM UNTIL WS-FS-FUSI = '10'
+                READ F-FUSION INTO WS-SORT-COPY
+                    AT END CONTINUE
+                    NOT AT END
+                        IF WS-SC-NUM-COMPTE = WS-NUM-PRECEDENT
+                            AND WS-SC-DATE = WS-DATE-PRECEDENT
+                            AND WS-SC-MOIS NOT = WS-MOIS-PRECEDENT
+                            ADD 1 TO WS-NB-DOUBLONS
+                            DISPLAY '  *** COMPTE ' WS-SC-NUM-COMPTE
+                                ' PRESENT DANS PLUSIEURS FICHIERS LE '
+                                WS-SC-DATE ' ***'
+                        END-IF
+                        MOVE WS-SC-NUM-COMPTE TO WS-NUM-PRECEDENT
+                        MOVE WS-SC-DATE TO WS-DATE-PRECEDENT
+                        MOVE WS-SC-MOIS TO WS-MOIS-PRECEDENT
+                END-READ
+            END-PERFORM
+
+            CLOSE F-FUSION
+
+            DISPLAY ' '
+            DISPLAY 'TOTAL COMPTES EN DOUBLE DETECTES : '
+                    WS-NB-DOUBLONS.
+
