@@ -7,11 +7,17 @@
        ENVIRONMENT DIVISION.                                            
        INPUT-OUTPUT SECTION.                                            
        FILE-CONTROL.                                                    
-            SELECT F-CLIENT ASSIGN TO FCLIENT                           
-                FILE STATUS IS WS-FS-CLI.                               
-                                                                        
-            SELECT F-EDITION ASSIGN TO FEDITION                         
-                FILE STATUS IS WS-FS-EDI.                               
+            SELECT F-CLIENT ASSIGN TO FCLIENT
+                FILE STATUS IS WS-FS-CLI.
+
+            SELECT F-REGION ASSIGN TO FREGION
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS REG-CODE
+                FILE STATUS IS WS-FS-REGION.
+
+            SELECT F-EDITION ASSIGN TO FEDITION
+                FILE STATUS IS WS-FS-EDI.
                                                                         
        DATA DIVISION.                                                   
        FILE SECTION.                                                    
@@ -19,12 +25,8 @@
        FD F-CLIENT.                                                     
        01 ENR-DEBIT.                                                    
            05 CLI-NUM-COMPTE       PIC 9(03).                           
-           05 CLI-CODE-REGION      PIC 9(02).                           
-              88 REGION-GRAND-EST  VALUE 01.                            
-              88 REGION-IDF        VALUE 02.                            
-              88 REGION-NORMANDIE  VALUE 03.                            
-              88 REGION-BRETAGNE   VALUE 04.                            
-           05 CLI-NATURE-COMPTE    PIC 9(02).                           
+           05 CLI-CODE-REGION      PIC 9(02).
+           05 CLI-NATURE-COMPTE    PIC 9(02).
            05 CLI-NOM              PIC X(10).                           
            05 CLI-PRENOM           PIC X(10).                           
            05 CLI-DATE-NAIS        PIC 9(08).                           
@@ -37,27 +39,38 @@
               88 EST-CREDITEUR     VALUE 'CR'.                          
            05 FILLER               PIC X(29).                           
                                                                         
-       FD F-EDITION.                                                    
-       01 ENR-EDITION              PIC X(80).                           
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-       01 WS-FS-CLI                PIC X(02).                           
-       01 WS-FS-EDI                PIC X(02).                           
-                                                                        
-       01 WS-EOF                   PIC 9(01) VALUE 0.                   
-           88 EOF                  VALUE 1.                             
-                                                                        
-      * TOTAUX PAR REGION - DEBITEURS                                   
-       01 WS-TOT-DEB-GDEST         PIC 9(15) VALUE 0.                   
-       01 WS-TOT-DEB-IDF           PIC 9(15) VALUE 0.                   
-       01 WS-TOT-DEB-NORM          PIC 9(15) VALUE 0.                   
-       01 WS-TOT-DEB-BRET          PIC 9(15) VALUE 0.                   
-                                                                        
-      * TOTAUX PAR REGION - CREDITEURS                                  
-       01 WS-TOT-CRE-GDEST         PIC 9(15) VALUE 0.                   
-       01 WS-TOT-CRE-IDF           PIC 9(15) VALUE 0.                   
-       01 WS-TOT-CRE-NORM          PIC 9(15) VALUE 0.                   
-       01 WS-TOT-CRE-BRET          PIC 9(15) VALUE 0.                   
+       FD F-REGION.
+       01 ENR-REGION.
+           05 REG-CODE             PIC 9(02).
+           05 REG-LIBELLE          PIC X(20).
+           05 FILLER               PIC X(58).
+
+       FD F-EDITION.
+       01 ENR-EDITION              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CLI                PIC X(02).
+       01 WS-FS-REGION             PIC X(02).
+       01 WS-FS-EDI                PIC X(02).
+
+       01 WS-EOF                   PIC 9(01) VALUE 0.
+           88 EOF                  VALUE 1.
+       01 WS-EOF-REGION            PIC 9(01) VALUE 0.
+           88 EOF-REGION           VALUE 1.
+
+      * TABLE DES TOTAUX PAR REGION, CONSTRUITE A PARTIR DE FREGION
+       01 WS-NB-REGIONS            PIC 9(03) VALUE 0.
+       01 WS-TAB-REGIONS.
+           05 WS-TAB-REGION OCCURS 50 TIMES
+                             INDEXED BY WS-IDX-REG.
+               10 WS-TAB-CODE       PIC 9(02).
+               10 WS-TAB-LIBELLE    PIC X(20).
+               10 WS-TAB-TOT-DEB    PIC 9(15).
+               10 WS-TAB-TOT-CRE    PIC 9(15).
+
+       01 WS-IDX-TROUVE             PIC 9(01) VALUE 0.
+           88 REGION-TROUVEE        VALUE 1.
+
                                                                         
       * LIGNES D'EDITION                                                
        01 WS-LIGNE-SEP             PIC X(70) VALUE ALL '*'.             
@@ -87,92 +100,83 @@
                                                                         
        PROCEDURE DIVISION.                                              
                                                                         
-       PRINCIPAL.                                                       
-            PERFORM INIT                                                
-            PERFORM TRAITEMENT UNTIL WS-EOF = 1                         
-            PERFORM EDITER                                              
-            PERFORM FIN                                                 
-            STOP RUN.                                                   
-                                                                        
-       INIT.                                                            
-            OPEN INPUT F-CLIENT                                         
-            OPEN OUTPUT F-EDITION                                       
-            PERFORM LIRE.                                               
-                                                                        
-       TRAITEMENT.                                                      
+       PRINCIPAL.
+            PERFORM INIT
+            PERFORM TRAITEMENT UNTIL WS-EOF = 1
+            PERFORM EDITER
+            PERFORM FIN
+            STOP RUN.
+
+       INIT.
+            OPEN INPUT F-REGION
+            PERFORM CHARGER-REGION UNTIL WS-EOF-REGION = 1
+            CLOSE F-REGION
+
+            OPEN INPUT F-CLIENT
+            OPEN OUTPUT F-EDITION
+            PERFORM LIRE.
+
+       CHARGER-REGION.
+            READ F-REGION
+              AT END MOVE 1 TO WS-EOF-REGION
+              NOT AT END
+                  IF WS-NB-REGIONS < 50
+                      ADD 1 TO WS-NB-REGIONS
+                      MOVE REG-CODE    TO WS-TAB-CODE(WS-NB-REGIONS)
+                      MOVE REG-LIBELLE TO WS-TAB-LIBELLE(WS-NB-REGIONS)
+                      MOVE 0           TO WS-TAB-TOT-DEB(WS-NB-REGIONS)
+                      MOVE 0           TO WS-TAB-TOT-CRE(WS-NB-REGIONS)
+                  END-IF
+            END-READ.
+
+       TRAITEMENT.
             DISPLAY 'LECTURE : ' CLI-NUM-COMPTE ' REG: ' CLI-CODE-REGION
-            EVALUATE TRUE                                               
-               WHEN REGION-GRAND-EST                                    
-                  IF EST-DEBITEUR                                       
-                    ADD CLI-SOLDE TO WS-TOT-DEB-GDEST                   
-                END-IF                                                  
-                IF EST-CREDITEUR                                        
-                    ADD CLI-SOLDE TO WS-TOT-CRE-GDEST                   
-                END-IF                                                  
-             WHEN REGION-IDF                                            
-                IF EST-DEBITEUR                                         
-                    ADD CLI-SOLDE TO WS-TOT-DEB-IDF                     
-                END-IF                                                  
-                IF EST-CREDITEUR                                        
-                    ADD CLI-SOLDE TO WS-TOT-CRE-IDF                     
-                END-IF                                                  
-             WHEN REGION-NORMANDIE                                      
-                IF EST-DEBITEUR                                         
-                    ADD CLI-SOLDE TO WS-TOT-DEB-NORM                    
-                END-IF                                                  
-                IF EST-CREDITEUR                                        
-                    ADD CLI-SOLDE TO WS-TOT-CRE-NORM                    
-                END-IF                                                  
-             WHEN REGION-BRETAGNE                                       
-                IF EST-DEBITEUR                                         
-                    ADD CLI-SOLDE TO WS-TOT-DEB-BRET                    
-                END-IF                                                  
-                IF EST-CREDITEUR                                        
-                    ADD CLI-SOLDE TO WS-TOT-CRE-BRET                    
-                END-IF                                                  
-            END-EVALUATE.                                               
-                                                                        
-            PERFORM LIRE.                                               
-                                                                        
-       EDITER.                                                          
-            WRITE ENR-EDITION FROM WS-LIGNE-SEP                         
-            WRITE ENR-EDITION FROM WS-LIGNE-TITRE                       
-            WRITE ENR-EDITION FROM WS-LIGNE-SEP                         
-            WRITE ENR-EDITION FROM WS-LIGNE-VIDE                        
-            WRITE ENR-EDITION FROM WS-LIGNE-ENTETE                      
-            WRITE ENR-EDITION FROM WS-LIGNE-VIDE                        
-                                                                        
-      * REGION GRAND-EST                                                
-            MOVE 'GRAND-EST'        TO WS-DET-REGION                    
-            MOVE WS-TOT-DEB-GDEST   TO WS-DET-TOT-DEB                   
-            MOVE WS-TOT-CRE-GDEST   TO WS-DET-TOT-CRE                   
-            WRITE ENR-EDITION FROM WS-LIGNE-DETAIL                      
-                                                                        
-      * REGION ILE-DE-FRANCE                                            
-            MOVE 'ILE-DE-FRANCE'    TO WS-DET-REGION                    
-            MOVE WS-TOT-DEB-IDF     TO WS-DET-TOT-DEB                   
-            MOVE WS-TOT-CRE-IDF     TO WS-DET-TOT-CRE                   
-            WRITE ENR-EDITION FROM WS-LIGNE-DETAIL                      
-                                                                        
-      * REGION NORMANDIE                                                
-            MOVE 'NORMANDIE'        TO WS-DET-REGION                    
-            MOVE WS-TOT-DEB-NORM    TO WS-DET-TOT-DEB                   
-            MOVE WS-TOT-CRE-NORM    TO WS-DET-TOT-CRE                   
-            WRITE ENR-EDITION FROM WS-LIGNE-DETAIL                      
-                                                                        
-      * REGION BRETAGNE                                                 
-            MOVE 'BRETAGNE'         TO WS-DET-REGION                    
-            MOVE WS-TOT-DEB-BRET    TO WS-DET-TOT-DEB                   
-            MOVE WS-TOT-CRE-BRET    TO WS-DET-TOT-CRE                   
-            WRITE ENR-EDITION FROM WS-LIGNE-DETAIL                                                                                  
-            WRITE ENR-EDITION FROM WS-LIGNE-VIDE                        
-            WRITE ENR-EDITION FROM WS-LIGNE-SEP.                        
-                                                                        
-       FIN.                                                             
-            CLOSE F-CLIENT                                              
-            CLOSE F-EDITION.                                            
-                                                                        
-       LIRE.                                                            
-            READ F-CLIENT                                               
-              AT END MOVE 1 TO WS-EOF                                   
-            END-READ.                                                                                                                           
+            MOVE 0 TO WS-IDX-TROUVE
+            PERFORM VARYING WS-IDX-REG FROM 1 BY 1
+                    UNTIL WS-IDX-REG > WS-NB-REGIONS
+                IF CLI-CODE-REGION = WS-TAB-CODE(WS-IDX-REG)
+                    MOVE 1 TO WS-IDX-TROUVE
+                    IF EST-DEBITEUR
+                        ADD CLI-SOLDE TO WS-TAB-TOT-DEB(WS-IDX-REG)
+                    END-IF
+                    IF EST-CREDITEUR
+                        ADD CLI-SOLDE TO WS-TAB-TOT-CRE(WS-IDX-REG)
+                    END-IF
+                    SET WS-IDX-REG TO WS-NB-REGIONS
+                END-IF
+            END-PERFORM
+
+            IF NOT REGION-TROUVEE
+                DISPLAY 'REGION INCONNUE POUR LE COMPTE ' CLI-NUM-COMPTE
+                    ' : CODE ' CLI-CODE-REGION
+            END-IF
+
+            PERFORM LIRE.
+
+       EDITER.
+            WRITE ENR-EDITION FROM WS-LIGNE-SEP
+            WRITE ENR-EDITION FROM WS-LIGNE-TITRE
+            WRITE ENR-EDITION FROM WS-LIGNE-SEP
+            WRITE ENR-EDITION FROM WS-LIGNE-VIDE
+            WRITE ENR-EDITION FROM WS-LIGNE-ENTETE
+            WRITE ENR-EDITION FROM WS-LIGNE-VIDE
+
+            PERFORM VARYING WS-IDX-REG FROM 1 BY 1
+                    UNTIL WS-IDX-REG > WS-NB-REGIONS
+                MOVE WS-TAB-LIBELLE(WS-IDX-REG)  TO WS-DET-REGION
+                MOVE WS-TAB-TOT-DEB(WS-IDX-REG)  TO WS-DET-TOT-DEB
+                MOVE WS-TAB-TOT-CRE(WS-IDX-REG)  TO WS-DET-TOT-CRE
+                WRITE ENR-EDITION FROM WS-LIGNE-DETAIL
+            END-PERFORM
+
+            WRITE ENR-EDITION FROM WS-LIGNE-VIDE
+            WRITE ENR-EDITION FROM WS-LIGNE-SEP.
+
+       FIN.
+            CLOSE F-CLIENT
+            CLOSE F-EDITION.
+
+       LIRE.
+            READ F-CLIENT
+              AT END MOVE 1 TO WS-EOF
+            END-READ.
