@@ -36,10 +36,10 @@
            05 SORT-POSITION        PIC X(02).                           
            05 FILLER               PIC X(29).                           
                                                                         
-       FD F-CLIENT.                                                     
-       01 ENR-CLIENT               PIC X(80).                           
-            05 CLI-NUM-COMPTE       PIC 9(03).                          
-            05 FILLER               PIC X(77).                          
+       FD F-CLIENT.
+       01 ENR-CLIENT.
+            05 CLI-NUM-COMPTE       PIC 9(03).
+            05 FILLER               PIC X(77).
                                                                         
        FD F-EDITION.                                                    
        01 ENR-EDITION              PIC X(80).                           
@@ -48,8 +48,11 @@
        01 WS-FS-CLI                PIC X(02).                           
        01 WS-FS-EDI                PIC X(02).                           
                                                                         
-       01 WS-CPT                   PIC 9(01) VALUE 0.                   
-       01 WS-EOF                   PIC 9(01) VALUE 0.                   
+       01 WS-CPT                   PIC 9(02) VALUE 0.
+       01 WS-EOF                   PIC 9(01) VALUE 0.
+
+      * NOMBRE DE CLIENTS A LISTER, SAISI EN DEBUT DE TRAITEMENT
+       01 WS-NB-TOP                PIC 9(02) VALUE 5.
                                                                         
       * ZONE DE TRAVAIL                                                 
        01 WS-ENR.                                                       
@@ -69,11 +72,13 @@
       * LIGNES D'EDITION                                                
        01 WS-LIGNE-SEP             PIC X(70) VALUE ALL '*'.             
                                                                         
-       01 WS-LIGNE-TITRE.                                               
-           05 FILLER               PIC X(20) VALUE SPACES.              
-           05 FILLER               PIC X(30)                            
-              VALUE 'TOP 5 CLIENTS DEBITEURS'.                          
-           05 FILLER               PIC X(20) VALUE SPACES.              
+       01 WS-LIGNE-TITRE.
+           05 FILLER               PIC X(20) VALUE SPACES.
+           05 FILLER               PIC X(05) VALUE 'TOP '.
+           05 WS-TITRE-NB-TOP      PIC Z(01)9.
+           05 FILLER               PIC X(24)
+              VALUE ' CLIENTS DEBITEURS'.
+           05 FILLER               PIC X(20) VALUE SPACES.
                                                                         
        01 WS-LIGNE-ENTETE.                                              
            05 FILLER               PIC X(05) VALUE 'RANG '.             
@@ -85,7 +90,7 @@
                                                                         
        01 WS-LIGNE-DETAIL.                                              
            05 FILLER               PIC X(02) VALUE SPACES.              
-           05 WS-DET-RANG          PIC 9(01).                           
+           05 WS-DET-RANG          PIC 9(02).                           
            05 FILLER               PIC X(05) VALUE SPACES.              
            05 WS-DET-COMPTE        PIC 9(03).                           
            05 FILLER               PIC X(05) VALUE SPACES.              
@@ -100,12 +105,18 @@
                                                                         
        PROCEDURE DIVISION.                                              
                                                                         
-       PRINCIPAL.                                                       
-            SORT F-SORT                                                 
-               ON DESCENDING KEY SORT-SOLDE                             
-               INPUT PROCEDURE IS SELECTION                             
-               OUTPUT PROCEDURE IS EDITION                              
-            STOP RUN.                                                   
+       PRINCIPAL.
+            DISPLAY 'NOMBRE DE CLIENTS A CLASSER (9(02)) : '
+            ACCEPT WS-NB-TOP FROM SYSIN
+            IF WS-NB-TOP = 0
+                MOVE 5 TO WS-NB-TOP
+            END-IF
+
+            SORT F-SORT
+               ON DESCENDING KEY SORT-SOLDE
+               INPUT PROCEDURE IS SELECTION
+               OUTPUT PROCEDURE IS EDITION
+            STOP RUN.
                                                                         
        SELECTION.                                                       
             OPEN INPUT F-CLIENT                                         
@@ -122,9 +133,11 @@
             CLOSE F-CLIENT.                                             
                                                                         
        EDITION.                                                         
-            OPEN OUTPUT F-EDITION                                       
-                                                                        
-            WRITE ENR-EDITION FROM WS-LIGNE-SEP                         
+            OPEN OUTPUT F-EDITION
+
+            MOVE WS-NB-TOP TO WS-TITRE-NB-TOP
+
+            WRITE ENR-EDITION FROM WS-LIGNE-SEP
             WRITE ENR-EDITION FROM WS-LIGNE-TITRE                       
             WRITE ENR-EDITION FROM WS-LIGNE-SEP                         
             WRITE ENR-EDITION FROM WS-LIGNE-VIDE                        
@@ -133,9 +146,9 @@
                                                                         
             MOVE 0 TO WS-CPT    
                                         
-            PERFORM UNTIL WS-CPT = 5                                    
-                RETURN F-SORT INTO WS-ENR                               
-                    AT END MOVE 5 TO WS-CPT                             
+            PERFORM UNTIL WS-CPT = WS-NB-TOP
+                RETURN F-SORT INTO WS-ENR
+                    AT END MOVE WS-NB-TOP TO WS-CPT
                     NOT AT END                                          
                         ADD 1 TO WS-CPT                                 
                         MOVE WS-CPT TO WS-DET-RANG                      
