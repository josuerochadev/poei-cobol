@@ -7,35 +7,49 @@
        ENVIRONMENT DIVISION.                                            
        INPUT-OUTPUT SECTION.                                            
        FILE-CONTROL.                                                    
-            SELECT F-CLIENT ASSIGN TO FCLIENT                           
-                ORGANIZATION IS INDEXED                                 
-                ACCESS MODE IS RANDOM                                   
-                RECORD KEY IS CLI-NUM-COMPTE                            
-                FILE STATUS IS WS-FS-CLIENT.                            
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                        
-       FD F-CLIENT.                                                     
-       01 ENR-CLIENT.                                                   
-         05 CLI-NUM-COMPTE PIC 9(3).                                    
-         05 CLI-CODE-REGION PIC 9(2).                                   
-         05 CLI-NATURE-COMPTE PIC 9(2).                                 
-         05 CLI-NOM PIC X(10).                                          
-         05 CLI-PRENOM PIC X(10).                                       
-         05 CLI-DATE-NAISSANCE PIC 9(8).                                
-         05 CLI-SEXE PIC X(1).                                          
-         05 CLI-ACTIVITE PIC 9(2).                                      
-         05 CLI-SITUATION PIC X(1).                                     
-         05 CLI-SOLDE PIC 9(10).                                        
-         05 CLI-POSITION PIC X(2).                                      
-         05 FILLER PIC X(29).                                           
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-       01 WS-FS-CLIENT PIC X(2).                                        
-           88 FS-OK VALUE '00'.                                         
-           88 FS-DUPKEY VALUE '22'.                                     
-           88 FS-NOTFND VALUE '23'.                                     
+            SELECT F-CLIENT ASSIGN TO FCLIENT
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS CLI-NUM-COMPTE
+                FILE STATUS IS WS-FS-CLIENT.
+
+      * LISTING DE SUSPENS POUR LES CLIENTS REJETES (CLE DEJA
+      * PRESENTE DANS LE KSDS)
+            SELECT F-SUSPENS ASSIGN TO FSUSPEN
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS WS-FS-SUSPENS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-CLIENT.
+       01 ENR-CLIENT.
+         05 CLI-NUM-COMPTE PIC 9(3).
+         05 CLI-CODE-REGION PIC 9(2).
+         05 CLI-NATURE-COMPTE PIC 9(2).
+         05 CLI-NOM PIC X(10).
+         05 CLI-PRENOM PIC X(10).
+         05 CLI-DATE-NAISSANCE PIC 9(8).
+         05 CLI-SEXE PIC X(1).
+         05 CLI-ACTIVITE PIC 9(2).
+         05 CLI-SITUATION PIC X(1).
+         05 CLI-SOLDE PIC 9(10).
+         05 CLI-POSITION PIC X(2).
+         05 FILLER PIC X(29).
+
+       FD F-SUSPENS.
+       01 ENR-SUSPENS.
+         05 SUSP-RAISON PIC X(20).
+         05 SUSP-DONNEES PIC X(80).
+
+       WORKING-STORAGE SECTION.                                       
+       01 WS-FS-CLIENT PIC X(2).
+           88 FS-OK VALUE '00'.
+           88 FS-DUPKEY VALUE '22'.
+           88 FS-NOTFND VALUE '23'.
+
+       01 WS-FS-SUSPENS PIC X(2).                                  
                                                                         
       * NOUVEAU CLIENT à AJOUTER                                        
        01 WS-NOUVEAU-CLIENT.                                            
@@ -61,55 +75,78 @@
             PERFORM FIN                                                 
             STOP RUN.                                                   
                                                                         
-       INIT.                                                            
-            OPEN I-O F-CLIENT                                           
-            IF NOT FS-OK                                                
-                DISPLAY 'ERREUR OVERTURE KSDS : ' WS-FS-CLIENT          
-                STOP RUN                                                
-            END-IF.                                                     
-                                                                        
-       AJOUTER-CLIENT.                                                  
-      * INITIALISER LES DONNEES DU NOUVEAU CLIENT                       
-            INITIALIZE WS-NOUVEAU-CLIENT                                
-                                                                        
-            MOVE 021 TO WS-NUM-COMPTE                                   
-            MOVE 05 TO WS-CODE-REGION                                   
-            MOVE 50 TO WS-NATURE-COMPTE                                 
-            MOVE 'NOUVEAUNOM' TO WS-NOM                                 
-            MOVE 'NOUVEAUPRN' TO WS-PRENOM                              
-            MOVE 19990115 TO WS-DATE-NAISSANCE                          
-            MOVE 'M' TO WS-SEXE                                         
-            MOVE 10 TO WS-ACTIVITE                                      
-            MOVE 'C' TO WS-SITUATION                                    
-            MOVE 0000050000 TO WS-SOLDE                                 
-            MOVE 'CR' TO WS-POSITION                                    
-                                                                        
-      * TRANSFERER VERS L'ENREGISTREMENT DU FICHIER                     
-            MOVE WS-NUM-COMPTE TO CLI-NUM-COMPTE                        
-            MOVE WS-CODE-REGION TO CLI-CODE-REGION                      
-            MOVE WS-NATURE-COMPTE TO CLI-NATURE-COMPTE                  
-            MOVE WS-NOM TO CLI-NOM                                      
-            MOVE WS-PRENOM TO CLI-PRENOM                                
-            MOVE WS-DATE-NAISSANCE TO CLI-DATE-NAISSANCE                
-            MOVE WS-SEXE TO CLI-SEXE                                    
-            MOVE WS-ACTIVITE TO CLI-ACTIVITE                            
-            MOVE WS-SITUATION TO CLI-SITUATION                          
-            MOVE WS-SOLDE TO CLI-SOLDE                                  
-            MOVE WS-POSITION TO CLI-POSITION                            
+       INIT.
+            OPEN I-O F-CLIENT
+            IF NOT FS-OK
+                DISPLAY 'ERREUR OVERTURE KSDS : ' WS-FS-CLIENT
+                STOP RUN
+            END-IF
+
+            OPEN OUTPUT F-SUSPENS.                                                   
                                                                         
-      * ECRIRE DANS LE KSDS                                             
+       AJOUTER-CLIENT.
+      * INITIALISER LES DONNEES DU NOUVEAU CLIENT
+            INITIALIZE WS-NOUVEAU-CLIENT
+
+            PERFORM SAISIR-NOUVEAU-CLIENT
+
+      * ECRIRE DANS LE KSDS
             WRITE ENR-CLIENT                                            
                                                                         
             EVALUATE TRUE                                               
               WHEN FS-OK                                                
                  DISPLAY 'CLIENT AJOUTé AVEC SUCCéS'                    
                  DISPLAY 'NUMERO COMPTE : ' CLI-NUM-COMPTE              
-              WHEN FS-DUPKEY                                            
+              WHEN FS-DUPKEY
                  DISPLAY 'ERREUR : KEY DUPLIQUEE - CLIENT DEJA EXISTANT'
-              WHEN OTHER                                                
+                 MOVE 'CLIENT DEJA EXISTANT' TO SUSP-RAISON
+                 MOVE ENR-CLIENT TO SUSP-DONNEES
+                 WRITE ENR-SUSPENS
+              WHEN OTHER                                           
                  DISPLAY 'ERREUR ECRITURE : ' WS-FS-CLIENT              
             END-EVALUATE.                                               
                                                                         
-       FIN.                                                             
-            CLOSE F-CLIENT.                                             
+       SAISIR-NOUVEAU-CLIENT.
+      * LES DONNEES DU NOUVEAU CLIENT SONT SAISIES VIA SYSIN
+      * PLUTOT QUE CODEES EN DUR, POUR PERMETTRE L'ONBOARDING
+      * D'UN CLIENT REEL A CHAQUE EXECUTION
+            DISPLAY 'NUMERO DE COMPTE (9(3)) : '
+            ACCEPT WS-NUM-COMPTE FROM SYSIN
+            DISPLAY 'CODE REGION (9(2)) : '
+            ACCEPT WS-CODE-REGION FROM SYSIN
+            DISPLAY 'NATURE DE COMPTE (9(2)) : '
+            ACCEPT WS-NATURE-COMPTE FROM SYSIN
+            DISPLAY 'NOM (X(10)) : '
+            ACCEPT WS-NOM FROM SYSIN
+            DISPLAY 'PRENOM (X(10)) : '
+            ACCEPT WS-PRENOM FROM SYSIN
+            DISPLAY 'DATE DE NAISSANCE (9(8) AAAAMMJJ) : '
+            ACCEPT WS-DATE-NAISSANCE FROM SYSIN
+            DISPLAY 'SEXE (X(1)) : '
+            ACCEPT WS-SEXE FROM SYSIN
+            DISPLAY 'ACTIVITE (9(2)) : '
+            ACCEPT WS-ACTIVITE FROM SYSIN
+            DISPLAY 'SITUATION (X(1)) : '
+            ACCEPT WS-SITUATION FROM SYSIN
+            DISPLAY 'SOLDE D OUVERTURE (9(10)) : '
+            ACCEPT WS-SOLDE FROM SYSIN
+            DISPLAY 'POSITION CR/DB (X(2)) : '
+            ACCEPT WS-POSITION FROM SYSIN
+
+      * TRANSFERER VERS L'ENREGISTREMENT DU FICHIER
+            MOVE WS-NUM-COMPTE TO CLI-NUM-COMPTE
+            MOVE WS-CODE-REGION TO CLI-CODE-REGION
+            MOVE WS-NATURE-COMPTE TO CLI-NATURE-COMPTE
+            MOVE WS-NOM TO CLI-NOM
+            MOVE WS-PRENOM TO CLI-PRENOM
+            MOVE WS-DATE-NAISSANCE TO CLI-DATE-NAISSANCE
+            MOVE WS-SEXE TO CLI-SEXE
+            MOVE WS-ACTIVITE TO CLI-ACTIVITE
+            MOVE WS-SITUATION TO CLI-SITUATION
+            MOVE WS-SOLDE TO CLI-SOLDE
+            MOVE WS-POSITION TO CLI-POSITION.
+
+       FIN.
+            CLOSE F-CLIENT
+            CLOSE F-SUSPENS.
 
