@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PJ14VAL.
+      *================================================================*
+      * TROISIEME PARTIE MAJ DES DONNEES ET PROGRAMMATION COBOL
+      * SOUS PROGRAMME - CONTROLE DES CLIENTS PAR RAPPORT AUX TABLES
+      * DE REFERENCE (REGION, NATURE DE COMPTE, ACTIVITE PRO)
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT F-CLIENT ASSIGN TO FCLIENT
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS CLI-NUM-COMPTE
+                FILE STATUS IS WS-FS-CLIENT.
+
+            SELECT F-REGION ASSIGN TO FREGION
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS REG-CODE
+                FILE STATUS IS WS-FS-REGION.
+
+            SELECT F-COMPTE ASSIGN TO FCOMPTE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS CPT-CODE
+                FILE STATUS IS WS-FS-COMPTE.
+
+            SELECT F-PROFES ASSIGN TO FPROFES
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS PRO-CODE
+                FILE STATUS IS WS-FS-PROFES.
+
+            SELECT F-EDITION ASSIGN TO FEDITION
+                FILE STATUS IS WS-FS-EDITION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-CLIENT.
+       01 ENR-CLIENT.
+           05 CLI-NUM-COMPTE       PIC 9(03).
+           05 CLI-CODE-REGION      PIC 9(02).
+           05 CLI-NATURE-COMPTE    PIC 9(02).
+           05 CLI-NOM              PIC X(10).
+           05 CLI-PRENOM           PIC X(10).
+           05 CLI-DATE-NAIS        PIC 9(08).
+           05 CLI-SEXE             PIC X(01).
+           05 CLI-ACTIVITE         PIC 9(02).
+           05 CLI-SITUATION        PIC X(01).
+           05 CLI-SOLDE            PIC 9(10).
+           05 CLI-POSITION         PIC X(02).
+           05 FILLER               PIC X(29).
+
+       FD F-REGION.
+       01 ENR-REGION.
+           05 REG-CODE             PIC 9(02).
+           05 REG-LIBELLE          PIC X(20).
+           05 FILLER               PIC X(58).
+
+       FD F-COMPTE.
+       01 ENR-COMPTE.
+           05 CPT-CODE             PIC 9(02).
+           05 CPT-LIBELLE          PIC X(20).
+           05 FILLER               PIC X(58).
+
+       FD F-PROFES.
+       01 ENR-PROFES.
+           05 PRO-CODE             PIC 9(02).
+           05 PRO-LIBELLE          PIC X(20).
+           05 FILLER               PIC X(58).
+
+       FD F-EDITION.
+       01 ENR-EDITION              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CLIENT             PIC X(02).
+       01 WS-FS-REGION             PIC X(02).
+       01 WS-FS-COMPTE             PIC X(02).
+       01 WS-FS-PROFES             PIC X(02).
+       01 WS-FS-EDITION            PIC X(02).
+
+       01 WS-EOF                   PIC 9(01) VALUE 0.
+           88 EOF                  VALUE 1.
+       01 WS-EOF-REGION            PIC 9(01) VALUE 0.
+           88 EOF-REGION           VALUE 1.
+       01 WS-EOF-COMPTE            PIC 9(01) VALUE 0.
+           88 EOF-COMPTE           VALUE 1.
+       01 WS-EOF-PROFES            PIC 9(01) VALUE 0.
+           88 EOF-PROFES           VALUE 1.
+
+      * TABLES DE REFERENCE CHARGEES EN MEMOIRE
+       01 WS-NB-REGIONS            PIC 9(03) VALUE 0.
+       01 WS-TAB-REGIONS.
+           05 WS-TAB-REG-CODE OCCURS 50 TIMES
+                               INDEXED BY WS-IDX-REG
+                               PIC 9(02).
+
+       01 WS-NB-COMPTES            PIC 9(03) VALUE 0.
+       01 WS-TAB-COMPTES.
+           05 WS-TAB-CPT-CODE OCCURS 50 TIMES
+                               INDEXED BY WS-IDX-CPT
+                               PIC 9(02).
+
+       01 WS-NB-PROFES             PIC 9(03) VALUE 0.
+       01 WS-TAB-PROFES.
+           05 WS-TAB-PRO-CODE OCCURS 50 TIMES
+                               INDEXED BY WS-IDX-PRO
+                               PIC 9(02).
+
+       01 WS-TROUVE                PIC 9(01) VALUE 0.
+           88 CODE-TROUVE          VALUE 1.
+
+      * COMPTEURS DE CONTROLE
+       01 WS-CPT-CLIENTS           PIC 9(05) VALUE 0.
+       01 WS-CPT-ANOMALIES         PIC 9(05) VALUE 0.
+
+      * LIGNES D'EDITION
+       01 WS-LIGNE-TITRE.
+           05 FILLER               PIC X(15) VALUE SPACES.
+           05 FILLER               PIC X(50)
+              VALUE '*** CONTROLE DES CLIENTS / TABLES REFERENCE ***'.
+           05 FILLER               PIC X(15) VALUE SPACES.
+
+       01 WS-LIGNE-ANOMALIE.
+           05 FILLER               PIC X(05) VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE 'COMPTE : '.
+           05 WS-ANO-COMPTE        PIC 9(03).
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 WS-ANO-LIBELLE       PIC X(50).
+
+       01 WS-LIGNE-BILAN.
+           05 FILLER               PIC X(05) VALUE SPACES.
+           05 FILLER               PIC X(20)
+              VALUE 'CLIENTS CONTROLES : '.
+           05 WS-BIL-CPT-CLI       PIC Z(04)9.
+           05 FILLER               PIC X(05) VALUE SPACES.
+           05 FILLER               PIC X(20) VALUE 'ANOMALIES : '.
+           05 WS-BIL-CPT-ANO       PIC Z(04)9.
+           05 FILLER               PIC X(20) VALUE SPACES.
+
+       01 WS-LIGNE-VIDE             PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       PRINCIPAL.
+            PERFORM INIT
+            PERFORM TRAITEMENT UNTIL EOF
+            PERFORM FIN
+            GOBACK.
+
+       INIT.
+            OPEN INPUT F-REGION
+            PERFORM CHARGER-REGION UNTIL EOF-REGION
+            CLOSE F-REGION
+
+            OPEN INPUT F-COMPTE
+            PERFORM CHARGER-COMPTE UNTIL EOF-COMPTE
+            CLOSE F-COMPTE
+
+            OPEN INPUT F-PROFES
+            PERFORM CHARGER-PROFES UNTIL EOF-PROFES
+            CLOSE F-PROFES
+
+            OPEN INPUT F-CLIENT
+            OPEN EXTEND F-EDITION
+
+      * SAUT DE PAGE ET TITRES
+            WRITE ENR-EDITION FROM WS-LIGNE-TITRE
+                AFTER ADVANCING PAGE
+            WRITE ENR-EDITION FROM WS-LIGNE-VIDE
+                AFTER ADVANCING 1 LINE
+
+            PERFORM LIRE-CLIENT.
+
+       CHARGER-REGION.
+            READ F-REGION
+              AT END MOVE 1 TO WS-EOF-REGION
+              NOT AT END
+                  IF WS-NB-REGIONS < 50
+                      ADD 1 TO WS-NB-REGIONS
+                      MOVE REG-CODE TO WS-TAB-REG-CODE(WS-NB-REGIONS)
+                  END-IF
+            END-READ.
+
+       CHARGER-COMPTE.
+            READ F-COMPTE
+              AT END MOVE 1 TO WS-EOF-COMPTE
+              NOT AT END
+                  IF WS-NB-COMPTES < 50
+                      ADD 1 TO WS-NB-COMPTES
+                      MOVE CPT-CODE TO WS-TAB-CPT-CODE(WS-NB-COMPTES)
+                  END-IF
+            END-READ.
+
+       CHARGER-PROFES.
+            READ F-PROFES
+              AT END MOVE 1 TO WS-EOF-PROFES
+              NOT AT END
+                  IF WS-NB-PROFES < 50
+                      ADD 1 TO WS-NB-PROFES
+                      MOVE PRO-CODE TO WS-TAB-PRO-CODE(WS-NB-PROFES)
+                  END-IF
+            END-READ.
+
+       TRAITEMENT.
+            ADD 1 TO WS-CPT-CLIENTS
+
+            MOVE 0 TO WS-TROUVE
+            PERFORM VARYING WS-IDX-REG FROM 1 BY 1
+                    UNTIL WS-IDX-REG > WS-NB-REGIONS
+                IF CLI-CODE-REGION = WS-TAB-REG-CODE(WS-IDX-REG)
+                    MOVE 1 TO WS-TROUVE
+                    SET WS-IDX-REG TO WS-NB-REGIONS
+                END-IF
+            END-PERFORM
+            IF NOT CODE-TROUVE
+                MOVE CLI-NUM-COMPTE TO WS-ANO-COMPTE
+                MOVE 'CODE REGION INCONNU' TO WS-ANO-LIBELLE
+                PERFORM ECRIRE-ANOMALIE
+            END-IF
+
+            MOVE 0 TO WS-TROUVE
+            PERFORM VARYING WS-IDX-CPT FROM 1 BY 1
+                    UNTIL WS-IDX-CPT > WS-NB-COMPTES
+                IF CLI-NATURE-COMPTE = WS-TAB-CPT-CODE(WS-IDX-CPT)
+                    MOVE 1 TO WS-TROUVE
+                    SET WS-IDX-CPT TO WS-NB-COMPTES
+                END-IF
+            END-PERFORM
+            IF NOT CODE-TROUVE
+                MOVE CLI-NUM-COMPTE TO WS-ANO-COMPTE
+                MOVE 'CODE NATURE DE COMPTE INCONNU' TO WS-ANO-LIBELLE
+                PERFORM ECRIRE-ANOMALIE
+            END-IF
+
+            MOVE 0 TO WS-TROUVE
+            PERFORM VARYING WS-IDX-PRO FROM 1 BY 1
+                    UNTIL WS-IDX-PRO > WS-NB-PROFES
+                IF CLI-ACTIVITE = WS-TAB-PRO-CODE(WS-IDX-PRO)
+                    MOVE 1 TO WS-TROUVE
+                    SET WS-IDX-PRO TO WS-NB-PROFES
+                END-IF
+            END-PERFORM
+            IF NOT CODE-TROUVE
+                MOVE CLI-NUM-COMPTE TO WS-ANO-COMPTE
+                MOVE 'CODE ACTIVITE PROFESSIONNELLE INCONNU'
+                    TO WS-ANO-LIBELLE
+                PERFORM ECRIRE-ANOMALIE
+            END-IF
+
+            PERFORM LIRE-CLIENT.
+
+       ECRIRE-ANOMALIE.
+            ADD 1 TO WS-CPT-ANOMALIES
+            WRITE ENR-EDITION FROM WS-LIGNE-ANOMALIE
+                AFTER ADVANCING 1 LINE.
+
+       FIN.
+            MOVE WS-CPT-CLIENTS   TO WS-BIL-CPT-CLI
+            MOVE WS-CPT-ANOMALIES TO WS-BIL-CPT-ANO
+            WRITE ENR-EDITION FROM WS-LIGNE-VIDE
+                AFTER ADVANCING 1 LINE
+            WRITE ENR-EDITION FROM WS-LIGNE-BILAN
+                AFTER ADVANCING 1 LINE
+
+            CLOSE F-CLIENT
+            CLOSE F-EDITION.
+
+       LIRE-CLIENT.
+            READ F-CLIENT
+                AT END MOVE 1 TO WS-EOF
+            END-READ.
