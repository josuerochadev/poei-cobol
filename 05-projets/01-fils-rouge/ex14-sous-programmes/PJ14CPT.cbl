@@ -71,12 +71,15 @@
             OPEN INPUT F-COMPTE                                         
             OPEN EXTEND F-EDITION                                       
                                                                         
-      * SAUT DE PAGE ET TITRES                                          
-            WRITE ENR-EDITION FROM WS-TITRE                             
-                AFTER ADVANCING PAGE                                    
-            WRITE ENR-EDITION FROM WS-LIGNE-VIDE                        
-                AFTER ADVANCING 1 LINE                                  
-            WRITE ENR-EDITION FROM WS-ENTETE                            
+      * TITRE DE LA SECTION (PAS DE SAUT DE PAGE : LE RAPPORT EST
+      * CONSOLIDE AVEC LES AUTRES TABLES SUR LA MEME EDITION)
+            WRITE ENR-EDITION FROM WS-LIGNE-VIDE
+                AFTER ADVANCING 2 LINES
+            WRITE ENR-EDITION FROM WS-TITRE
+                AFTER ADVANCING 1 LINE
+            WRITE ENR-EDITION FROM WS-LIGNE-VIDE
+                AFTER ADVANCING 1 LINE
+            WRITE ENR-EDITION FROM WS-ENTETE
                 AFTER ADVANCING 1 LINE                                  
             WRITE ENR-EDITION FROM WS-LIGNE-VIDE                        
                 AFTER ADVANCING 1 LINE                                  
