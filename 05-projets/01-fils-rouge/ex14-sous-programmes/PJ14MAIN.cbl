@@ -2,7 +2,8 @@
        PROGRAM-ID. PJ14MAIN.                                            
       *================================================================*
       * TROISIEME PARTIE MàJ DES DONNéES ET PROGRAMMATION COBOL         
-      * PROGRAMME PRINCIPAL - EDITION DES 3 TABLES                      
+      * PROGRAMME PRINCIPAL - EDITION DES 3 TABLES
+      * ET CONTROLE DES CLIENTS PAR RAPPORT A CES TABLES
       *================================================================*
        ENVIRONMENT DIVISION.                                            
        INPUT-OUTPUT SECTION.                                            
@@ -25,8 +26,9 @@
             OPEN OUTPUT F-EDITION                                       
             CLOSE F-EDITION                                             
                                                                         
-            CALL 'PJ14REG'                                              
-            CALL 'PJ14CPT'                                              
-            CALL 'PJ14PRO'                                              
-                                                                        
-            STOP RUN.                                                   
+            CALL 'PJ14REG'
+            CALL 'PJ14CPT'
+            CALL 'PJ14PRO'
+            CALL 'PJ14VAL'
+
+            STOP RUN.                                                 
