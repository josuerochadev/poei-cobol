@@ -51,6 +51,48 @@
        01 WS-PREM                  PIC 9(01) VALUE 1.
        01 WS-AVANCE                PIC 9(01) VALUE 1.
 
+      * ZONE DE SOUS-TOTAL PAR ACTIVITE
+       01 WS-CPT-ACTIVITE          PIC 9(05) VALUE 0.
+       01 WS-TOT-SOLDE-ACTIVITE    PIC 9(12) VALUE 0.
+
+      * PAGINATION
+       01 WS-LIGNES-PAR-PAGE       PIC 9(02) VALUE 55.
+       01 WS-NB-LIGNES             PIC 9(02) VALUE 99.
+       01 WS-NO-PAGE               PIC 9(03) VALUE 0.
+
+      * LIGNE D'ENTETE DE PAGE
+       01 WS-LIGNE-TITRE.
+           05 FILLER               PIC X(20) VALUE SPACES.
+           05 FILLER               PIC X(30)
+              VALUE '*** CLIENTS PAR ACTIVITE ***'.
+           05 FILLER               PIC X(20) VALUE 'PAGE '.
+           05 WS-ED-PAGE           PIC ZZ9.
+           05 FILLER               PIC X(07) VALUE SPACES.
+
+       01 WS-LIGNE-ENTETE-COL.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 FILLER               PIC X(09) VALUE 'COMPTE'.
+           05 FILLER               PIC X(08) VALUE 'REGION'.
+           05 FILLER               PIC X(12) VALUE 'NOM'.
+           05 FILLER               PIC X(12) VALUE 'PRENOM'.
+           05 FILLER               PIC X(10) VALUE 'ACTIVITE'.
+           05 FILLER               PIC X(13) VALUE 'SOLDE'.
+           05 FILLER               PIC X(03) VALUE 'POS'.
+
+      * LIGNE DE SOUS-TOTAL D'ACTIVITE
+       01 WS-LIGNE-SOUS-TOTAL.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 FILLER               PIC X(20)
+              VALUE 'SOUS-TOTAL ACTIVITE '.
+           05 WS-ST-ACTIVITE       PIC 9(02).
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE 'NB CLIENTS : '.
+           05 WS-ST-NB-CLIENTS     PIC Z(04)9.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE 'TOTAL SOLDE : '.
+           05 WS-ST-TOT-SOLDE      PIC Z(10)9.
+           05 FILLER               PIC X(05) VALUE SPACES.
+
       * LIGNE D'EDITION
        01 WS-LIGNE-DETAIL.
            05 FILLER               PIC X(03) VALUE SPACES.
@@ -88,6 +130,11 @@
                END-READ
            END-PERFORM
 
+      * SOUS-TOTAL DE LA DERNIERE ACTIVITE LUE
+           IF WS-PREM = 0
+               PERFORM ECRIRE-SOUS-TOTAL
+           END-IF
+
            CLOSE F-CLIENT
            CLOSE F-EDITION
            STOP RUN.
@@ -97,13 +144,30 @@
       * RUPTURE ACTIVITE
            IF CLI-ACTIVITE NOT = WS-ACTIVITE-PREC
                IF WS-PREM = 0
+                   PERFORM ECRIRE-SOUS-TOTAL
                    MOVE 3 TO WS-AVANCE
                END-IF
                MOVE CLI-ACTIVITE TO WS-ACTIVITE-PREC
+               MOVE 0 TO WS-CPT-ACTIVITE
+               MOVE 0 TO WS-TOT-SOLDE-ACTIVITE
            END-IF
            MOVE 0 TO WS-PREM.
 
+       IMPRIMER-ENTETE.
+           ADD 1 TO WS-NO-PAGE
+           MOVE WS-NO-PAGE TO WS-ED-PAGE
+           WRITE ENR-EDITION FROM WS-LIGNE-TITRE
+               AFTER ADVANCING PAGE
+           WRITE ENR-EDITION FROM WS-LIGNE-ENTETE-COL
+               AFTER ADVANCING 2 LINES
+           MOVE 3 TO WS-NB-LIGNES
+           MOVE 1 TO WS-AVANCE.
+
        ECRIRE-DETAIL.
+           IF WS-NB-LIGNES + WS-AVANCE > WS-LIGNES-PAR-PAGE
+               PERFORM IMPRIMER-ENTETE
+           END-IF
+
            MOVE CLI-NUM-COMPTE  TO WS-DET-NUM
            MOVE CLI-CODE-REGION TO WS-DET-REGION
            MOVE CLI-NOM         TO WS-DET-NOM
@@ -112,4 +176,16 @@
            MOVE CLI-SOLDE       TO WS-DET-SOLDE
            MOVE CLI-POSITION    TO WS-DET-POSITION
            WRITE ENR-EDITION FROM WS-LIGNE-DETAIL
-               AFTER ADVANCING WS-AVANCE LINES.
+               AFTER ADVANCING WS-AVANCE LINES
+           ADD WS-AVANCE TO WS-NB-LIGNES
+
+           ADD 1 TO WS-CPT-ACTIVITE
+           ADD CLI-SOLDE TO WS-TOT-SOLDE-ACTIVITE.
+
+       ECRIRE-SOUS-TOTAL.
+           MOVE WS-ACTIVITE-PREC      TO WS-ST-ACTIVITE
+           MOVE WS-CPT-ACTIVITE       TO WS-ST-NB-CLIENTS
+           MOVE WS-TOT-SOLDE-ACTIVITE TO WS-ST-TOT-SOLDE
+           WRITE ENR-EDITION FROM WS-LIGNE-SOUS-TOTAL
+               AFTER ADVANCING 2 LINES
+           ADD 2 TO WS-NB-LIGNES.
