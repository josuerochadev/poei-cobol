@@ -60,8 +60,17 @@
 
        01  WS-CHOIX               PIC 9 VALUE 0.
        01  WS-RECHERCHE           PIC X(25).
+       01  WS-RECHERCHE-DEPT      PIC X(10).
        01  WS-COMPTEUR            PIC 9(3) VALUE 0.
 
+      *----------------------------------------------------------------*
+      * Cumuls pour la liste des departements (effectif + salaire moyen)
+      *----------------------------------------------------------------*
+       01  WS-PREC-DEPT           PIC X(10) VALUE SPACES.
+       01  WS-DEPT-COUNT          PIC 9(3) VALUE 0.
+       01  WS-DEPT-TOTAL          PIC 9(8)V99 VALUE 0.
+       01  WS-DEPT-MOYENNE        PIC 9(6)V99 VALUE 0.
+
       *----------------------------------------------------------------*
       * Données de test
       *----------------------------------------------------------------*
@@ -147,6 +156,8 @@
                DISPLAY '3. Liste par DEPARTEMENT (cle secondaire)'
                DISPLAY '4. Liste complete par MATRICULE'
                DISPLAY '5. Liste complete par NOM'
+               DISPLAY '6. Recherche combinee NOM + DEPARTEMENT'
+               DISPLAY '7. Liste des departements (effectif + moyenne)'
                DISPLAY '9. Quitter'
                DISPLAY 'Choix : '
                ACCEPT WS-CHOIX
@@ -162,6 +173,10 @@
                        PERFORM 2400-LISTE-MATRICULE
                    WHEN 5
                        PERFORM 2500-LISTE-NOM
+                   WHEN 6
+                       PERFORM 2600-RECHERCHE-NOM-DEPT
+                   WHEN 7
+                       PERFORM 2700-LISTE-DEPARTEMENTS
                    WHEN 9
                        DISPLAY 'Au revoir'
                    WHEN OTHER
@@ -285,6 +300,104 @@
 
            DISPLAY 'Total : ' WS-COMPTEUR ' employe(s)'.
 
+      *----------------------------------------------------------------*
+      * Recherche combinée NOM + DEPARTEMENT (parcours clé secondaire
+      * NOM, un même nom pouvant exister dans plusieurs départements)
+      *----------------------------------------------------------------*
+       2600-RECHERCHE-NOM-DEPT.
+           DISPLAY 'Nom recherche : '
+           ACCEPT WS-RECHERCHE
+           DISPLAY 'Departement (INFO, RH, COMPTA) : '
+           ACCEPT WS-RECHERCHE-DEPT
+           MOVE WS-RECHERCHE TO EMP-NOM
+
+           MOVE 0 TO WS-COMPTEUR
+           SET PAS-FIN TO TRUE
+
+      *    Positionnement sur la clé secondaire NOM
+           START F-EMPLOYES KEY = EMP-NOM
+               INVALID KEY
+                   DISPLAY 'Nom non trouve'
+                   SET FIN-FICHIER TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-FICHIER
+               READ F-EMPLOYES NEXT
+                   AT END
+                       SET FIN-FICHIER TO TRUE
+                   NOT AT END
+      *                Arrêter si on change de nom
+                       IF EMP-NOM NOT = WS-RECHERCHE
+                           SET FIN-FICHIER TO TRUE
+                       ELSE
+                           IF EMP-DEPT = WS-RECHERCHE-DEPT
+                               ADD 1 TO WS-COMPTEUR
+                               PERFORM 2900-AFFICHER-EMPLOYE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY 'Total : ' WS-COMPTEUR ' employe(s)'.
+
+      *----------------------------------------------------------------*
+      * Liste de tous les departements, avec effectif et salaire
+      * moyen, par rupture sur la cle secondaire DEPT parcourue dans
+      * son integralite
+      *----------------------------------------------------------------*
+       2700-LISTE-DEPARTEMENTS.
+           DISPLAY '--- Liste des departements ---'
+           SET PAS-FIN TO TRUE
+           MOVE SPACES TO WS-PREC-DEPT
+           MOVE 0 TO WS-DEPT-COUNT
+           MOVE 0 TO WS-DEPT-TOTAL
+
+      *    Positionnement au debut de la cle secondaire DEPT
+           MOVE SPACES TO EMP-DEPT
+           START F-EMPLOYES KEY >= EMP-DEPT
+               INVALID KEY SET FIN-FICHIER TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-FICHIER
+               READ F-EMPLOYES NEXT
+                   AT END
+                       SET FIN-FICHIER TO TRUE
+                   NOT AT END
+                       PERFORM 2750-VERIFIER-RUPTURE-DEPT
+                       ADD 1 TO WS-DEPT-COUNT
+                       ADD EMP-SALAIRE TO WS-DEPT-TOTAL
+               END-READ
+           END-PERFORM
+
+      *    Flush du dernier departement accumule
+           PERFORM 2760-AFFICHER-TOTAL-DEPT.
+
+      *----------------------------------------------------------------*
+      * Rupture sur departement : affiche le total du departement
+      * precedent avant de basculer sur le nouveau
+      *----------------------------------------------------------------*
+       2750-VERIFIER-RUPTURE-DEPT.
+           IF EMP-DEPT NOT = WS-PREC-DEPT
+               IF WS-PREC-DEPT NOT = SPACES
+                   PERFORM 2760-AFFICHER-TOTAL-DEPT
+               END-IF
+               MOVE EMP-DEPT TO WS-PREC-DEPT
+               MOVE 0 TO WS-DEPT-COUNT
+               MOVE 0 TO WS-DEPT-TOTAL
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Affichage de l'effectif et du salaire moyen d'un departement
+      *----------------------------------------------------------------*
+       2760-AFFICHER-TOTAL-DEPT.
+           IF WS-DEPT-COUNT > 0
+               COMPUTE WS-DEPT-MOYENNE =
+                   WS-DEPT-TOTAL / WS-DEPT-COUNT
+               DISPLAY 'DEPARTEMENT ' WS-PREC-DEPT
+                       ' - Effectif : ' WS-DEPT-COUNT
+                       ' - Salaire moyen : ' WS-DEPT-MOYENNE
+           END-IF.
+
       *----------------------------------------------------------------*
       * Affichage d'un employé
       *----------------------------------------------------------------*
