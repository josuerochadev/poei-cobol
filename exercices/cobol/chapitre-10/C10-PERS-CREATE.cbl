@@ -81,58 +81,41 @@
                STOP RUN
            END-IF
 
-      *    Salarie 1 : DUPONT Jean
-           MOVE 000001 TO ENR-MATRICULE
-           MOVE 'DUPONT' TO ENR-NOM
-           MOVE 'JEAN' TO ENR-PRENOM
-           MOVE 002500 TO ENR-SALAIRE
-           MOVE 001000 TO ENR-PRIMES
-           MOVE 00000000 TO ENR-REVENU-ANNUEL
-           MOVE 1850512345 TO ENR-NUM-SS
-           PERFORM 1100-ECRIRE-SALARIE
-
-      *    Salarie 2 : MARTIN Marie
-           MOVE 000002 TO ENR-MATRICULE
-           MOVE 'MARTIN' TO ENR-NOM
-           MOVE 'MARIE' TO ENR-PRENOM
-           MOVE 003000 TO ENR-SALAIRE
-           MOVE 001500 TO ENR-PRIMES
-           MOVE 00000000 TO ENR-REVENU-ANNUEL
-           MOVE 2751067890 TO ENR-NUM-SS
-           PERFORM 1100-ECRIRE-SALARIE
-
-      *    Salarie 3 : BERNARD Pierre
-           MOVE 000003 TO ENR-MATRICULE
-           MOVE 'BERNARD' TO ENR-NOM
-           MOVE 'PIERRE' TO ENR-PRENOM
-           MOVE 002800 TO ENR-SALAIRE
-           MOVE 001200 TO ENR-PRIMES
-           MOVE 00000000 TO ENR-REVENU-ANNUEL
-           MOVE 1920198765 TO ENR-NUM-SS
-           PERFORM 1100-ECRIRE-SALARIE
-
-      *    Salarie 4 : PETIT Sophie
-           MOVE 000004 TO ENR-MATRICULE
-           MOVE 'PETIT' TO ENR-NOM
-           MOVE 'SOPHIE' TO ENR-PRENOM
-           MOVE 003200 TO ENR-SALAIRE
-           MOVE 002000 TO ENR-PRIMES
-           MOVE 00000000 TO ENR-REVENU-ANNUEL
-           MOVE 2880234567 TO ENR-NUM-SS
-           PERFORM 1100-ECRIRE-SALARIE
-
-      *    Salarie 5 : DURAND Claude
-           MOVE 000005 TO ENR-MATRICULE
-           MOVE 'DURAND' TO ENR-NOM
-           MOVE 'CLAUDE' TO ENR-PRENOM
-           MOVE 002600 TO ENR-SALAIRE
-           MOVE 000800 TO ENR-PRIMES
-           MOVE 00000000 TO ENR-REVENU-ANNUEL
-           MOVE 1780345678 TO ENR-NUM-SS
-           PERFORM 1100-ECRIRE-SALARIE
+           PERFORM 1050-SAISIR-SALARIE
+               UNTIL ENR-MATRICULE = 999999
 
            CLOSE F-PERSONNEL.
 
+      *----------------------------------------------------------------*
+      * Saisie d'un salarie depuis SYSIN (matricule 999999 termine)
+      *----------------------------------------------------------------*
+       1050-SAISIR-SALARIE.
+           DISPLAY 'Matricule (999999 pour terminer) : '
+           ACCEPT ENR-MATRICULE FROM SYSIN
+
+           IF ENR-MATRICULE NOT = 999999
+               DISPLAY 'Nom : '
+               ACCEPT ENR-NOM FROM SYSIN
+               DISPLAY 'Prenom : '
+               ACCEPT ENR-PRENOM FROM SYSIN
+               DISPLAY 'Salaire mensuel : '
+               ACCEPT ENR-SALAIRE FROM SYSIN
+               DISPLAY 'Primes mensuelles : '
+               ACCEPT ENR-PRIMES FROM SYSIN
+               DISPLAY 'Numero de securite sociale : '
+               ACCEPT ENR-NUM-SS FROM SYSIN
+
+               PERFORM 1075-CALCULER-REVENU-ANNUEL
+               PERFORM 1100-ECRIRE-SALARIE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Revenu annuel = (salaire mensuel + primes mensuelles) * 12
+      *----------------------------------------------------------------*
+       1075-CALCULER-REVENU-ANNUEL.
+           COMPUTE ENR-REVENU-ANNUEL =
+               (ENR-SALAIRE + ENR-PRIMES) * 12.
+
       *----------------------------------------------------------------*
       * Ecriture d'un salarie
       *----------------------------------------------------------------*
@@ -155,6 +138,6 @@
            DISPLAY ' '
            DISPLAY '--- Resume ---'
            DISPLAY WS-IDX ' salaries inseres dans PERSONNEL.KSDS'
-           DISPLAY 'Index primaire   : MATRICULE (000001 a 000005)'
+           DISPLAY 'Index primaire   : MATRICULE'
            DISPLAY 'Index secondaire : NUM-SS'.
 
