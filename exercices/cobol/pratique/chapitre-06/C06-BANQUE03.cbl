@@ -11,7 +11,21 @@
       *   'R' -> RIB.DAT
       *   'M' -> MOUVEMENTS.DAT
       *
+      * Un mouvement 'M' porte en outre une nature (28e caractere du
+      * buffer) : 'N' pour un mouvement normal, 'A' pour une
+      * annulation/correction d'un mouvement precedent. Les buffers
+      * qui ne fournissent pas ce caractere sont traites comme 'N'.
+      *
       * Validation code agence : cle = 7 - (code6 MOD 7)
+      *
+      * Reprise sur incident : un point de reprise (nombre d'enreg.
+      * BUFFER deja traites) est ecrit dans REPRISE.DAT tous les
+      * WS-INTERVALLE-REP enregistrements. Au lancement suivant, s'il
+      * existe un point de reprise non nul, ce nombre d'enregistrements
+      * est sauté en lecture et les fichiers de sortie sont rouverts en
+      * mise a jour (I-O/EXTEND) au lieu d'etre recrees, pour reprendre
+      * le traitement sans rejouer ce qui a deja ete ecrit. Le point de
+      * reprise est remis a zero a la fin d'un traitement complet.
       *----------------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -72,6 +86,25 @@
                RECORD KEY IS FM-CLE
                FILE STATUS IS WS-STATUS-MVT.
 
+      *----------------------------------------------------------------
+      * Fichier de sortie : SUSPENS (SEQUENTIAL) - rejets et doublons
+      *----------------------------------------------------------------
+           SELECT F-SUSPENS
+               ASSIGN TO 'SUSPENS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SUSP.
+
+      *----------------------------------------------------------------
+      * Fichier de reprise : nombre d'enregistrements BUFFER deja
+      * traites lors d'un run precedent interrompu (SEQUENTIAL)
+      *----------------------------------------------------------------
+           SELECT F-REPRISE
+               ASSIGN TO 'REPRISE.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REP.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -121,11 +154,12 @@
            05  FR-SENS             PIC X.
 
       *----------------------------------------------------------------
-      * FD MOUVEMENTS - 30 octets (cle composite)
+      * FD MOUVEMENTS - 31 octets (cle composite)
+      * FM-NATURE : 'N' = mouvement normal, 'A' = annulation/correction
       *----------------------------------------------------------------
        FD  F-MOUVEMENTS
            RECORDING MODE IS F
-           RECORD CONTAINS 30 CHARACTERS.
+           RECORD CONTAINS 31 CHARACTERS.
        01  ENR-MOUVEMENT.
            05  FM-CLE.
                10  FM-CLT          PIC 9(7).
@@ -133,6 +167,45 @@
                10  FM-SEQ          PIC 9(3).
            05  FM-MONT             PIC 9(9)V99.
            05  FM-SENS             PIC X.
+           05  FM-NATURE           PIC X.
+
+      *----------------------------------------------------------------
+      * FD SUSPENS - type + motif + donnees brutes du BUFFER
+      *----------------------------------------------------------------
+       FD  F-SUSPENS
+           RECORDING MODE IS F
+           RECORD CONTAINS 75 CHARACTERS.
+       01  ENR-SUSPENS.
+           05  SUSP-TYPE           PIC X.
+           05  SUSP-RAISON         PIC X(20).
+           05  SUSP-DONNEES        PIC X(54).
+
+      *----------------------------------------------------------------
+      * FD REPRISE - 22 octets (point de reprise)
+      * Outre le nombre d'enregistrements traites, la sequence de cle
+      * mouvement en cours (cf. WS-SEQ-MVT/WS-LAST-CLT-MVT/
+      * WS-LAST-DATE-MVT dans 2500-TRAITER-MVT) est sauvegardee : sans
+      * cela, une reprise qui redemarre au milieu des mouvements d'un
+      * meme client/date regenererait des FM-SEQ deja ecrits.
+      *----------------------------------------------------------------
+       FD  F-REPRISE
+           RECORDING MODE IS F
+           RECORD CONTAINS 62 CHARACTERS.
+       01  ENR-REPRISE.
+           05  REP-NB-LUS          PIC 9(4).
+           05  REP-LAST-CLT-MVT    PIC 9(7).
+           05  REP-LAST-DATE-MVT   PIC 9(8).
+           05  REP-SEQ-MVT         PIC 9(3).
+           05  REP-CPT-AGENCES     PIC 9(4).
+           05  REP-CPT-AG-REJET    PIC 9(4).
+           05  REP-CPT-CLIENTS     PIC 9(4).
+           05  REP-CPT-CLT-REJET   PIC 9(4).
+           05  REP-CPT-RIB         PIC 9(4).
+           05  REP-CPT-RIB-REJET   PIC 9(4).
+           05  REP-CPT-MVT         PIC 9(4).
+           05  REP-CPT-MVT-ANNUL   PIC 9(4).
+           05  REP-CPT-IGNORES     PIC 9(4).
+           05  REP-CPT-SUSPENS     PIC 9(4).
 
        WORKING-STORAGE SECTION.
 
@@ -144,6 +217,8 @@
        01  WS-STATUS-CLT           PIC XX.
        01  WS-STATUS-RIB           PIC XX.
        01  WS-STATUS-MVT           PIC XX.
+       01  WS-STATUS-SUSP          PIC XX.
+       01  WS-STATUS-REP           PIC XX.
 
       *----------------------------------------------------------------
       * Indicateurs
@@ -151,6 +226,16 @@
        01  WS-FIN-FICHIER          PIC 9 VALUE 0.
            88  FIN-FICHIER         VALUE 1.
 
+       01  WS-IND-REPRISE          PIC 9 VALUE 0.
+           88  REPRISE-EN-COURS    VALUE 1.
+
+      *----------------------------------------------------------------
+      * Reprise sur incident
+      *----------------------------------------------------------------
+       01  WS-NB-A-SAUTER          PIC 9(4) VALUE 0.
+       01  WS-IDX-SAUT             PIC 9(4) VALUE 0.
+       01  WS-INTERVALLE-REP       PIC 9(4) VALUE 10.
+
       *----------------------------------------------------------------
       * Compteurs
       *----------------------------------------------------------------
@@ -158,9 +243,13 @@
        01  WS-CPT-AGENCES          PIC 9(4) VALUE 0.
        01  WS-CPT-AG-REJET         PIC 9(4) VALUE 0.
        01  WS-CPT-CLIENTS          PIC 9(4) VALUE 0.
+       01  WS-CPT-CLT-REJET        PIC 9(4) VALUE 0.
        01  WS-CPT-RIB              PIC 9(4) VALUE 0.
        01  WS-CPT-MVT              PIC 9(4) VALUE 0.
+       01  WS-CPT-MVT-ANNUL        PIC 9(4) VALUE 0.
        01  WS-CPT-IGNORES          PIC 9(4) VALUE 0.
+       01  WS-CPT-SUSPENS          PIC 9(4) VALUE 0.
+       01  WS-CPT-RIB-REJET        PIC 9(4) VALUE 0.
 
       *----------------------------------------------------------------
       * Variables de travail
@@ -200,11 +289,17 @@
            05  WS-RIB-SOLDE        PIC 9(9)V99.
            05  WS-RIB-SENS         PIC X.
 
+      * WS-MVT-NATURE : 'N' = normal, 'A' = annulation/correction.
+      * Les buffers anterieurs a cette zone ne portent pas ce 28e
+      * caractere ; un blanc est alors assimile a 'N' (cf. 2500-).
        01  WS-MVT.
            05  WS-MVT-CLT          PIC 9(7).
            05  WS-MVT-DATE         PIC 9(8).
            05  WS-MVT-MONT         PIC 9(9)V99.
            05  WS-MVT-SENS         PIC X.
+           05  WS-MVT-NATURE       PIC X.
+               88  MVT-NORMAL      VALUE 'N'.
+               88  MVT-ANNULATION  VALUE 'A'.
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
@@ -233,38 +328,157 @@
                STOP RUN
            END-IF
 
-      * Fichiers de sortie en ecriture
-           OPEN OUTPUT F-AGENCES
+           PERFORM 1050-LIRE-POINT-REPRISE
+
+           IF WS-NB-A-SAUTER > 0
+               SET REPRISE-EN-COURS TO TRUE
+               DISPLAY 'Point de reprise trouve : ' WS-NB-A-SAUTER
+                   ' enregistrement(s) deja traite(s)'
+               PERFORM 1200-SAUTER-ENR-TRAITES
+           END-IF
+
+      * Fichiers de sortie : creation si premier passage, mise a jour
+      * si reprise sur un point de reprise existant
+           IF REPRISE-EN-COURS
+               OPEN I-O F-AGENCES
+           ELSE
+               OPEN OUTPUT F-AGENCES
+           END-IF
            IF WS-STATUS-AG NOT = '00'
                DISPLAY 'Erreur ouverture AGENCES : ' WS-STATUS-AG
                CLOSE F-BUFFER
                STOP RUN
            END-IF
 
-           OPEN OUTPUT F-CLIENTS
+           IF REPRISE-EN-COURS
+               OPEN I-O F-CLIENTS
+           ELSE
+               OPEN OUTPUT F-CLIENTS
+           END-IF
            IF WS-STATUS-CLT NOT = '00'
                DISPLAY 'Erreur ouverture CLIENTS : ' WS-STATUS-CLT
                CLOSE F-BUFFER F-AGENCES
                STOP RUN
            END-IF
 
-           OPEN OUTPUT F-RIB
+           IF REPRISE-EN-COURS
+               OPEN I-O F-RIB
+           ELSE
+               OPEN OUTPUT F-RIB
+           END-IF
            IF WS-STATUS-RIB NOT = '00'
                DISPLAY 'Erreur ouverture RIB : ' WS-STATUS-RIB
                CLOSE F-BUFFER F-AGENCES F-CLIENTS
                STOP RUN
            END-IF
 
-           OPEN OUTPUT F-MOUVEMENTS
+           IF REPRISE-EN-COURS
+               OPEN I-O F-MOUVEMENTS
+           ELSE
+               OPEN OUTPUT F-MOUVEMENTS
+           END-IF
            IF WS-STATUS-MVT NOT = '00'
                DISPLAY 'Erreur ouverture MOUVEMENTS : ' WS-STATUS-MVT
                CLOSE F-BUFFER F-AGENCES F-CLIENTS F-RIB
                STOP RUN
            END-IF
 
+           IF REPRISE-EN-COURS
+               OPEN EXTEND F-SUSPENS
+           ELSE
+               OPEN OUTPUT F-SUSPENS
+           END-IF
+           IF WS-STATUS-SUSP NOT = '00'
+               DISPLAY 'Erreur ouverture SUSPENS : ' WS-STATUS-SUSP
+               CLOSE F-BUFFER F-AGENCES F-CLIENTS F-RIB F-MOUVEMENTS
+               STOP RUN
+           END-IF
+
            DISPLAY 'Fichiers ouverts avec succes.'
            DISPLAY ' '.
 
+      *----------------------------------------------------------------
+      * Lecture du point de reprise (REPRISE.DAT). Absence de fichier
+      * ou fichier vide => pas de reprise, on repart de zero.
+      *----------------------------------------------------------------
+       1050-LIRE-POINT-REPRISE.
+           MOVE 0 TO WS-NB-A-SAUTER
+           OPEN INPUT F-REPRISE
+           IF WS-STATUS-REP = '00'
+               READ F-REPRISE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE REP-NB-LUS TO WS-NB-A-SAUTER
+                       MOVE REP-LAST-CLT-MVT TO WS-LAST-CLT-MVT
+                       MOVE REP-LAST-DATE-MVT TO WS-LAST-DATE-MVT
+                       MOVE REP-SEQ-MVT TO WS-SEQ-MVT
+                       MOVE REP-CPT-AGENCES TO WS-CPT-AGENCES
+                       MOVE REP-CPT-AG-REJET TO WS-CPT-AG-REJET
+                       MOVE REP-CPT-CLIENTS TO WS-CPT-CLIENTS
+                       MOVE REP-CPT-CLT-REJET TO WS-CPT-CLT-REJET
+                       MOVE REP-CPT-RIB TO WS-CPT-RIB
+                       MOVE REP-CPT-RIB-REJET TO WS-CPT-RIB-REJET
+                       MOVE REP-CPT-MVT TO WS-CPT-MVT
+                       MOVE REP-CPT-MVT-ANNUL TO WS-CPT-MVT-ANNUL
+                       MOVE REP-CPT-IGNORES TO WS-CPT-IGNORES
+                       MOVE REP-CPT-SUSPENS TO WS-CPT-SUSPENS
+               END-READ
+               CLOSE F-REPRISE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Saut des enregistrements BUFFER deja traites lors d'un run
+      * precedent, sans les rejouer dans les fichiers de sortie
+      *----------------------------------------------------------------
+       1200-SAUTER-ENR-TRAITES.
+           MOVE 0 TO WS-IDX-SAUT
+           PERFORM UNTIL WS-IDX-SAUT >= WS-NB-A-SAUTER OR FIN-FICHIER
+               READ F-BUFFER
+                   AT END SET FIN-FICHIER TO TRUE
+               END-READ
+               ADD 1 TO WS-IDX-SAUT
+           END-PERFORM
+           MOVE WS-NB-A-SAUTER TO WS-CPT-LUS.
+
+      *----------------------------------------------------------------
+      * Ecriture du point de reprise courant (nombre d'enreg. traites)
+      *----------------------------------------------------------------
+       1300-ECRIRE-POINT-REPRISE.
+           MOVE WS-CPT-LUS TO REP-NB-LUS
+           MOVE WS-LAST-CLT-MVT TO REP-LAST-CLT-MVT
+           MOVE WS-LAST-DATE-MVT TO REP-LAST-DATE-MVT
+           MOVE WS-SEQ-MVT TO REP-SEQ-MVT
+           MOVE WS-CPT-AGENCES TO REP-CPT-AGENCES
+           MOVE WS-CPT-AG-REJET TO REP-CPT-AG-REJET
+           MOVE WS-CPT-CLIENTS TO REP-CPT-CLIENTS
+           MOVE WS-CPT-CLT-REJET TO REP-CPT-CLT-REJET
+           MOVE WS-CPT-RIB TO REP-CPT-RIB
+           MOVE WS-CPT-RIB-REJET TO REP-CPT-RIB-REJET
+           MOVE WS-CPT-MVT TO REP-CPT-MVT
+           MOVE WS-CPT-MVT-ANNUL TO REP-CPT-MVT-ANNUL
+           MOVE WS-CPT-IGNORES TO REP-CPT-IGNORES
+           MOVE WS-CPT-SUSPENS TO REP-CPT-SUSPENS
+
+           OPEN OUTPUT F-REPRISE
+           IF WS-STATUS-REP NOT = '00'
+               DISPLAY 'Erreur ouverture REPRISE (ecriture) : '
+                   WS-STATUS-REP
+               GO TO 1300-EXIT
+           END-IF
+
+           WRITE ENR-REPRISE
+           IF WS-STATUS-REP NOT = '00'
+               DISPLAY 'Erreur ecriture REPRISE : ' WS-STATUS-REP
+           END-IF
+
+           CLOSE F-REPRISE
+           IF WS-STATUS-REP NOT = '00'
+               DISPLAY 'Erreur fermeture REPRISE : ' WS-STATUS-REP
+           END-IF.
+
+       1300-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------
       * Lecture et dispatch
       *----------------------------------------------------------------
@@ -272,14 +486,20 @@
            DISPLAY 'Traitement du fichier BUFFER...'
            DISPLAY ' '
 
-           READ F-BUFFER
-               AT END SET FIN-FICHIER TO TRUE
-           END-READ
+           IF NOT FIN-FICHIER
+               READ F-BUFFER
+                   AT END SET FIN-FICHIER TO TRUE
+               END-READ
+           END-IF
 
            PERFORM UNTIL FIN-FICHIER
                ADD 1 TO WS-CPT-LUS
                PERFORM 2100-DISPATCHER-ENR
 
+               IF FUNCTION MOD(WS-CPT-LUS, WS-INTERVALLE-REP) = 0
+                   PERFORM 1300-ECRIRE-POINT-REPRISE
+               END-IF
+
                READ F-BUFFER
                    AT END SET FIN-FICHIER TO TRUE
                END-READ
@@ -315,14 +535,7 @@
       * Validation code agence
            DIVIDE WS-AG-CODE BY 10 GIVING WS-CODE6
                REMAINDER WS-CODE1
-           COMPUTE WS-RESTE = FUNCTION MOD(WS-CODE6, 7)
-           COMPUTE WS-CLE-CALC = 7 - WS-RESTE
-
-           IF WS-CLE-CALC = WS-CODE1
-               SET CODE-OK TO TRUE
-           ELSE
-               SET CODE-KO TO TRUE
-           END-IF
+           PERFORM 2150-VERIFIER-CLE-CONTROLE
 
            IF CODE-OK
                MOVE WS-AG-CODE TO FA-CODE
@@ -330,6 +543,9 @@
                WRITE ENR-AGENCE
                    INVALID KEY
                        DISPLAY '  [A] Doublon agence : ' FA-CODE
+                       MOVE 'A' TO SUSP-TYPE
+                       MOVE 'DOUBLON AGENCE' TO SUSP-RAISON
+                       PERFORM 2900-ECRIRE-SUSPENS
                    NOT INVALID KEY
                        ADD 1 TO WS-CPT-AGENCES
                        DISPLAY '  [A] Agence ecrite : ' FA-CODE
@@ -339,6 +555,23 @@
                ADD 1 TO WS-CPT-AG-REJET
                DISPLAY '  [A] Agence REJETEE : ' WS-AG-CODE
                    ' (code invalide, cle attendue=' WS-CLE-CALC ')'
+               MOVE 'A' TO SUSP-TYPE
+               MOVE 'CODE AGENCE INVALIDE' TO SUSP-RAISON
+               PERFORM 2900-ECRIRE-SUSPENS
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Validation d'une cle de controle sur 7 chiffres (agence ou
+      * numero de compte) : cle = 7 - (code6 MOD 7)
+      *----------------------------------------------------------------
+       2150-VERIFIER-CLE-CONTROLE.
+           COMPUTE WS-RESTE = FUNCTION MOD(WS-CODE6, 7)
+           COMPUTE WS-CLE-CALC = 7 - WS-RESTE
+
+           IF WS-CLE-CALC = WS-CODE1
+               SET CODE-OK TO TRUE
+           ELSE
+               SET CODE-KO TO TRUE
            END-IF.
 
       *----------------------------------------------------------------
@@ -347,19 +580,36 @@
        2300-TRAITER-CLIENT.
            MOVE BUF-DATA(1:54) TO WS-CLIENT
 
-           MOVE WS-CLT-CODE TO FC-CODE
-           MOVE WS-CLT-NOM TO FC-NOM
-           MOVE WS-CLT-PRENOM TO FC-PRENOM
-           MOVE WS-CLT-CODEAG TO FC-CODEAG
+      * Validation du code client
+           DIVIDE WS-CLT-CODE BY 10 GIVING WS-CODE6
+               REMAINDER WS-CODE1
+           PERFORM 2150-VERIFIER-CLE-CONTROLE
 
-           WRITE ENR-CLIENT
-               INVALID KEY
-                   DISPLAY '  [C] Doublon client : ' FC-CODE
-               NOT INVALID KEY
-                   ADD 1 TO WS-CPT-CLIENTS
-                   DISPLAY '  [C] Client ecrit : ' FC-CODE
-                       ' - ' FC-NOM ' ' FC-PRENOM
-           END-WRITE.
+           IF CODE-KO
+               ADD 1 TO WS-CPT-CLT-REJET
+               DISPLAY '  [C] Client REJETE : ' WS-CLT-CODE
+                   ' (code invalide, cle attendue=' WS-CLE-CALC ')'
+               MOVE 'C' TO SUSP-TYPE
+               MOVE 'CODE CLIENT INVALIDE' TO SUSP-RAISON
+               PERFORM 2900-ECRIRE-SUSPENS
+           ELSE
+               MOVE WS-CLT-CODE TO FC-CODE
+               MOVE WS-CLT-NOM TO FC-NOM
+               MOVE WS-CLT-PRENOM TO FC-PRENOM
+               MOVE WS-CLT-CODEAG TO FC-CODEAG
+
+               WRITE ENR-CLIENT
+                   INVALID KEY
+                       DISPLAY '  [C] Doublon client : ' FC-CODE
+                       MOVE 'C' TO SUSP-TYPE
+                       MOVE 'DOUBLON CLIENT' TO SUSP-RAISON
+                       PERFORM 2900-ECRIRE-SUSPENS
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CPT-CLIENTS
+                       DISPLAY '  [C] Client ecrit : ' FC-CODE
+                           ' - ' FC-NOM ' ' FC-PRENOM
+               END-WRITE
+           END-IF.
 
       *----------------------------------------------------------------
       * Traitement RIB
@@ -367,26 +617,46 @@
        2400-TRAITER-RIB.
            MOVE BUF-DATA(1:50) TO WS-RIB
 
-           MOVE WS-RIB-CLT TO FR-CLT
-           MOVE WS-RIB-CPTE TO FR-CPTE
-           MOVE WS-RIB-DATE TO FR-DATE
-           MOVE WS-RIB-SOLDE TO FR-SOLDE
-           MOVE WS-RIB-SENS TO FR-SENS
+      * Validation du numero de compte porte par le RIB
+           DIVIDE WS-RIB-CLT BY 10 GIVING WS-CODE6
+               REMAINDER WS-CODE1
+           PERFORM 2150-VERIFIER-CLE-CONTROLE
+
+           IF CODE-KO
+               ADD 1 TO WS-CPT-RIB-REJET
+               DISPLAY '  [R] RIB REJETE : Client ' WS-RIB-CLT
+                   ' (numero de compte invalide)'
+               MOVE 'R' TO SUSP-TYPE
+               MOVE 'NUMERO DE COMPTE INVALIDE' TO SUSP-RAISON
+               PERFORM 2900-ECRIRE-SUSPENS
+           ELSE
+               MOVE WS-RIB-CLT TO FR-CLT
+               MOVE WS-RIB-CPTE TO FR-CPTE
+               MOVE WS-RIB-DATE TO FR-DATE
+               MOVE WS-RIB-SOLDE TO FR-SOLDE
+               MOVE WS-RIB-SENS TO FR-SENS
 
-           WRITE ENR-RIB
-               INVALID KEY
-                   DISPLAY '  [R] Doublon RIB client : ' FR-CLT
-               NOT INVALID KEY
-                   ADD 1 TO WS-CPT-RIB
-                   DISPLAY '  [R] RIB ecrit : Client ' FR-CLT
-                       ' - ' FR-CPTE
-           END-WRITE.
+               WRITE ENR-RIB
+                   INVALID KEY
+                       DISPLAY '  [R] Doublon RIB client : ' FR-CLT
+                       MOVE 'R' TO SUSP-TYPE
+                       MOVE 'DOUBLON RIB' TO SUSP-RAISON
+                       PERFORM 2900-ECRIRE-SUSPENS
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CPT-RIB
+                       DISPLAY '  [R] RIB ecrit : Client ' FR-CLT
+                           ' - ' FR-CPTE
+               END-WRITE
+           END-IF.
 
       *----------------------------------------------------------------
       * Traitement MOUVEMENT
       *----------------------------------------------------------------
        2500-TRAITER-MVT.
-           MOVE BUF-DATA(1:27) TO WS-MVT
+           MOVE BUF-DATA(1:28) TO WS-MVT
+           IF WS-MVT-NATURE = SPACE
+               MOVE 'N' TO WS-MVT-NATURE
+           END-IF
 
       * Gestion sequence pour cle unique
            IF WS-MVT-CLT = WS-LAST-CLT-MVT
@@ -403,17 +673,37 @@
            MOVE WS-SEQ-MVT TO FM-SEQ
            MOVE WS-MVT-MONT TO FM-MONT
            MOVE WS-MVT-SENS TO FM-SENS
+           MOVE WS-MVT-NATURE TO FM-NATURE
 
            WRITE ENR-MOUVEMENT
                INVALID KEY
                    DISPLAY '  [M] Doublon mouvement : '
                        FM-CLT '-' FM-DATE '-' FM-SEQ
+                   MOVE 'M' TO SUSP-TYPE
+                   MOVE 'DOUBLON MOUVEMENT' TO SUSP-RAISON
+                   PERFORM 2900-ECRIRE-SUSPENS
                NOT INVALID KEY
                    ADD 1 TO WS-CPT-MVT
-                   DISPLAY '  [M] Mouvement ecrit : Client ' FM-CLT
-                       ' - Date ' FM-DATE ' - ' FM-SENS
+                   IF MVT-ANNULATION
+                       ADD 1 TO WS-CPT-MVT-ANNUL
+                       DISPLAY '  [M] Annulation/correction ecrite : '
+                           'Client ' FM-CLT ' - Date ' FM-DATE
+                           ' - ' FM-SENS
+                   ELSE
+                       DISPLAY '  [M] Mouvement ecrit : Client ' FM-CLT
+                           ' - Date ' FM-DATE ' - ' FM-SENS
+                   END-IF
            END-WRITE.
 
+      *----------------------------------------------------------------
+      * Ecriture d'un enregistrement rejete/doublon dans SUSPENS
+      * SUSP-TYPE et SUSP-RAISON sont renseignes par l'appelant
+      *----------------------------------------------------------------
+       2900-ECRIRE-SUSPENS.
+           MOVE BUF-DATA TO SUSP-DONNEES
+           WRITE ENR-SUSPENS
+           ADD 1 TO WS-CPT-SUSPENS.
+
       *----------------------------------------------------------------
       * Fermeture et statistiques
       *----------------------------------------------------------------
@@ -427,9 +717,13 @@
            DISPLAY 'Agences ecrites           : ' WS-CPT-AGENCES
            DISPLAY 'Agences rejetees          : ' WS-CPT-AG-REJET
            DISPLAY 'Clients ecrits            : ' WS-CPT-CLIENTS
+           DISPLAY 'Clients rejetes           : ' WS-CPT-CLT-REJET
            DISPLAY 'RIB ecrits                : ' WS-CPT-RIB
+           DISPLAY 'RIB rejetes               : ' WS-CPT-RIB-REJET
            DISPLAY 'Mouvements ecrits         : ' WS-CPT-MVT
+           DISPLAY 'dont annulations/correct. : ' WS-CPT-MVT-ANNUL
            DISPLAY 'Types inconnus ignores    : ' WS-CPT-IGNORES
+           DISPLAY 'Enregistrements en suspens: ' WS-CPT-SUSPENS
            DISPLAY ' '
 
            CLOSE F-BUFFER
@@ -437,9 +731,51 @@
            CLOSE F-CLIENTS
            CLOSE F-RIB
            CLOSE F-MOUVEMENTS
+           CLOSE F-SUSPENS
+
+           PERFORM 3900-EFFACER-POINT-REPRISE
 
            DISPLAY 'Fichiers fermes.'
            DISPLAY ' '
            DISPLAY '=================================================='
            DISPLAY '  Fin du programme BANQUE03'
            DISPLAY '=================================================='.
+
+      *----------------------------------------------------------------
+      * Traitement complet : le point de reprise n'a plus lieu d'etre
+      *----------------------------------------------------------------
+       3900-EFFACER-POINT-REPRISE.
+           MOVE 0 TO REP-NB-LUS
+           MOVE 0 TO REP-LAST-CLT-MVT
+           MOVE 0 TO REP-LAST-DATE-MVT
+           MOVE 0 TO REP-SEQ-MVT
+           MOVE 0 TO REP-CPT-AGENCES
+           MOVE 0 TO REP-CPT-AG-REJET
+           MOVE 0 TO REP-CPT-CLIENTS
+           MOVE 0 TO REP-CPT-CLT-REJET
+           MOVE 0 TO REP-CPT-RIB
+           MOVE 0 TO REP-CPT-RIB-REJET
+           MOVE 0 TO REP-CPT-MVT
+           MOVE 0 TO REP-CPT-MVT-ANNUL
+           MOVE 0 TO REP-CPT-IGNORES
+           MOVE 0 TO REP-CPT-SUSPENS
+
+           OPEN OUTPUT F-REPRISE
+           IF WS-STATUS-REP NOT = '00'
+               DISPLAY 'Erreur ouverture REPRISE (effacement) : '
+                   WS-STATUS-REP
+               GO TO 3900-EXIT
+           END-IF
+
+           WRITE ENR-REPRISE
+           IF WS-STATUS-REP NOT = '00'
+               DISPLAY 'Erreur ecriture REPRISE : ' WS-STATUS-REP
+           END-IF
+
+           CLOSE F-REPRISE
+           IF WS-STATUS-REP NOT = '00'
+               DISPLAY 'Erreur fermeture REPRISE : ' WS-STATUS-REP
+           END-IF.
+
+       3900-EXIT.
+           EXIT.
