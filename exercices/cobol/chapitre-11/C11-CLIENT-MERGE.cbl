@@ -88,6 +88,15 @@
        01  WS-CPT                  PIC 999 VALUE 0.
        01  WS-ED-SOLDE             PIC -----.---.--9,99.
 
+      *    Detection des doublons (meme ID issu de plusieurs sources)
+       01  WS-ID-PRECEDENT         PIC X(8) VALUE SPACES.
+       01  WS-TYPE-PRECEDENT       PIC X(15) VALUE SPACES.
+       01  WS-NB-DOUBLONS          PIC 999 VALUE 0.
+
+      *    Controle du tri des fichiers source avant le MERGE
+       01  WS-FICHIERS-TRIES       PIC X VALUE 'O'.
+           88 FICHIERS-TRIES       VALUE 'O'.
+
        PROCEDURE DIVISION.
       ******************************************************************
        0000-PRINCIPAL.
@@ -103,6 +112,10 @@
       *    Afficher les fichiers sources
            PERFORM 1000-AFFICHER-FICHIERS-SOURCES
 
+      *    Controler que les 3 fichiers source sont bien pre-tries
+      *    sur leur cle avant de lancer le MERGE
+           PERFORM 0500-VERIFIER-TRI-SOURCES
+
       *    MERGE des 3 fichiers
            DISPLAY ' '
            DISPLAY '--- Execution du MERGE ---'
@@ -123,6 +136,76 @@
            DISPLAY 'Fin du programme'
            STOP RUN.
 
+      *----------------------------------------------------------------*
+      * MERGE suppose que ses 3 fichiers USING sont deja tries sur
+      * MRG-ID ; on le verifie ici par une lecture sequentielle de
+      * chacun, pour arreter avec un message clair plutot que de
+      * laisser le MERGE produire un resultat faux en silence
+      *----------------------------------------------------------------*
+       0500-VERIFIER-TRI-SOURCES.
+           MOVE 'O' TO WS-FICHIERS-TRIES
+           PERFORM 0510-VERIFIER-TRI-ORIGINAL
+           PERFORM 0520-VERIFIER-TRI-COURANT
+           PERFORM 0530-VERIFIER-TRI-EPARGNE
+
+           IF NOT FICHIERS-TRIES
+               DISPLAY ' '
+               DISPLAY '*** ERREUR : un ou plusieurs fichiers source ne'
+               DISPLAY '*** sont pas tries sur leur cle - MERGE annule'
+               STOP RUN
+           END-IF.
+
+       0510-VERIFIER-TRI-ORIGINAL.
+           OPEN INPUT F-CLIENT-ORIGINAL
+           MOVE SPACES TO WS-ID-PRECEDENT
+           PERFORM UNTIL WS-STATUS-O = '10'
+               READ F-CLIENT-ORIGINAL INTO ENR-MERGE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF MRG-ID < WS-ID-PRECEDENT
+                           DISPLAY 'CLIENT-TRI-ASC.PS non trie : ID '
+                                   MRG-ID ' apres ' WS-ID-PRECEDENT
+                           MOVE 'N' TO WS-FICHIERS-TRIES
+                       END-IF
+                       MOVE MRG-ID TO WS-ID-PRECEDENT
+               END-READ
+           END-PERFORM
+           CLOSE F-CLIENT-ORIGINAL.
+
+       0520-VERIFIER-TRI-COURANT.
+           OPEN INPUT F-CLIENT-COURANT
+           MOVE SPACES TO WS-ID-PRECEDENT
+           PERFORM UNTIL WS-STATUS-C = '10'
+               READ F-CLIENT-COURANT INTO ENR-MERGE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF MRG-ID < WS-ID-PRECEDENT
+                           DISPLAY 'CLIENT-COURANT.PS non trie : ID '
+                                   MRG-ID ' apres ' WS-ID-PRECEDENT
+                           MOVE 'N' TO WS-FICHIERS-TRIES
+                       END-IF
+                       MOVE MRG-ID TO WS-ID-PRECEDENT
+               END-READ
+           END-PERFORM
+           CLOSE F-CLIENT-COURANT.
+
+       0530-VERIFIER-TRI-EPARGNE.
+           OPEN INPUT F-CLIENT-EPARGNE
+           MOVE SPACES TO WS-ID-PRECEDENT
+           PERFORM UNTIL WS-STATUS-E = '10'
+               READ F-CLIENT-EPARGNE INTO ENR-MERGE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF MRG-ID < WS-ID-PRECEDENT
+                           DISPLAY 'CLIENT-EPARGNE.PS non trie : ID '
+                                   MRG-ID ' apres ' WS-ID-PRECEDENT
+                           MOVE 'N' TO WS-FICHIERS-TRIES
+                       END-IF
+                       MOVE MRG-ID TO WS-ID-PRECEDENT
+               END-READ
+           END-PERFORM
+           CLOSE F-CLIENT-EPARGNE.
+
       *----------------------------------------------------------------*
       * Afficher les fichiers sources
       *----------------------------------------------------------------*
@@ -186,6 +269,7 @@
 
            OPEN INPUT F-CLIENT-FUSION
            MOVE 0 TO WS-CPT
+           MOVE SPACES TO WS-ID-PRECEDENT
            PERFORM UNTIL WS-STATUS-F = '10'
                READ F-CLIENT-FUSION INTO ENR-MERGE
                    AT END CONTINUE
@@ -194,6 +278,9 @@
                        MOVE MRG-SOLDE TO WS-ED-SOLDE
                        DISPLAY MRG-ID ' ' MRG-NOM ' ' MRG-PRENOM ' '
                                WS-ED-SOLDE ' ' MRG-TYPE-COMPTE
+                       PERFORM 2050-DETECTER-DOUBLON
+                       MOVE MRG-ID TO WS-ID-PRECEDENT
+                       MOVE MRG-TYPE-COMPTE TO WS-TYPE-PRECEDENT
                END-READ
            END-PERFORM
            CLOSE F-CLIENT-FUSION
@@ -201,5 +288,20 @@
            DISPLAY ' '
            DISPLAY '=================================================='
            DISPLAY 'TOTAL ENREGISTREMENTS FUSIONNES : ' WS-CPT
+           DISPLAY 'TOTAL CLIENTS EN DOUBLE (ID PRESENT DANS PLUS '
+                   'D''UNE SOURCE) : ' WS-NB-DOUBLONS
            DISPLAY '=================================================='.
 
+      *----------------------------------------------------------------*
+      * Un meme ID present dans plus d'une source arrive adjacent
+      * dans le resultat trie du MERGE : on le detecte par comparaison
+      * avec l'enregistrement precedent
+      *----------------------------------------------------------------*
+       2050-DETECTER-DOUBLON.
+           IF MRG-ID = WS-ID-PRECEDENT
+               ADD 1 TO WS-NB-DOUBLONS
+               DISPLAY '  *** DOUBLON : ID ' MRG-ID
+                       ' present dans ' WS-TYPE-PRECEDENT
+                       ' et ' MRG-TYPE-COMPTE ' ***'
+           END-IF.
+
