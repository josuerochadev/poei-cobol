@@ -14,14 +14,19 @@
 
       * Variables host pour DB2
        01 WS-NOM-CLIENT     PIC X(10).
+       01 WS-SOLDE-INITIAL  PIC S9(8)V99 COMP-3.
        01 WS-DATE-MVT       PIC X(10).
        01 WS-LIB-MOUV       PIC X(15).
        01 WS-MONTANT-MVT    PIC S9(6)V99 COMP-3.
        01 WS-SENS           PIC X(02).
 
+      * Solde progressif du releve
+       01 WS-SOLDE-COURANT  PIC S9(8)V99 COMP-3.
+
       * Variables d'edition
        01 WS-CREDIT-ED      PIC ZZZ,ZZ9.99.
        01 WS-DEBIT-ED       PIC ZZZ,ZZ9.99.
+       01 WS-SOLDE-ED       PIC -ZZ,ZZZ,ZZ9.99.
        01 WS-FIN-CURSOR     PIC 9(01) VALUE 0.
 
       * SQLCA pour gestion erreurs DB2
@@ -55,8 +60,8 @@
 
        2000-RECUPERER-CLIENT.
            EXEC SQL
-               SELECT NOM_CLIENT
-               INTO :WS-NOM-CLIENT
+               SELECT NOM_CLIENT, SOLDE
+               INTO :WS-NOM-CLIENT, :WS-SOLDE-INITIAL
                FROM CLIENT
                WHERE NUM_COMPTE = :WS-NUM-COMPTE
            END-EXEC
@@ -64,7 +69,9 @@
            IF SQLCODE NOT = 0
                DISPLAY 'CLIENT NON TROUVE'
                STOP RUN
-           END-IF.
+           END-IF
+
+           MOVE WS-SOLDE-INITIAL TO WS-SOLDE-COURANT.
 
        3000-AFFICHER-ENTETE.
            DISPLAY '================================================'
@@ -72,6 +79,7 @@
                    '     Numero de compte : ' WS-NUM-COMPTE
            DISPLAY '================================================'
            DISPLAY 'Date operation  Libelle         Credit    Debit'
+                   '     Solde'
            DISPLAY '================================================'.
 
        4000-OUVRIR-CURSOR.
@@ -103,14 +111,19 @@
 
            IF WS-SENS = 'CR'
                MOVE WS-MONTANT-MVT TO WS-CREDIT-ED
+               ADD WS-MONTANT-MVT TO WS-SOLDE-COURANT
            ELSE
                MOVE WS-MONTANT-MVT TO WS-DEBIT-ED
+               SUBTRACT WS-MONTANT-MVT FROM WS-SOLDE-COURANT
            END-IF
 
+           MOVE WS-SOLDE-COURANT TO WS-SOLDE-ED
+
            DISPLAY WS-DATE-MVT '  '
                    WS-LIB-MOUV ' '
                    WS-CREDIT-ED ' '
-                   WS-DEBIT-ED.
+                   WS-DEBIT-ED ' '
+                   WS-SOLDE-ED.
 
        6000-FERMER-CURSOR.
            EXEC SQL CLOSE C-MOUVEMENTS END-EXEC
