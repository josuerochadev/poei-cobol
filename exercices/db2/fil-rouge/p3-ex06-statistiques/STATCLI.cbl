@@ -13,33 +13,69 @@
        01 WS-TOTAL-DB       PIC S9(10)V99 COMP-3.
        01 WS-MOYENNE-DB     PIC S9(10)V99 COMP-3.
        01 WS-COUNT-DB       PIC S9(05) COMP.
+       01 WS-MIN-DB         PIC S9(10)V99 COMP-3.
+       01 WS-MAX-DB         PIC S9(10)V99 COMP-3.
 
       * Variables host pour DB2 - Crediteurs
        01 WS-TOTAL-CR       PIC S9(10)V99 COMP-3.
        01 WS-MOYENNE-CR     PIC S9(10)V99 COMP-3.
        01 WS-COUNT-CR       PIC S9(05) COMP.
+       01 WS-MIN-CR         PIC S9(10)V99 COMP-3.
+       01 WS-MAX-CR         PIC S9(10)V99 COMP-3.
 
       * Variables d'edition
        01 WS-TOTAL-ED       PIC -ZZZ,ZZZ,ZZ9.99.
        01 WS-MOYENNE-ED     PIC -ZZZ,ZZZ,ZZ9.99.
+       01 WS-MIN-ED         PIC -ZZZ,ZZZ,ZZ9.99.
+       01 WS-MAX-ED         PIC -ZZZ,ZZZ,ZZ9.99.
+
+      * Variables host pour DB2 - Croisement region / profession
+       01 WS-NOM-REGION     PIC X(15).
+       01 WS-LIB-PROF       PIC X(20).
+       01 WS-NB-CLIENTS     PIC S9(05) COMP.
+       01 WS-TOTAL-CROISE   PIC S9(10)V99 COMP-3.
+       01 WS-FIN-CURSOR     PIC 9(01) VALUE 0.
+
+      * Rupture sur region pour la presentation du tableau croise
+       01 WS-PREC-REGION    PIC X(15) VALUE SPACES.
+
+      * Variable d'edition pour le tableau croise
+       01 WS-NB-ED          PIC ZZ9.
+       01 WS-TOTAL-CROISE-ED PIC -ZZZ,ZZZ,ZZ9.99.
 
       * SQLCA pour gestion erreurs DB2
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
 
+      * Declaration du curseur de croisement region / profession
+           EXEC SQL
+               DECLARE C-CROISE CURSOR FOR
+               SELECT R.NOM_REGION, P.LIB_PROF,
+                      COUNT(*), COALESCE(SUM(C.SOLDE), 0)
+               FROM CLIENT C
+               INNER JOIN REGION R ON C.CODE_REGION = R.CODE_REGION
+               INNER JOIN PROFESSI P ON C.CODE_PROF = P.CODE_PROF
+               GROUP BY R.CODE_REGION, R.NOM_REGION,
+                        P.CODE_PROF, P.LIB_PROF
+               ORDER BY R.CODE_REGION, P.CODE_PROF
+           END-EXEC.
+
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
            PERFORM 1000-STATS-DEBITEURS
            PERFORM 2000-STATS-CREDITEURS
            PERFORM 3000-AFFICHER-RESULTATS
+           PERFORM 4000-AFFICHER-CROISEMENT
            PERFORM 9000-FIN
            STOP RUN.
 
        1000-STATS-DEBITEURS.
            EXEC SQL
-               SELECT SUM(SOLDE), AVG(SOLDE), COUNT(*)
-               INTO :WS-TOTAL-DB, :WS-MOYENNE-DB, :WS-COUNT-DB
+               SELECT SUM(SOLDE), AVG(SOLDE), COUNT(*),
+                      MIN(SOLDE), MAX(SOLDE)
+               INTO :WS-TOTAL-DB, :WS-MOYENNE-DB, :WS-COUNT-DB,
+                    :WS-MIN-DB, :WS-MAX-DB
                FROM CLIENT
                WHERE POS = 'DB'
            END-EXEC
@@ -50,8 +86,10 @@
 
        2000-STATS-CREDITEURS.
            EXEC SQL
-               SELECT SUM(SOLDE), AVG(SOLDE), COUNT(*)
-               INTO :WS-TOTAL-CR, :WS-MOYENNE-CR, :WS-COUNT-CR
+               SELECT SUM(SOLDE), AVG(SOLDE), COUNT(*),
+                      MIN(SOLDE), MAX(SOLDE)
+               INTO :WS-TOTAL-CR, :WS-MOYENNE-CR, :WS-COUNT-CR,
+                    :WS-MIN-CR, :WS-MAX-CR
                FROM CLIENT
                WHERE POS = 'CR'
            END-EXEC
@@ -68,12 +106,77 @@
            DISPLAY 'TOTAL   : ' WS-TOTAL-ED
            MOVE WS-MOYENNE-DB TO WS-MOYENNE-ED
            DISPLAY 'MOYENNE : ' WS-MOYENNE-ED
+           MOVE WS-MIN-DB TO WS-MIN-ED
+           DISPLAY 'MINIMUM : ' WS-MIN-ED
+           MOVE WS-MAX-DB TO WS-MAX-ED
+           DISPLAY 'MAXIMUM : ' WS-MAX-ED
            DISPLAY ' '
            DISPLAY '--- CREDITEURS ---'
            MOVE WS-TOTAL-CR TO WS-TOTAL-ED
            DISPLAY 'TOTAL   : ' WS-TOTAL-ED
            MOVE WS-MOYENNE-CR TO WS-MOYENNE-ED
-           DISPLAY 'MOYENNE : ' WS-MOYENNE-ED.
+           DISPLAY 'MOYENNE : ' WS-MOYENNE-ED
+           MOVE WS-MIN-CR TO WS-MIN-ED
+           DISPLAY 'MINIMUM : ' WS-MIN-ED
+           MOVE WS-MAX-CR TO WS-MAX-ED
+           DISPLAY 'MAXIMUM : ' WS-MAX-ED.
+
+      ******************************************************************
+      * 4000-AFFICHER-CROISEMENT : Tableau croise region / profession
+      * Nombre de clients et total des soldes pour chaque combinaison
+      ******************************************************************
+       4000-AFFICHER-CROISEMENT.
+           DISPLAY ' '
+           DISPLAY '=== CROISEMENT REGION / PROFESSION ==='
+
+           EXEC SQL
+               OPEN C-CROISE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERREUR OUVERTURE CURSOR CROISEMENT : ' SQLCODE
+               GO TO 4000-EXIT
+           END-IF
+
+           PERFORM 4100-LIRE-CROISEMENT
+               UNTIL WS-FIN-CURSOR = 1
+
+           EXEC SQL
+               CLOSE C-CROISE
+           END-EXEC.
+
+       4000-EXIT.
+           EXIT.
+
+       4100-LIRE-CROISEMENT.
+           EXEC SQL
+               FETCH C-CROISE
+               INTO :WS-NOM-REGION, :WS-LIB-PROF,
+                    :WS-NB-CLIENTS, :WS-TOTAL-CROISE
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 4200-AFFICHER-LIGNE-CROISEE
+               WHEN 100
+                   MOVE 1 TO WS-FIN-CURSOR
+               WHEN OTHER
+                   DISPLAY 'ERREUR FETCH CROISEMENT : ' SQLCODE
+                   MOVE 1 TO WS-FIN-CURSOR
+           END-EVALUATE.
+
+       4200-AFFICHER-LIGNE-CROISEE.
+      * Rupture sur region
+           IF WS-NOM-REGION NOT = WS-PREC-REGION
+               DISPLAY ' '
+               DISPLAY '--- REGION : ' WS-NOM-REGION ' ---'
+               MOVE WS-NOM-REGION TO WS-PREC-REGION
+           END-IF
+
+           MOVE WS-NB-CLIENTS TO WS-NB-ED
+           MOVE WS-TOTAL-CROISE TO WS-TOTAL-CROISE-ED
+           DISPLAY '    ' WS-LIB-PROF ' : ' WS-NB-ED ' client(s)'
+                   ' - TOTAL ' WS-TOTAL-CROISE-ED.
 
        9000-FIN.
            DISPLAY ' '
