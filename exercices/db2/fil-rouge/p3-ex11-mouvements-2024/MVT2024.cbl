@@ -1,7 +1,8 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MVT2024.
       *---------------------------------------------------------
-      * P3 EXERCICE 11 : Mouvements de l'annee 2024
+      * P3 EXERCICE 11 : Mouvements d'une annee donnee
+      * L'annee est saisie en entree (SYSIN), 2024 par defaut
       *---------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -9,6 +10,10 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
+      * Annee recherchee, saisie par l'utilisateur
+       01 WS-ANNEE           PIC 9(04) VALUE 2024.
+       01 WS-ANNEE-ED        PIC X(04).
+
       * Variables host pour DB2
        01 WS-NUM-COMPTE     PIC X(03).
        01 WS-NOM-CLIENT     PIC X(10).
@@ -28,7 +33,7 @@
                INCLUDE SQLCA
            END-EXEC.
 
-      * Curseur pour mouvements 2024
+      * Curseur pour mouvements de l'annee recherchee
            EXEC SQL
                DECLARE C-MVT2024 CURSOR FOR
                SELECT M.NUM_COMPTE, C.NOM_CLIENT,
@@ -36,13 +41,14 @@
                       M.MONTANT_MVT, M.SENS, M.NATURE
                FROM MOUVEMENT M
                INNER JOIN CLIENT C ON M.NUM_COMPTE = C.NUM_COMPTE
-               WHERE YEAR(M.DATE_MVT) = 2024
+               WHERE YEAR(M.DATE_MVT) = :WS-ANNEE
                ORDER BY M.DATE_MVT, M.NUM_COMPTE
            END-EXEC.
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
-           PERFORM 1000-AFFICHER-ENTETE
+           PERFORM 1000-LIRE-ANNEE
+           PERFORM 1100-AFFICHER-ENTETE
            PERFORM 2000-OUVRIR-CURSOR
            PERFORM 3000-LIRE-MOUVEMENTS
                UNTIL WS-FIN-CURSOR = 1
@@ -50,9 +56,18 @@
            PERFORM 9000-FIN
            STOP RUN.
 
-       1000-AFFICHER-ENTETE.
+       1000-LIRE-ANNEE.
+      * Lecture de l'annee depuis SYSIN (JCL In-Stream)
+      * Valeur par defaut 2024 si aucune saisie
+           ACCEPT WS-ANNEE-ED
+           IF WS-ANNEE-ED NOT = SPACES
+               MOVE WS-ANNEE-ED TO WS-ANNEE
+           END-IF.
+
+       1100-AFFICHER-ENTETE.
+           MOVE WS-ANNEE TO WS-ANNEE-ED
            DISPLAY '================================================'
-           DISPLAY '      MOUVEMENTS DE L ANNEE 2024'
+           DISPLAY '      MOUVEMENTS DE L ANNEE ' WS-ANNEE-ED
            DISPLAY '================================================'
            DISPLAY 'NUM  CLIENT     DATE       LIBELLE        '
                    ' MONTANT   SENS NAT'.
