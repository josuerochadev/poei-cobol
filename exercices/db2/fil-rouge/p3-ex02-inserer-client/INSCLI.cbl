@@ -26,6 +26,14 @@
       * Variable pour saisie du solde
        01 WS-SOLDE-IN       PIC X(10).
 
+      * Variable de comptage pour les controles d'existence
+       01 WS-NB-TROUVE      PIC S9(4) COMP.
+
+      * Indicateur d'erreur de validation
+       01 WS-ERREUR         PIC 9(01) VALUE 0.
+           88 DONNEES-VALIDES   VALUE 0.
+           88 DONNEES-INVALIDES VALUE 1.
+
       * SQLCA pour gestion erreurs DB2
            EXEC SQL
                INCLUDE SQLCA
@@ -34,7 +42,14 @@
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
            PERFORM 1000-LIRE-DONNEES
-           PERFORM 2000-INSERT-CLIENT
+           PERFORM 1100-VERIFIER-DOUBLON
+           PERFORM 1200-VERIFIER-REGION
+           PERFORM 1300-VERIFIER-PROFESSION
+           IF DONNEES-VALIDES
+               PERFORM 2000-INSERT-CLIENT
+           ELSE
+               DISPLAY 'INSERTION ANNULEE - DONNEES INVALIDES'
+           END-IF
            PERFORM 9000-FIN
            STOP RUN.
 
@@ -60,6 +75,66 @@
            DISPLAY 'NUM COMPTE : ' WS-NUM-COMPTE
            DISPLAY 'NOM        : ' WS-NOM-CLIENT.
 
+       1100-VERIFIER-DOUBLON.
+      * Un client existe deja sous ce numero de compte ?
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-NB-TROUVE
+               FROM CLIENT
+               WHERE NUM_COMPTE = :WS-NUM-COMPTE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERREUR SQL CONTROLE DOUBLON : ' SQLCODE
+               SET DONNEES-INVALIDES TO TRUE
+           ELSE
+               IF WS-NB-TROUVE NOT = 0
+                   DISPLAY 'ERREUR : COMPTE DEJA EXISTANT : '
+                           WS-NUM-COMPTE
+                   SET DONNEES-INVALIDES TO TRUE
+               END-IF
+           END-IF.
+
+       1200-VERIFIER-REGION.
+      * Le code region saisi doit exister dans la table REGION
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-NB-TROUVE
+               FROM REGION
+               WHERE CODE_REGION = :WS-CODE-REGION
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERREUR SQL CONTROLE REGION : ' SQLCODE
+               SET DONNEES-INVALIDES TO TRUE
+           ELSE
+               IF WS-NB-TROUVE = 0
+                   DISPLAY 'ERREUR : CODE REGION INCONNU : '
+                           WS-CODE-REGION
+                   SET DONNEES-INVALIDES TO TRUE
+               END-IF
+           END-IF.
+
+       1300-VERIFIER-PROFESSION.
+      * Le code profession saisi doit exister dans la table PROFESSI
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-NB-TROUVE
+               FROM PROFESSI
+               WHERE CODE_PROF = :WS-CODE-PROF
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERREUR SQL CONTROLE PROFESSION : ' SQLCODE
+               SET DONNEES-INVALIDES TO TRUE
+           ELSE
+               IF WS-NB-TROUVE = 0
+                   DISPLAY 'ERREUR : CODE PROFESSION INCONNU : '
+                           WS-CODE-PROF
+                   SET DONNEES-INVALIDES TO TRUE
+               END-IF
+           END-IF.
+
        2000-INSERT-CLIENT.
            EXEC SQL
                INSERT INTO CLIENT
