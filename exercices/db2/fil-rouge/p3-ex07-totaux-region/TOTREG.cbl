@@ -1,7 +1,9 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TOTREG.
       *---------------------------------------------------------
-      * P3 EXERCICE 7 : Totaux par region avec niveau 88
+      * P3 EXERCICE 7 : Totaux par region
+      * La liste des regions est lue dans la table REGION, ce qui
+      * evite de figer le nombre de regions dans le programme
       *---------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -9,14 +11,8 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-      * Variable avec niveau 88 pour les regions
-       01 WS-CODE-REGION    PIC X(02).
-           88 REGION-PARIS      VALUE '01'.
-           88 REGION-MARSEILLE  VALUE '02'.
-           88 REGION-LYON       VALUE '03'.
-           88 REGION-LILLE      VALUE '04'.
-
       * Variables host pour DB2
+       01 WS-CODE-REGION    PIC X(02).
        01 WS-NOM-REGION     PIC X(15).
        01 WS-TOTAL-DB       PIC S9(10)V99 COMP-3.
        01 WS-TOTAL-CR       PIC S9(10)V99 COMP-3.
@@ -24,48 +20,75 @@
       * Variables d'edition
        01 WS-TOTAL-ED       PIC -ZZZ,ZZZ,ZZ9.99.
 
-      * Compteur de boucle
-       01 WS-IDX            PIC 9(01).
+      * Fin de curseur
+       01 WS-FIN-CURSOR     PIC 9(01) VALUE 0.
 
       * SQLCA pour gestion erreurs DB2
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
 
+      * Declaration du curseur sur la table REGION
+           EXEC SQL
+               DECLARE C-REGIONS CURSOR FOR
+               SELECT CODE_REGION, NOM_REGION
+               FROM REGION
+               ORDER BY CODE_REGION
+           END-EXEC.
+
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
            DISPLAY '=========================================='
            DISPLAY 'TOTAUX PAR REGION (DEBITEURS/CREDITEURS)'
            DISPLAY '=========================================='
-           PERFORM 1000-TRAITER-REGIONS
+           PERFORM 1000-OUVRIR-CURSOR
+           PERFORM 1100-TRAITER-REGIONS
+               UNTIL WS-FIN-CURSOR = 1
+           PERFORM 1200-FERMER-CURSOR
            PERFORM 9000-FIN
            STOP RUN.
 
-       1000-TRAITER-REGIONS.
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 4
-               EVALUATE WS-IDX
-                   WHEN 1 SET REGION-PARIS TO TRUE
-                   WHEN 2 SET REGION-MARSEILLE TO TRUE
-                   WHEN 3 SET REGION-LYON TO TRUE
-                   WHEN 4 SET REGION-LILLE TO TRUE
-               END-EVALUATE
-               PERFORM 2000-CALCULER-TOTAUX
-               PERFORM 3000-AFFICHER-REGION
-           END-PERFORM.
+       1000-OUVRIR-CURSOR.
+           EXEC SQL
+               OPEN C-REGIONS
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERREUR OUVERTURE CURSOR REGIONS : ' SQLCODE
+               MOVE 1 TO WS-FIN-CURSOR
+           END-IF.
+
+       1100-TRAITER-REGIONS.
+           EXEC SQL
+               FETCH C-REGIONS
+               INTO :WS-CODE-REGION, :WS-NOM-REGION
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 2000-CALCULER-TOTAUX
+                   PERFORM 3000-AFFICHER-REGION
+               WHEN 100
+                   MOVE 1 TO WS-FIN-CURSOR
+               WHEN OTHER
+                   DISPLAY 'ERREUR FETCH REGIONS : ' SQLCODE
+                   MOVE 1 TO WS-FIN-CURSOR
+           END-EVALUATE.
+
+       1200-FERMER-CURSOR.
+           EXEC SQL
+               CLOSE C-REGIONS
+           END-EXEC.
 
        2000-CALCULER-TOTAUX.
-      * Recuperer nom region et totaux
+      * Totaux debiteurs/crediteurs pour la region courante
            EXEC SQL
-               SELECT R.NOM_REGION,
-                      COALESCE(SUM(CASE WHEN C.POS = 'DB'
-                                   THEN C.SOLDE ELSE 0 END), 0),
-                      COALESCE(SUM(CASE WHEN C.POS = 'CR'
-                                   THEN C.SOLDE ELSE 0 END), 0)
-               INTO :WS-NOM-REGION, :WS-TOTAL-DB, :WS-TOTAL-CR
-               FROM REGION R
-               LEFT JOIN CLIENT C ON R.CODE_REGION = C.CODE_REGION
-               WHERE R.CODE_REGION = :WS-CODE-REGION
-               GROUP BY R.NOM_REGION
+               SELECT COALESCE(SUM(CASE WHEN POS = 'DB'
+                                   THEN SOLDE ELSE 0 END), 0),
+                      COALESCE(SUM(CASE WHEN POS = 'CR'
+                                   THEN SOLDE ELSE 0 END), 0)
+               INTO :WS-TOTAL-DB, :WS-TOTAL-CR
+               FROM CLIENT
+               WHERE CODE_REGION = :WS-CODE-REGION
            END-EXEC
 
            IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
