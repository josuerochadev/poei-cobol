@@ -10,7 +10,14 @@
        WORKING-STORAGE SECTION.
 
       * Variable d'entree (ACCEPT depuis SYSIN In-Stream)
+      * Blanc = mode lot (tous les comptes de CLIENT)
        01 WS-NUM-COMPTE     PIC X(03).
+       01 WS-MODE-LOT       PIC 9(01) VALUE 0.
+           88 MODE-LOT-ACTIF    VALUE 1.
+
+      * Bornes de date pour filtrage du releve (AAAA-MM-JJ)
+       01 WS-DATE-DEBUT     PIC X(10).
+       01 WS-DATE-FIN       PIC X(10).
 
       * Variables host pour DB2
        01 WS-NOM-CLIENT     PIC X(10).
@@ -24,37 +31,105 @@
        01 WS-CREDIT-ED      PIC ZZZ,ZZ9.99.
        01 WS-DEBIT-ED       PIC ZZZ,ZZ9.99.
        01 WS-FIN-CURSOR     PIC 9(01) VALUE 0.
+       01 WS-FIN-CURSOR-LOT PIC 9(01) VALUE 0.
 
       * SQLCA pour gestion erreurs DB2
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
 
-      * Curseur pour mouvements
+      * Curseur pour mouvements, borne par la plage de dates saisie
            EXEC SQL
                DECLARE C-MVT-CLI CURSOR FOR
                SELECT DATE_MVT, LIB_MOUV, MONTANT_MVT, SENS
                FROM MOUVEMENT
                WHERE NUM_COMPTE = :WS-NUM-COMPTE
+                 AND DATE_MVT BETWEEN :WS-DATE-DEBUT AND :WS-DATE-FIN
                ORDER BY DATE_MVT
            END-EXEC.
 
+      * Curseur pour le mode lot : tous les comptes de CLIENT
+           EXEC SQL
+               DECLARE C-COMPTES-TOUS CURSOR FOR
+               SELECT NUM_COMPTE
+               FROM CLIENT
+               ORDER BY NUM_COMPTE
+           END-EXEC.
+
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
            PERFORM 1000-LIRE-NUM-COMPTE
-           PERFORM 2000-RECUPERER-CLIENT
-           PERFORM 3000-AFFICHER-ENTETE
-           PERFORM 4000-OUVRIR-CURSOR
-           PERFORM 5000-LIRE-MOUVEMENTS
-               UNTIL WS-FIN-CURSOR = 1
-           PERFORM 6000-FERMER-CURSOR
+           PERFORM 1050-LIRE-BORNES-DATE
+           IF MODE-LOT-ACTIF
+               PERFORM 1500-TRAITER-LOT
+           ELSE
+               PERFORM 2500-TRAITER-COMPTE
+           END-IF
            PERFORM 9000-FIN
            STOP RUN.
 
        1000-LIRE-NUM-COMPTE.
       * Lecture depuis SYSIN (donnee In-Stream du JCL)
+      * Blanc demande le releve de tous les comptes (mode lot)
            ACCEPT WS-NUM-COMPTE
-           DISPLAY 'COMPTE DEMANDE : ' WS-NUM-COMPTE.
+           IF WS-NUM-COMPTE = SPACES
+               MOVE 1 TO WS-MODE-LOT
+               DISPLAY 'MODE LOT : RELEVE DE TOUS LES COMPTES'
+           ELSE
+               DISPLAY 'COMPTE DEMANDE : ' WS-NUM-COMPTE
+           END-IF.
+
+       1050-LIRE-BORNES-DATE.
+      * Bornes optionnelles (AAAA-MM-JJ), blanc = pas de limite
+           DISPLAY 'DATE DEBUT (AAAA-MM-JJ, BLANC SI AUCUNE) : '
+           ACCEPT WS-DATE-DEBUT
+           DISPLAY 'DATE FIN   (AAAA-MM-JJ, BLANC SI AUCUNE) : '
+           ACCEPT WS-DATE-FIN
+
+           IF WS-DATE-DEBUT = SPACES
+               MOVE '0000-01-01' TO WS-DATE-DEBUT
+           END-IF
+           IF WS-DATE-FIN = SPACES
+               MOVE '9999-12-31' TO WS-DATE-FIN
+           END-IF.
+
+       1500-TRAITER-LOT.
+           EXEC SQL OPEN C-COMPTES-TOUS END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERREUR OUVERTURE LOT : ' SQLCODE
+           ELSE
+               MOVE 0 TO WS-FIN-CURSOR-LOT
+               PERFORM 1600-COMPTE-SUIVANT-LOT
+                   UNTIL WS-FIN-CURSOR-LOT = 1
+               EXEC SQL CLOSE C-COMPTES-TOUS END-EXEC
+           END-IF.
+
+       1600-COMPTE-SUIVANT-LOT.
+           EXEC SQL
+               FETCH C-COMPTES-TOUS INTO :WS-NUM-COMPTE
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 2500-TRAITER-COMPTE
+               WHEN 100
+                   MOVE 1 TO WS-FIN-CURSOR-LOT
+               WHEN OTHER
+                   DISPLAY 'ERREUR FETCH LOT : ' SQLCODE
+                   MOVE 1 TO WS-FIN-CURSOR-LOT
+           END-EVALUATE.
+
+       2500-TRAITER-COMPTE.
+      * Edite le releve d'un compte unique (appele directement ou
+      * depuis la boucle du mode lot pour chaque compte de CLIENT)
+           PERFORM 2000-RECUPERER-CLIENT
+           IF SQLCODE = 0
+               PERFORM 3000-AFFICHER-ENTETE
+               PERFORM 4000-OUVRIR-CURSOR
+               PERFORM 5000-LIRE-MOUVEMENTS
+                   UNTIL WS-FIN-CURSOR = 1
+               PERFORM 6000-FERMER-CURSOR
+           END-IF.
 
        2000-RECUPERER-CLIENT.
            EXEC SQL
@@ -66,7 +141,6 @@
 
            IF SQLCODE NOT = 0
                DISPLAY 'CLIENT NON TROUVE : ' WS-NUM-COMPTE
-               STOP RUN
            END-IF.
 
        3000-AFFICHER-ENTETE.
@@ -78,6 +152,7 @@
            DISPLAY '================================================'.
 
        4000-OUVRIR-CURSOR.
+           MOVE 0 TO WS-FIN-CURSOR
            EXEC SQL OPEN C-MVT-CLI END-EXEC
            IF SQLCODE NOT = 0
                DISPLAY 'ERREUR OUVERTURE : ' SQLCODE
