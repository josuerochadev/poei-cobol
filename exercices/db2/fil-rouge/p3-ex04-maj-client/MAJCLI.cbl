@@ -2,22 +2,66 @@
        PROGRAM-ID. MAJCLI.
       *---------------------------------------------------------
       * P3 EXERCICE 4 : Mise a jour client (adresse, solde, pos)
+      * Une ligne est ecrite dans le journal FAUDIT pour chaque
+      * mise a jour effectuee, avec les valeurs avant/apres
       *---------------------------------------------------------
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-AUDIT ASSIGN TO FAUDIT
+               FILE STATUS IS WS-FS-AUDIT.
 
        DATA DIVISION.
+       FILE SECTION.
+
+       FD F-AUDIT.
+       01 ENR-AUDIT.
+           05 AUD-DATE             PIC X(10).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUD-NUM-COMPTE       PIC X(03).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUD-ANC-ADRESSE      PIC X(20).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUD-NOUV-ADRESSE     PIC X(20).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUD-ANC-SOLDE        PIC -ZZZ,ZZ9.99.
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUD-NOUV-SOLDE       PIC -ZZZ,ZZ9.99.
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUD-ANC-POS          PIC X(02).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUD-NOUV-POS         PIC X(02).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-AUDIT       PIC X(02).
 
-      * Variables host pour DB2
+      * Variables host pour DB2 - nouvelles valeurs saisies
        01 WS-NUM-COMPTE     PIC X(03).
        01 WS-ADRESSE        PIC X(20).
        01 WS-SOLDE          PIC S9(8)V99 COMP-3.
        01 WS-POS            PIC X(02).
 
+      * Variables host pour DB2 - anciennes valeurs (pour le journal)
+       01 WS-ANC-ADRESSE    PIC X(20).
+       01 WS-ANC-SOLDE      PIC S9(8)V99 COMP-3.
+       01 WS-ANC-POS        PIC X(02).
+
       * Variable pour saisie du solde
        01 WS-SOLDE-IN       PIC X(10).
 
+      * Date du jour pour le journal
+       01 WS-DATE-JOUR.
+           05 WS-ANNEE          PIC 9(04).
+           05 WS-MOIS           PIC 9(02).
+           05 WS-JOUR           PIC 9(02).
+       01 WS-DATE-ED         PIC X(10).
+
+      * Indicateur d'erreur de validation
+       01 WS-ERREUR         PIC 9(01) VALUE 0.
+           88 DONNEES-VALIDES   VALUE 0.
+           88 DONNEES-INVALIDES VALUE 1.
+
       * SQLCA pour gestion erreurs DB2
            EXEC SQL
                INCLUDE SQLCA
@@ -26,7 +70,13 @@
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
            PERFORM 1000-LIRE-DONNEES
-           PERFORM 2000-UPDATE-CLIENT
+           PERFORM 1100-LIRE-ANCIENNES-VALEURS
+           PERFORM 1200-VERIFIER-COHERENCE-POS-SOLDE
+           IF DONNEES-VALIDES
+               PERFORM 2000-UPDATE-CLIENT
+           ELSE
+               DISPLAY 'MISE A JOUR ANNULEE - DONNEES INVALIDES'
+           END-IF
            PERFORM 9000-FIN
            STOP RUN.
 
@@ -46,6 +96,40 @@
            DISPLAY 'NV SOLDE   : ' WS-SOLDE
            DISPLAY 'NV POS     : ' WS-POS.
 
+       1100-LIRE-ANCIENNES-VALEURS.
+      * Valeurs actuelles du client, conservees pour le journal
+           EXEC SQL
+               SELECT ADRESSE, SOLDE, POS
+               INTO :WS-ANC-ADRESSE, :WS-ANC-SOLDE, :WS-ANC-POS
+               FROM CLIENT
+               WHERE NUM_COMPTE = :WS-NUM-COMPTE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'CLIENT NON TROUVE : ' WS-NUM-COMPTE
+               SET DONNEES-INVALIDES TO TRUE
+           END-IF.
+
+       1200-VERIFIER-COHERENCE-POS-SOLDE.
+      * Un compte debiteur (DB) doit avoir un solde negatif, un
+      * compte crediteur (CR) doit avoir un solde positif ou nul
+           IF WS-POS = 'DB' AND WS-SOLDE >= 0
+               DISPLAY 'ERREUR : POSITION DB INCOHERENTE AVEC '
+                       'UN SOLDE POSITIF : ' WS-SOLDE
+               SET DONNEES-INVALIDES TO TRUE
+           END-IF
+
+           IF WS-POS = 'CR' AND WS-SOLDE < 0
+               DISPLAY 'ERREUR : POSITION CR INCOHERENTE AVEC '
+                       'UN SOLDE NEGATIF : ' WS-SOLDE
+               SET DONNEES-INVALIDES TO TRUE
+           END-IF
+
+           IF WS-POS NOT = 'DB' AND WS-POS NOT = 'CR'
+               DISPLAY 'ERREUR : POSITION INCONNUE : ' WS-POS
+               SET DONNEES-INVALIDES TO TRUE
+           END-IF.
+
        2000-UPDATE-CLIENT.
            EXEC SQL
                UPDATE CLIENT
@@ -63,6 +147,7 @@
                    DISPLAY 'NV SOLDE   : ' WS-SOLDE
                    DISPLAY 'NV POS     : ' WS-POS
                    EXEC SQL COMMIT END-EXEC
+                   PERFORM 2100-ECRIRE-AUDIT
                WHEN 100
                    DISPLAY 'CLIENT NON TROUVE : ' WS-NUM-COMPTE
                WHEN OTHER
@@ -70,5 +155,38 @@
                    EXEC SQL ROLLBACK END-EXEC
            END-EVALUATE.
 
+       2100-ECRIRE-AUDIT.
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD
+           STRING WS-JOUR '/' WS-MOIS '/' WS-ANNEE
+               DELIMITED BY SIZE INTO WS-DATE-ED
+
+           MOVE WS-DATE-ED     TO AUD-DATE
+           MOVE WS-NUM-COMPTE  TO AUD-NUM-COMPTE
+           MOVE WS-ANC-ADRESSE TO AUD-ANC-ADRESSE
+           MOVE WS-ADRESSE     TO AUD-NOUV-ADRESSE
+           MOVE WS-ANC-SOLDE   TO AUD-ANC-SOLDE
+           MOVE WS-SOLDE       TO AUD-NOUV-SOLDE
+           MOVE WS-ANC-POS     TO AUD-ANC-POS
+           MOVE WS-POS         TO AUD-NOUV-POS
+
+           OPEN EXTEND F-AUDIT
+           IF WS-FS-AUDIT NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE FAUDIT : ' WS-FS-AUDIT
+               GO TO 2100-EXIT
+           END-IF
+
+           WRITE ENR-AUDIT
+           IF WS-FS-AUDIT NOT = '00'
+               DISPLAY 'ERREUR ECRITURE FAUDIT : ' WS-FS-AUDIT
+           END-IF
+
+           CLOSE F-AUDIT
+           IF WS-FS-AUDIT NOT = '00'
+               DISPLAY 'ERREUR FERMETURE FAUDIT : ' WS-FS-AUDIT
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
        9000-FIN.
            DISPLAY 'FIN DU PROGRAMME MAJCLI'.
