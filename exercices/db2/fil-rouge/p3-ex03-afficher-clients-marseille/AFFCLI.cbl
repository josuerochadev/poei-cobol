@@ -1,7 +1,8 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AFFCLI.
       *---------------------------------------------------------
-      * P3 EXERCICE 3 : Afficher tous les clients de Marseille
+      * P3 EXERCICE 3 : Afficher tous les clients d'une region
+      * Le code region est saisi en entree (SYSIN)
       *---------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -15,6 +16,8 @@
        01 WS-PREN-CLIENT    PIC X(10).
        01 WS-SOLDE          PIC S9(8)V99 COMP-3.
        01 WS-POS            PIC X(02).
+       01 WS-CODE-REGION    PIC X(02).
+       01 WS-NOM-REGION     PIC X(15) VALUE SPACES.
 
       * Variable de travail
        01 WS-SOLDE-ED       PIC -ZZZ,ZZ9.99.
@@ -32,21 +35,40 @@
                SELECT NUM_COMPTE, NOM_CLIENT, PREN_CLIENT,
                       SOLDE, POS
                FROM CLIENT
-               WHERE CODE_REGION = '02'
+               WHERE CODE_REGION = :WS-CODE-REGION
                ORDER BY NUM_COMPTE
            END-EXEC.
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
-           PERFORM 1000-OUVRIR-CURSOR
-           PERFORM 2000-AFFICHER-ENTETE
-           PERFORM 3000-LIRE-CLIENTS
-               UNTIL WS-FIN-CURSOR = 1
-           PERFORM 4000-FERMER-CURSOR
+           PERFORM 1000-LIRE-REGION
+           IF WS-FIN-CURSOR NOT = 1
+               PERFORM 1100-OUVRIR-CURSOR
+               PERFORM 2000-AFFICHER-ENTETE
+               PERFORM 3000-LIRE-CLIENTS
+                   UNTIL WS-FIN-CURSOR = 1
+               PERFORM 4000-FERMER-CURSOR
+           END-IF
            PERFORM 9000-FIN
            STOP RUN.
 
-       1000-OUVRIR-CURSOR.
+       1000-LIRE-REGION.
+      * Lecture du code region depuis SYSIN (JCL In-Stream)
+           ACCEPT WS-CODE-REGION
+
+           EXEC SQL
+               SELECT NOM_REGION
+               INTO :WS-NOM-REGION
+               FROM REGION
+               WHERE CODE_REGION = :WS-CODE-REGION
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERREUR : CODE REGION INCONNU : ' WS-CODE-REGION
+               MOVE 1 TO WS-FIN-CURSOR
+           END-IF.
+
+       1100-OUVRIR-CURSOR.
            EXEC SQL
                OPEN C-CLIENTS
            END-EXEC
@@ -57,7 +79,8 @@
 
        2000-AFFICHER-ENTETE.
            DISPLAY '========================================'
-           DISPLAY 'CLIENTS DE LA REGION MARSEILLE (02)'
+           DISPLAY 'CLIENTS DE LA REGION ' WS-NOM-REGION
+                   ' (' WS-CODE-REGION ')'
            DISPLAY '========================================'
            DISPLAY 'NUM   NOM        PRENOM     SOLDE      POS'.
 
