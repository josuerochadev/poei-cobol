@@ -63,8 +63,12 @@
            END-IF.
 
        3000-CALCULER-TOTAUX.
+      * Total signe : les mouvements CREDIT sont comptes en
+      * positif, les mouvements DEBIT en negatif
            EXEC SQL
-               SELECT COALESCE(SUM(MONTANT_MVT), 0),
+               SELECT COALESCE(SUM(CASE WHEN SENS = 'CR'
+                                   THEN MONTANT_MVT
+                                   ELSE -MONTANT_MVT END), 0),
                       COUNT(*)
                INTO :WS-TOTAL-MVT, :WS-NB-MVT
                FROM MOUVEMENT
@@ -77,9 +81,9 @@
                DISPLAY 'COMPTE : ' WS-NUM-COMPTE
                DISPLAY '================================'
                MOVE WS-NB-MVT TO WS-NB-ED
-               DISPLAY 'NOMBRE MOUVEMENTS : ' WS-NB-ED
+               DISPLAY 'NOMBRE MOUVEMENTS  : ' WS-NB-ED
                MOVE WS-TOTAL-MVT TO WS-TOTAL-ED
-               DISPLAY 'TOTAL MOUVEMENTS  : ' WS-TOTAL-ED
+               DISPLAY 'TOTAL NET MOUVEMENTS : ' WS-TOTAL-ED
            ELSE
                DISPLAY 'ERREUR CALCUL : ' SQLCODE
            END-IF.
