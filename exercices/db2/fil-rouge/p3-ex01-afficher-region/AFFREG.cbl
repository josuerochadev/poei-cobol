@@ -1,7 +1,7 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AFFREG.
       *---------------------------------------------------------
-      * P3 EXERCICE 1 : Afficher la region Marseille (02)
+      * P3 EXERCICE 1 : Afficher toutes les regions
       *---------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -13,35 +13,66 @@
        01 WS-CODE-REGION    PIC X(02).
        01 WS-NOM-REGION     PIC X(15).
 
+      * Fin de curseur
+       01 WS-FIN-CURSOR     PIC 9(01) VALUE 0.
+
       * SQLCA pour gestion erreurs DB2
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
 
+      * Declaration du curseur sur la table REGION
+           EXEC SQL
+               DECLARE C-REGIONS CURSOR FOR
+               SELECT CODE_REGION, NOM_REGION
+               FROM REGION
+               ORDER BY CODE_REGION
+           END-EXEC.
+
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
-           PERFORM 1000-SELECT-REGION
+           DISPLAY '================================'
+           DISPLAY 'LISTE DES REGIONS'
+           DISPLAY '================================'
+           PERFORM 1000-OUVRIR-CURSOR
+           PERFORM 1100-LIRE-REGIONS
+               UNTIL WS-FIN-CURSOR = 1
+           PERFORM 1200-FERMER-CURSOR
            PERFORM 9000-FIN
            STOP RUN.
 
-       1000-SELECT-REGION.
+       1000-OUVRIR-CURSOR.
            EXEC SQL
-               SELECT CODE_REGION, NOM_REGION
+               OPEN C-REGIONS
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERREUR OUVERTURE CURSOR REGIONS : ' SQLCODE
+               MOVE 1 TO WS-FIN-CURSOR
+           END-IF.
+
+       1100-LIRE-REGIONS.
+           EXEC SQL
+               FETCH C-REGIONS
                INTO :WS-CODE-REGION, :WS-NOM-REGION
-               FROM REGION
-               WHERE CODE_REGION = '02'
            END-EXEC
 
-           IF SQLCODE = 0
-               DISPLAY '================================'
-               DISPLAY 'REGION MARSEILLE'
-               DISPLAY '================================'
-               DISPLAY 'CODE   : ' WS-CODE-REGION
-               DISPLAY 'NOM    : ' WS-NOM-REGION
-               DISPLAY '================================'
-           ELSE
-               DISPLAY 'ERREUR SQL - SQLCODE : ' SQLCODE
-           END-IF.
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY 'CODE   : ' WS-CODE-REGION
+                   DISPLAY 'NOM    : ' WS-NOM-REGION
+                   DISPLAY '--------------------------------'
+               WHEN 100
+                   MOVE 1 TO WS-FIN-CURSOR
+               WHEN OTHER
+                   DISPLAY 'ERREUR SQL - SQLCODE : ' SQLCODE
+                   MOVE 1 TO WS-FIN-CURSOR
+           END-EVALUATE.
+
+       1200-FERMER-CURSOR.
+           EXEC SQL
+               CLOSE C-REGIONS
+           END-EXEC
+           DISPLAY '================================'.
 
        9000-FIN.
            DISPLAY 'FIN DU PROGRAMME AFFREG'.
