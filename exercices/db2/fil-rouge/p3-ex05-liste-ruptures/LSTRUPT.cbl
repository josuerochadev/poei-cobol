@@ -5,9 +5,20 @@
       *---------------------------------------------------------
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-RAPPORT ASSIGN TO FRAPPORT
+               FILE STATUS IS WS-FS-RAPPORT.
 
        DATA DIVISION.
+       FILE SECTION.
+
+       FD F-RAPPORT.
+       01 ENR-RAPPORT           PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-RAPPORT         PIC X(02).
+       01 WS-LIGNE-RAPPORT      PIC X(80).
 
       * Variables host pour DB2
        01 WS-NUM-COMPTE     PIC X(03).
@@ -28,6 +39,11 @@
        01 WS-SOLDE-ED       PIC -ZZZ,ZZ9.99.
        01 WS-FIN-CURSOR     PIC 9(01) VALUE 0.
 
+      * Sous-totaux par rupture
+       01 WS-SS-TOTAL-PROF    PIC S9(10)V99 COMP-3 VALUE 0.
+       01 WS-SS-TOTAL-REGION  PIC S9(10)V99 COMP-3 VALUE 0.
+       01 WS-SS-TOTAL-ED      PIC -ZZZ,ZZZ,ZZ9.99.
+
       * SQLCA pour gestion erreurs DB2
            EXEC SQL
                INCLUDE SQLCA
@@ -48,11 +64,24 @@
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
+           OPEN OUTPUT F-RAPPORT
+           IF WS-FS-RAPPORT NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE FRAPPORT : ' WS-FS-RAPPORT
+               STOP RUN
+           END-IF
+
            PERFORM 1000-OUVRIR-CURSOR
            PERFORM 2000-TRAITER-CLIENTS
                UNTIL WS-FIN-CURSOR = 1
+           PERFORM 2900-AFFICHER-DERNIERS-SS-TOTAUX
            PERFORM 3000-FERMER-CURSOR
            PERFORM 9000-FIN
+
+           CLOSE F-RAPPORT
+           IF WS-FS-RAPPORT NOT = '00'
+               DISPLAY 'ERREUR FERMETURE FRAPPORT : ' WS-FS-RAPPORT
+           END-IF
+
            STOP RUN.
 
        1000-OUVRIR-CURSOR.
@@ -85,33 +114,91 @@
            END-EVALUATE.
 
        2100-VERIFIER-RUPTURES.
-      * Rupture sur region
+      * Rupture sur region : sous-totaux de la region precedente
+      * affiches avant de basculer sur la nouvelle region
            IF WS-CODE-REGION NOT = WS-PREC-REGION
+               IF WS-PREC-REGION NOT = SPACES
+                   PERFORM 2150-AFFICHER-SS-TOTAL-PROF
+                   PERFORM 2160-AFFICHER-SS-TOTAL-REGION
+               END-IF
                DISPLAY ' '
                DISPLAY '=== REGION : ' WS-NOM-REGION ' ==='
+               MOVE SPACES TO WS-LIGNE-RAPPORT
+               STRING '=== REGION : ' WS-NOM-REGION ' ==='
+                   DELIMITED BY SIZE INTO WS-LIGNE-RAPPORT
+               PERFORM 8000-ECRIRE-LIGNE
                MOVE WS-CODE-REGION TO WS-PREC-REGION
                MOVE SPACES TO WS-PREC-PROF
+               MOVE 0 TO WS-SS-TOTAL-REGION
            END-IF
 
-      * Rupture sur profession
+      * Rupture sur profession : sous-total de la profession
+      * precedente affiche avant de basculer sur la nouvelle
            IF WS-CODE-PROF NOT = WS-PREC-PROF
+               IF WS-PREC-PROF NOT = SPACES
+                   PERFORM 2150-AFFICHER-SS-TOTAL-PROF
+               END-IF
                DISPLAY '---- PROFESSION : ' WS-LIB-PROF ' ----'
+               MOVE SPACES TO WS-LIGNE-RAPPORT
+               STRING '---- PROFESSION : ' WS-LIB-PROF ' ----'
+                   DELIMITED BY SIZE INTO WS-LIGNE-RAPPORT
+               PERFORM 8000-ECRIRE-LIGNE
                MOVE WS-CODE-PROF TO WS-PREC-PROF
+               MOVE 0 TO WS-SS-TOTAL-PROF
            END-IF.
 
+       2150-AFFICHER-SS-TOTAL-PROF.
+           MOVE WS-SS-TOTAL-PROF TO WS-SS-TOTAL-ED
+           DISPLAY '     SOUS-TOTAL PROFESSION : ' WS-SS-TOTAL-ED
+           MOVE SPACES TO WS-LIGNE-RAPPORT
+           STRING '     SOUS-TOTAL PROFESSION : ' WS-SS-TOTAL-ED
+               DELIMITED BY SIZE INTO WS-LIGNE-RAPPORT
+           PERFORM 8000-ECRIRE-LIGNE.
+
+       2160-AFFICHER-SS-TOTAL-REGION.
+           MOVE WS-SS-TOTAL-REGION TO WS-SS-TOTAL-ED
+           DISPLAY '  SOUS-TOTAL REGION : ' WS-SS-TOTAL-ED
+           MOVE SPACES TO WS-LIGNE-RAPPORT
+           STRING '  SOUS-TOTAL REGION : ' WS-SS-TOTAL-ED
+               DELIMITED BY SIZE INTO WS-LIGNE-RAPPORT
+           PERFORM 8000-ECRIRE-LIGNE.
+
        2200-AFFICHER-CLIENT.
            MOVE WS-SOLDE TO WS-SOLDE-ED
            DISPLAY '  ' WS-NUM-COMPTE ' '
                    WS-NOM-CLIENT ' '
                    WS-PREN-CLIENT ' '
                    WS-SOLDE-ED ' '
-                   WS-POS.
+                   WS-POS
+           MOVE SPACES TO WS-LIGNE-RAPPORT
+           STRING '  ' WS-NUM-COMPTE ' '
+                   WS-NOM-CLIENT ' '
+                   WS-PREN-CLIENT ' '
+                   WS-SOLDE-ED ' '
+                   WS-POS
+               DELIMITED BY SIZE INTO WS-LIGNE-RAPPORT
+           PERFORM 8000-ECRIRE-LIGNE
+           ADD WS-SOLDE TO WS-SS-TOTAL-PROF
+           ADD WS-SOLDE TO WS-SS-TOTAL-REGION.
+
+       2900-AFFICHER-DERNIERS-SS-TOTAUX.
+      * Sous-totaux de la derniere profession / region traitee
+           IF WS-PREC-PROF NOT = SPACES
+               PERFORM 2150-AFFICHER-SS-TOTAL-PROF
+               PERFORM 2160-AFFICHER-SS-TOTAL-REGION
+           END-IF.
 
        3000-FERMER-CURSOR.
            EXEC SQL
                CLOSE C-CLIENTS
            END-EXEC.
 
+       8000-ECRIRE-LIGNE.
+           WRITE ENR-RAPPORT FROM WS-LIGNE-RAPPORT
+           IF WS-FS-RAPPORT NOT = '00'
+               DISPLAY 'ERREUR ECRITURE FRAPPORT : ' WS-FS-RAPPORT
+           END-IF.
+
        9000-FIN.
            DISPLAY ' '
            DISPLAY 'FIN DU PROGRAMME LSTRUPT'.
