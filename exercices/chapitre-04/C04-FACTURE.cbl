@@ -4,8 +4,8 @@
       *----------------------------------------------------------------
       * PROGRAMME : Calcul de facture avec COMPUTE
       *
-      * Article1: Prix=3,75 EUR  Qte=100  Remise=5%
-      * Article2: Prix=2,15 EUR  Qte=10   Remise=15%
+      * Jusqu'a 12 articles, saisis en entree (SYSIN), chacun avec
+      * son propre taux de TVA (standard, reduit, etc.)
       *
       * Specifications:
       * - Separateur decimal : virgule
@@ -22,31 +22,19 @@
        WORKING-STORAGE SECTION.
 
       *----------------------------------------------------------------
-      * Constante TVA
+      * Lignes d'articles de la facture (saisies, 1 a 12)
       *----------------------------------------------------------------
-       01  WS-TAUX-TVA     PIC 9(2)V99 VALUE 20,00.
-
-      *----------------------------------------------------------------
-      * Article 1 : Prix=3,75  Qte=100  Remise=5%
-      *----------------------------------------------------------------
-       01  WS-ART1.
-           05  WS-ART1-PRIX     PIC 9(3)V99  VALUE 3,75.
-           05  WS-ART1-QTE      PIC 9(3)     VALUE 100.
-           05  WS-ART1-REMISE   PIC 9(2)V99  VALUE 5,00.
-           05  WS-ART1-BRUT     PIC 9(7)V99.
-           05  WS-ART1-REM-MT   PIC 9(7)V99.
-           05  WS-ART1-NET      PIC 9(7)V99.
-
-      *----------------------------------------------------------------
-      * Article 2 : Prix=2,15  Qte=10  Remise=15%
-      *----------------------------------------------------------------
-       01  WS-ART2.
-           05  WS-ART2-PRIX     PIC 9(3)V99  VALUE 2,15.
-           05  WS-ART2-QTE      PIC 9(3)     VALUE 10.
-           05  WS-ART2-REMISE   PIC 9(2)V99  VALUE 15,00.
-           05  WS-ART2-BRUT     PIC 9(7)V99.
-           05  WS-ART2-REM-MT   PIC 9(7)V99.
-           05  WS-ART2-NET      PIC 9(7)V99.
+       01  WS-NB-ARTICLES   PIC 9(2) VALUE 0.
+       01  WS-TAB-ARTICLES.
+           05  WS-ARTICLE   OCCURS 12 TIMES INDEXED BY WS-IDX-ART.
+               10  WS-ART-PRIX      PIC 9(3)V99.
+               10  WS-ART-QTE       PIC 9(3).
+               10  WS-ART-REMISE    PIC 9(2)V99.
+               10  WS-ART-TAUX-TVA  PIC 9(2)V99.
+               10  WS-ART-BRUT      PIC 9(7)V99.
+               10  WS-ART-REM-MT    PIC 9(7)V99.
+               10  WS-ART-NET       PIC 9(7)V99.
+               10  WS-ART-TVA-MT    PIC 9(7)V99.
 
       *----------------------------------------------------------------
       * Totaux facture
@@ -75,8 +63,8 @@
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
            PERFORM 1000-INIT
-           PERFORM 2000-CALCUL-ART1
-           PERFORM 3000-CALCUL-ART2
+           PERFORM 1500-SAISIR-ARTICLES
+           PERFORM 2000-CALCUL-ARTICLES
            PERFORM 4000-CALCUL-TOTAUX
            PERFORM 5000-AFFICHAGE
            STOP RUN.
@@ -88,46 +76,67 @@
            INITIALIZE WS-TOTAUX.
 
       *----------------------------------------------------------------
-      * Calcul Article 1
-      * Brut = Prix x Qte
-      * Remise = Brut x Taux / 100
-      * Net = Brut - Remise
+      * Saisie des articles depuis SYSIN (quantite 0 termine la
+      * saisie, 12 articles maximum)
       *----------------------------------------------------------------
-       2000-CALCUL-ART1.
-           COMPUTE WS-ART1-BRUT =
-               WS-ART1-PRIX * WS-ART1-QTE.
+       1500-SAISIR-ARTICLES.
+           DISPLAY 'Quantite article (0 pour terminer) : '
+           ACCEPT WS-ART-QTE(WS-NB-ARTICLES + 1) FROM SYSIN
+
+           PERFORM UNTIL WS-NB-ARTICLES = 12
+                   OR WS-ART-QTE(WS-NB-ARTICLES + 1) = 0
+               ADD 1 TO WS-NB-ARTICLES
 
-           COMPUTE WS-ART1-REM-MT =
-               WS-ART1-BRUT * WS-ART1-REMISE / 100.
+               DISPLAY 'Prix unitaire HT : '
+               ACCEPT WS-ART-PRIX(WS-NB-ARTICLES) FROM SYSIN
+               DISPLAY 'Remise (%)       : '
+               ACCEPT WS-ART-REMISE(WS-NB-ARTICLES) FROM SYSIN
+               DISPLAY 'Taux de TVA (%)  : '
+               ACCEPT WS-ART-TAUX-TVA(WS-NB-ARTICLES) FROM SYSIN
 
-           COMPUTE WS-ART1-NET =
-               WS-ART1-BRUT - WS-ART1-REM-MT.
+               IF WS-NB-ARTICLES < 12
+                   DISPLAY 'Quantite article (0 pour terminer) : '
+                   ACCEPT WS-ART-QTE(WS-NB-ARTICLES + 1) FROM SYSIN
+               END-IF
+           END-PERFORM.
 
       *----------------------------------------------------------------
-      * Calcul Article 2
+      * Calcul de chaque article
+      * Brut = Prix x Qte
+      * Remise = Brut x Taux-remise / 100
+      * Net = Brut - Remise
+      * TVA = Net x Taux-tva-article / 100
       *----------------------------------------------------------------
-       3000-CALCUL-ART2.
-           COMPUTE WS-ART2-BRUT =
-               WS-ART2-PRIX * WS-ART2-QTE.
+       2000-CALCUL-ARTICLES.
+           PERFORM VARYING WS-IDX-ART FROM 1 BY 1
+                   UNTIL WS-IDX-ART > WS-NB-ARTICLES
+               COMPUTE WS-ART-BRUT(WS-IDX-ART) =
+                   WS-ART-PRIX(WS-IDX-ART) * WS-ART-QTE(WS-IDX-ART)
+
+               COMPUTE WS-ART-REM-MT(WS-IDX-ART) =
+                   WS-ART-BRUT(WS-IDX-ART)
+                       * WS-ART-REMISE(WS-IDX-ART) / 100
 
-           COMPUTE WS-ART2-REM-MT =
-               WS-ART2-BRUT * WS-ART2-REMISE / 100.
+               COMPUTE WS-ART-NET(WS-IDX-ART) =
+                   WS-ART-BRUT(WS-IDX-ART) - WS-ART-REM-MT(WS-IDX-ART)
 
-           COMPUTE WS-ART2-NET =
-               WS-ART2-BRUT - WS-ART2-REM-MT.
+               COMPUTE WS-ART-TVA-MT(WS-IDX-ART) =
+                   WS-ART-NET(WS-IDX-ART)
+                       * WS-ART-TAUX-TVA(WS-IDX-ART) / 100
+           END-PERFORM.
 
       *----------------------------------------------------------------
       * Calcul des totaux facture
-      * Total HT = Net Art1 + Net Art2
-      * Total TVA = Total HT x Taux TVA / 100
+      * Total HT  = somme des Net article
+      * Total TVA = somme des TVA article (chacun a son propre taux)
       * Total TTC = Total HT + Total TVA
       *----------------------------------------------------------------
        4000-CALCUL-TOTAUX.
-           COMPUTE WS-TOTAL-HT =
-               WS-ART1-NET + WS-ART2-NET.
-
-           COMPUTE WS-TOTAL-TVA =
-               WS-TOTAL-HT * WS-TAUX-TVA / 100.
+           PERFORM VARYING WS-IDX-ART FROM 1 BY 1
+                   UNTIL WS-IDX-ART > WS-NB-ARTICLES
+               ADD WS-ART-NET(WS-IDX-ART) TO WS-TOTAL-HT
+               ADD WS-ART-TVA-MT(WS-IDX-ART) TO WS-TOTAL-TVA
+           END-PERFORM
 
            COMPUTE WS-TOTAL-TTC =
                WS-TOTAL-HT + WS-TOTAL-TVA.
@@ -144,25 +153,19 @@
 
       *    En-tete colonnes
            DISPLAY 'Article    Prix Unit.   Qte    Remise%     Net HT'
+               '    TVA%'
            DISPLAY WS-LIGNE-SEP
 
-      *    Article 1
-           MOVE WS-ART1-PRIX TO WS-EDIT-PRIX
-           MOVE WS-ART1-QTE TO WS-EDIT-QTE
-           MOVE WS-ART1-REMISE TO WS-EDIT-PCT
-           MOVE WS-ART1-NET TO WS-EDIT-MONTANT
-           DISPLAY 'Article 1  ' WS-EDIT-PRIX ' EUR  '
-               WS-EDIT-QTE '    ' WS-EDIT-PCT '%   '
-               WS-EDIT-MONTANT ' EUR'
-
-      *    Article 2
-           MOVE WS-ART2-PRIX TO WS-EDIT-PRIX
-           MOVE WS-ART2-QTE TO WS-EDIT-QTE
-           MOVE WS-ART2-REMISE TO WS-EDIT-PCT
-           MOVE WS-ART2-NET TO WS-EDIT-MONTANT
-           DISPLAY 'Article 2  ' WS-EDIT-PRIX ' EUR  '
-               WS-EDIT-QTE '    ' WS-EDIT-PCT '%   '
-               WS-EDIT-MONTANT ' EUR'
+           PERFORM VARYING WS-IDX-ART FROM 1 BY 1
+                   UNTIL WS-IDX-ART > WS-NB-ARTICLES
+               MOVE WS-ART-PRIX(WS-IDX-ART) TO WS-EDIT-PRIX
+               MOVE WS-ART-QTE(WS-IDX-ART) TO WS-EDIT-QTE
+               MOVE WS-ART-REMISE(WS-IDX-ART) TO WS-EDIT-PCT
+               MOVE WS-ART-NET(WS-IDX-ART) TO WS-EDIT-MONTANT
+               DISPLAY 'Article ' WS-IDX-ART '  ' WS-EDIT-PRIX
+                   ' EUR  ' WS-EDIT-QTE '    ' WS-EDIT-PCT '%   '
+                   WS-EDIT-MONTANT ' EUR'
+           END-PERFORM
 
            DISPLAY WS-LIGNE-SEP
            DISPLAY ' '
@@ -174,9 +177,8 @@
            MOVE WS-TOTAL-HT TO WS-EDIT-TOTAL
            DISPLAY 'Total Hors Taxe (HT)  : ' WS-EDIT-TOTAL ' EUR'
 
-           MOVE WS-TAUX-TVA TO WS-EDIT-PCT
            MOVE WS-TOTAL-TVA TO WS-EDIT-TOTAL
-           DISPLAY 'TVA (' WS-EDIT-PCT '%)          : '
+           DISPLAY 'Total TVA (taux varies) : '
                WS-EDIT-TOTAL ' EUR'
 
            MOVE WS-TOTAL-TTC TO WS-EDIT-TOTAL
