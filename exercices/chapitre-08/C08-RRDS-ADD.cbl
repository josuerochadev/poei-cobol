@@ -2,10 +2,11 @@
        PROGRAM-ID. C08-RRDSADD.
        AUTHOR. ROCHA.
       *----------------------------------------------------------------
-      * PROGRAMME : Ecriture enregistrement N°13 dans fichier RRDS
+      * PROGRAMME : Ajout d'enregistrements dans fichier RRDS
       *
       * Organisation RELATIVE avec acces RANDOM
-      * Ajout d'un enregistrement a une position specifique
+      * Ajout d'un lot d'enregistrements, chacun a la position
+      * relative saisie en entree (SYSIN), jusqu'a la position 0000
       *----------------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -38,19 +39,23 @@
        01  WS-FS                  PIC XX.
        01  WS-REL-KEY             PIC 9(4) VALUE 0.
 
+       01  WS-NB-ECRITS           PIC 9(4) VALUE 0.
+
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
            DISPLAY ' '
            DISPLAY '=================================================='
-           DISPLAY '  Ecriture RRDS - Enregistrement N.13'
+           DISPLAY '  Ajout d enregistrements RRDS'
            DISPLAY '=================================================='
            DISPLAY ' '
 
            PERFORM 1000-OUVRIR-FICHIER
-           PERFORM 2000-ECRIRE-ENR-13
+           PERFORM 2000-SAISIR-ENR
+               WITH TEST AFTER UNTIL WS-REL-KEY = 0
            PERFORM 3000-FERMER-FICHIER
 
            DISPLAY ' '
+           DISPLAY WS-NB-ECRITS ' enregistrement(s) ecrit(s).'
            DISPLAY '=================================================='
            STOP RUN.
 
@@ -73,35 +78,40 @@
            END-EVALUATE.
 
       *----------------------------------------------------------------
-      * Ecriture de l'enregistrement N°13
+      * Saisie et ecriture d'un enregistrement a sa position relative
+      * Position 0000 en entree termine la saisie du lot
       *----------------------------------------------------------------
-       2000-ECRIRE-ENR-13.
-           DISPLAY ' '
-           DISPLAY 'Ecriture enregistrement numero 13...'
+       2000-SAISIR-ENR.
            DISPLAY ' '
+           DISPLAY 'Position relative (0000 pour terminer) : '
+           ACCEPT WS-REL-KEY FROM SYSIN
 
-      * Positionner la cle relative sur 13
-           MOVE 13 TO WS-REL-KEY
+           IF WS-REL-KEY NOT = 0
+               DISPLAY 'ID (6 car.)      : '
+               ACCEPT REC-ID FROM SYSIN
+               DISPLAY 'Nom (20 car.)     : '
+               ACCEPT REC-NOM FROM SYSIN
+               DISPLAY 'Prenom (20 car.)  : '
+               ACCEPT REC-PRENOM FROM SYSIN
+               DISPLAY 'Donnees (34 car.) : '
+               ACCEPT REC-DATA FROM SYSIN
 
-      * Preparer les donnees
-           MOVE '000013' TO REC-ID
-           MOVE 'NOUVEAU' TO REC-NOM
-           MOVE 'EMPLOYE' TO REC-PRENOM
-           MOVE 'DONNEES ENREGISTREMENT 13 - AJOUTE' TO REC-DATA
-
-      * Ecriture a la position 13
-           WRITE REC-RRDS
-               INVALID KEY
-                   DISPLAY 'Erreur ecriture position 13 !'
-                   DISPLAY 'File Status : ' WS-FS
-                   DISPLAY '(22 = enregistrement existe deja)'
-               NOT INVALID KEY
-                   DISPLAY 'Enregistrement N.13 ecrit avec succes :'
-                   DISPLAY '  ID      : ' REC-ID
-                   DISPLAY '  NOM     : ' REC-NOM
-                   DISPLAY '  PRENOM  : ' REC-PRENOM
-                   DISPLAY '  DATA    : ' REC-DATA
-           END-WRITE.
+               WRITE REC-RRDS
+                   INVALID KEY
+                       DISPLAY 'Erreur ecriture position '
+                               WS-REL-KEY ' !'
+                       DISPLAY 'File Status : ' WS-FS
+                       DISPLAY '(22 = enregistrement existe deja)'
+                   NOT INVALID KEY
+                       ADD 1 TO WS-NB-ECRITS
+                       DISPLAY 'Enregistrement ecrit a la position '
+                               WS-REL-KEY ' :'
+                       DISPLAY '  ID      : ' REC-ID
+                       DISPLAY '  NOM     : ' REC-NOM
+                       DISPLAY '  PRENOM  : ' REC-PRENOM
+                       DISPLAY '  DATA    : ' REC-DATA
+               END-WRITE
+           END-IF.
 
       *----------------------------------------------------------------
       * Fermeture
