@@ -38,6 +38,8 @@
        01  WS-NB-RIB           PIC 99 VALUE 0.
        01  WS-NB-MVTC          PIC 99 VALUE 0.
        01  WS-NB-AG-REJET      PIC 99 VALUE 0.
+       01  WS-NB-CLT-REJET     PIC 99 VALUE 0.
+       01  WS-NB-RIB-REJET     PIC 99 VALUE 0.
 
       *----------------------------------------------------------------
       * Variables de travail
@@ -168,7 +170,8 @@
            INITIALIZE TABLE-MVTC
            INITIALIZE TABLE-BUFFER
            MOVE 0 TO WS-NB-AGENCES WS-NB-CLIENTS
-                     WS-NB-RIB WS-NB-MVTC WS-NB-AG-REJET.
+                     WS-NB-RIB WS-NB-MVTC WS-NB-AG-REJET
+                     WS-NB-CLT-REJET WS-NB-RIB-REJET.
 
       *----------------------------------------------------------------
       * Chargement du buffer avec des donnees de test
@@ -202,73 +205,77 @@
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(5)
 
       * --- CLIENTS (C) : ID(1) + Code(7) + Nom(20) + Prenom(20) + Ag(7)
-           STRING 'C' '0000001' 'DUPONT              '
+      * Code client : cle = 7 - (code6 MOD 7), meme regle que l'agence
+           STRING 'C' '0000016' 'DUPONT              '
                'JEAN                ' '1000002'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(6)
 
-           STRING 'C' '0000002' 'MARTIN              '
+           STRING 'C' '0000025' 'MARTIN              '
                'MARIE               ' '1000002'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(7)
 
-           STRING 'C' '0000003' 'DURAND              '
+           STRING 'C' '0000034' 'DURAND              '
                'PIERRE              ' '2000004'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(8)
 
-           STRING 'C' '0000004' 'BERNARD             '
+      * Code invalide (cle devrait etre 3, pas 9)
+           STRING 'C' '0000049' 'BERNARD             '
                'SOPHIE              ' '3000006'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(9)
 
       * --- RIB (R) : ID(1) + Clt(7) + IBAN(23) + Date(8) + Solde(11) + S
-           STRING 'R' '0000001' 'FR76123456789012345678901'
+      * Code client du RIB valide selon la meme regle de cle de controle
+           STRING 'R' '0000016' 'FR76123456789012345678901'
                '20250430' '00001500000' 'C'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(10)
 
-           STRING 'R' '0000002' 'FR76987654321098765432109'
+           STRING 'R' '0000025' 'FR76987654321098765432109'
                '20250430' '00000850000' 'C'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(11)
 
-           STRING 'R' '0000003' 'FR76111111111111111111111'
+      * Code invalide (cle devrait etre 5, pas 9)
+           STRING 'R' '0000099' 'FR76111111111111111111111'
                '20250430' '00000230000' 'D'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(12)
 
-           STRING 'R' '0000004' 'FR76222222222222222222222'
+           STRING 'R' '0000043' 'FR76222222222222222222222'
                '20250430' '00004500000' 'C'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(13)
 
       * --- MOUVEMENTS (M) : ID(1) + Clt(7) + Date(8) + Mont(11) + Sens(1)
-           STRING 'M' '0000001' '20250501' '00000150000' 'C'
+           STRING 'M' '0000016' '20250501' '00000150000' 'C'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(14)
 
-           STRING 'M' '0000001' '20250505' '00000045000' 'D'
+           STRING 'M' '0000016' '20250505' '00000045000' 'D'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(15)
 
-           STRING 'M' '0000002' '20250502' '00000200000' 'C'
+           STRING 'M' '0000025' '20250502' '00000200000' 'C'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(16)
 
-           STRING 'M' '0000002' '20250510' '00000075000' 'D'
+           STRING 'M' '0000025' '20250510' '00000075000' 'D'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(17)
 
-           STRING 'M' '0000003' '20250503' '00000100000' 'C'
+           STRING 'M' '0000034' '20250503' '00000100000' 'C'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(18)
 
-           STRING 'M' '0000003' '20250508' '00000050000' 'D'
+           STRING 'M' '0000034' '20250508' '00000050000' 'D'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(19)
 
-           STRING 'M' '0000004' '20250504' '00000500000' 'C'
+           STRING 'M' '0000043' '20250504' '00000500000' 'C'
                DELIMITED SIZE INTO WS-LIGNE-BUF
            MOVE WS-LIGNE-BUF TO BUFFER-LIGNE(20)
 
@@ -309,7 +316,7 @@
       * Extraire code6 et cle pour validation
            DIVIDE WS-AG-CODE BY 10 GIVING WS-CODE6
                REMAINDER WS-CODE1
-           PERFORM 3110-VALIDER-CODE-AGENCE
+           PERFORM 3110-VERIFIER-CLE-CONTROLE
 
            IF CODE-OK
                ADD 1 TO WS-NB-AGENCES
@@ -325,9 +332,10 @@
            END-IF.
 
       *----------------------------------------------------------------
-      * Validation du code agence
+      * Validation d'une cle de controle sur 7 chiffres (agence, client
+      * ou numero de compte) : cle = 7 - (code6 MOD 7)
       *----------------------------------------------------------------
-       3110-VALIDER-CODE-AGENCE.
+       3110-VERIFIER-CLE-CONTROLE.
            COMPUTE WS-RESTE = FUNCTION MOD(WS-CODE6, 7)
            COMPUTE WS-CLE-CALC = 7 - WS-RESTE
 
@@ -343,15 +351,25 @@
        3200-TRAITER-CLIENT.
            MOVE ENR-BUFFER(IDX-BUF) TO WS-ENR-CLIENT
 
-           ADD 1 TO WS-NB-CLIENTS
-           SET IDX-CLT TO WS-NB-CLIENTS
-           MOVE WS-CLT-CODE TO CODE-TCLT(IDX-CLT)
-           MOVE WS-CLT-NOM TO NOM-TCLT(IDX-CLT)
-           MOVE WS-CLT-PRENOM TO PRENOM-TCLT(IDX-CLT)
-           MOVE WS-CLT-CODEAG TO CODEAG-TCLT(IDX-CLT)
+      * Validation du numero de compte client (meme cle de controle)
+           DIVIDE WS-CLT-CODE BY 10 GIVING WS-CODE6
+               REMAINDER WS-CODE1
+           PERFORM 3110-VERIFIER-CLE-CONTROLE
 
-           DISPLAY '  [C] Client ajoute : ' WS-CLT-CODE
-               ' - ' WS-CLT-NOM WS-CLT-PRENOM.
+           IF CODE-OK
+               ADD 1 TO WS-NB-CLIENTS
+               SET IDX-CLT TO WS-NB-CLIENTS
+               MOVE WS-CLT-CODE TO CODE-TCLT(IDX-CLT)
+               MOVE WS-CLT-NOM TO NOM-TCLT(IDX-CLT)
+               MOVE WS-CLT-PRENOM TO PRENOM-TCLT(IDX-CLT)
+               MOVE WS-CLT-CODEAG TO CODEAG-TCLT(IDX-CLT)
+               DISPLAY '  [C] Client ajoute : ' WS-CLT-CODE
+                   ' - ' WS-CLT-NOM WS-CLT-PRENOM
+           ELSE
+               ADD 1 TO WS-NB-CLT-REJET
+               DISPLAY '  [C] Client REJETE : ' WS-CLT-CODE
+                   ' (numero de compte invalide)'
+           END-IF.
 
       *----------------------------------------------------------------
       * Traitement d'une ligne RIB
@@ -359,17 +377,28 @@
        3300-TRAITER-RIB.
            MOVE ENR-BUFFER(IDX-BUF) TO WS-ENR-RIB
 
-           ADD 1 TO WS-NB-RIB
-           SET IDX-RIB TO WS-NB-RIB
-           MOVE WS-RIB-CLT TO CLT-TRIB(IDX-RIB)
-           MOVE WS-RIB-CPTE TO CPTE-TRIB(IDX-RIB)
-           MOVE WS-RIB-DATE TO DATE-TRIB(IDX-RIB)
-           MOVE WS-RIB-SOLDE TO SOLDE-TRIB(IDX-RIB)
-           MOVE WS-RIB-SENS TO SENS-TRIB(IDX-RIB)
+      * Validation du numero de compte porte par le RIB
+           DIVIDE WS-RIB-CLT BY 10 GIVING WS-CODE6
+               REMAINDER WS-CODE1
+           PERFORM 3110-VERIFIER-CLE-CONTROLE
 
-           MOVE WS-RIB-SOLDE TO WS-SOLDE-E
-           DISPLAY '  [R] RIB ajoute : Client ' WS-RIB-CLT
-               ' - Solde ' WS-SOLDE-E ' ' WS-RIB-SENS.
+           IF CODE-OK
+               ADD 1 TO WS-NB-RIB
+               SET IDX-RIB TO WS-NB-RIB
+               MOVE WS-RIB-CLT TO CLT-TRIB(IDX-RIB)
+               MOVE WS-RIB-CPTE TO CPTE-TRIB(IDX-RIB)
+               MOVE WS-RIB-DATE TO DATE-TRIB(IDX-RIB)
+               MOVE WS-RIB-SOLDE TO SOLDE-TRIB(IDX-RIB)
+               MOVE WS-RIB-SENS TO SENS-TRIB(IDX-RIB)
+
+               MOVE WS-RIB-SOLDE TO WS-SOLDE-E
+               DISPLAY '  [R] RIB ajoute : Client ' WS-RIB-CLT
+                   ' - Solde ' WS-SOLDE-E ' ' WS-RIB-SENS
+           ELSE
+               ADD 1 TO WS-NB-RIB-REJET
+               DISPLAY '  [R] RIB REJETE : Client ' WS-RIB-CLT
+                   ' (numero de compte invalide)'
+           END-IF.
 
       *----------------------------------------------------------------
       * Traitement d'une ligne Mouvement
@@ -399,7 +428,9 @@
            DISPLAY 'Agences chargees  : ' WS-NB-AGENCES
            DISPLAY 'Agences rejetees  : ' WS-NB-AG-REJET
            DISPLAY 'Clients charges   : ' WS-NB-CLIENTS
+           DISPLAY 'Clients rejetes   : ' WS-NB-CLT-REJET
            DISPLAY 'RIB charges       : ' WS-NB-RIB
+           DISPLAY 'RIB rejetes       : ' WS-NB-RIB-REJET
            DISPLAY 'Mouvements charges: ' WS-NB-MVTC
            DISPLAY ' '
 
