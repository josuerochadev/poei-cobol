@@ -16,6 +16,7 @@
        01  WS-REC-LEN           PIC S9(4) COMP.
        01  WS-KEY-LEN           PIC S9(4) COMP.
        01  WS-REC-KEY           PIC 9(3).
+       01  WS-DEJA-EXISTANT     PIC X(1) VALUE 'N'.
 
        01  WS-REC-DATA.
            05  WS-CDECLT        PIC X(3).
@@ -32,6 +33,24 @@
            05  WS-POSCPT        PIC X(02).
            05  FILLER           PIC X(19).
 
+      *    Copie de l'enregistrement existant, lu avant ecriture, pour
+      *    affichage a l'operateur sans perdre les nouvelles valeurs
+       01  WS-OLD-REC-DATA      PIC X(80).
+       01  WS-OLD-REC-REDEF REDEFINES WS-OLD-REC-DATA.
+           05  WS-OLD-CDECLT    PIC X(3).
+           05  WS-OLD-CODREG    PIC 99.
+           05  WS-OLD-NATCPT    PIC 99.
+           05  WS-OLD-NOMCPT    PIC X(10).
+           05  WS-OLD-PRNCPT    PIC X(10).
+           05  WS-OLD-DTNCPT    PIC 9(8).
+           05  WS-OLD-SEXCPT    PIC X(1).
+           05  WS-OLD-APRCPT    PIC 9(2).
+           05  WS-OLD-SOCCPT    PIC X(1).
+           05  WS-OLD-ADRCPT    PIC X(10).
+           05  WS-OLD-SLDCPT    PIC 9(10).
+           05  WS-OLD-POSCPT    PIC X(02).
+           05  FILLER           PIC X(19).
+
        PROCEDURE DIVISION.
 
        MAIN-PARA.
@@ -39,6 +58,7 @@
            MOVE 80  TO WS-REC-LEN.
            MOVE 000 TO WS-REC-KEY.
            MOVE 3   TO WS-KEY-LEN.
+           MOVE 'N' TO WS-DEJA-EXISTANT.
 
            EXEC CICS SEND MAP('MAP1')
                MAPSET('MAPWRIT') MAPONLY FREEKB ERASE
@@ -69,28 +89,55 @@
            MOVE SLDCPTI  TO WS-SLDCPT.
            MOVE POSCPTI  TO WS-POSCPT.
 
-           EXEC CICS WRITE FILE('FCLIENT') FROM(WS-REC-DATA)
+      *--- Verifier si un enregistrement existe deja sous cette cle,
+      *    avec UPDATE pour verrouiller l'enregistrement en vue du
+      *    REWRITE eventuel ---
+           EXEC CICS READ FILE('FCLIENT') INTO(WS-OLD-REC-DATA)
                LENGTH(WS-REC-LEN) RIDFLD(WS-REC-KEY)
-               KEYLENGTH(WS-KEY-LEN) RESP(WS-RESPCODE)
+               KEYLENGTH(WS-KEY-LEN) UPDATE RESP(WS-RESPCODE)
            END-EXEC.
 
+           IF WS-RESPCODE = DFHRESP(NORMAL)
+               MOVE 'O' TO WS-DEJA-EXISTANT
+               PERFORM DEMANDER-CONFIRMATION-ECRASEMENT
+           END-IF.
+
+           IF WS-DEJA-EXISTANT = 'O' AND FLAGERRI NOT = 'O'
+               AND FLAGERRI NOT = 'o'
+               MOVE 'ECRITURE ANNULEE PAR OPERATEUR' TO MSGINFO
+           ELSE
+               IF WS-DEJA-EXISTANT = 'O'
+                   EXEC CICS REWRITE FILE('FCLIENT') FROM(WS-REC-DATA)
+                       LENGTH(WS-REC-LEN) RESP(WS-RESPCODE)
+                   END-EXEC
+               ELSE
+                   EXEC CICS WRITE FILE('FCLIENT') FROM(WS-REC-DATA)
+                       LENGTH(WS-REC-LEN) RIDFLD(WS-REC-KEY)
+                       KEYLENGTH(WS-KEY-LEN) RESP(WS-RESPCODE)
+                   END-EXEC
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN WS-RESPCODE = DFHRESP(DUPREC)
+                       MOVE 'ECRITURE RECORD KEY DOUBLE    ' TO MSGINFO
+                   WHEN WS-RESPCODE = DFHRESP(FILENOTFOUND)
+                       MOVE 'ECRITURE FILE NOT EXIST       ' TO MSGINFO
+                   WHEN WS-RESPCODE = DFHRESP(IOERR)
+                       MOVE 'ERREUR E/S SUR LE FICHIER     ' TO MSGINFO
+                   WHEN WS-RESPCODE = DFHRESP(INVREQ)
+                       MOVE 'KEY RECORD ET RIDFLD DOIT IDEN' TO MSGINFO
+                   WHEN WS-RESPCODE = DFHRESP(NORMAL)
+                       AND WS-DEJA-EXISTANT = 'O'
+                       MOVE 'RECORD EXISTANT ECRASE        ' TO MSGINFO
+                   WHEN WS-RESPCODE = DFHRESP(NORMAL)
+                       MOVE 'ECRITURE RECORD VALIDE        ' TO MSGINFO
+               END-EVALUATE
+           END-IF.
+
            EXEC CICS SEND MAP('MAP3')
                MAPSET('MAPWRIT') MAPONLY FREEKB
            END-EXEC.
 
-           EVALUATE TRUE
-               WHEN WS-RESPCODE = DFHRESP(DUPREC)
-                   MOVE 'ECRITURE RECORD KEY DOUBLE    ' TO MSGINFO
-               WHEN WS-RESPCODE = DFHRESP(FILENOTFOUND)
-                   MOVE 'ECRITURE FILE NOT EXIST       ' TO MSGINFO
-               WHEN WS-RESPCODE = DFHRESP(IOERR)
-                   MOVE 'ERREUR E/S SUR LE FICHIER     ' TO MSGINFO
-               WHEN WS-RESPCODE = DFHRESP(INVREQ)
-                   MOVE 'KEY RECORD ET RIDFLD DOIT IDEN' TO MSGINFO
-               WHEN WS-RESPCODE = DFHRESP(NORMAL)
-                   MOVE 'ECRITURE RECORD VALIDE        ' TO MSGINFO
-           END-EVALUATE.
-
            EXEC CICS SEND MAP('MAP3')
                MAPSET('MAPWRIT') DATAONLY FREEKB
            END-EXEC.
@@ -99,3 +146,35 @@
            END-EXEC.
 
            STOP RUN.
+
+      *================================================================*
+      * Affiche l'enregistrement deja present sous la cle saisie et
+      * demande a l'operateur confirmation avant de l'ecraser
+      *================================================================*
+       DEMANDER-CONFIRMATION-ECRASEMENT.
+           MOVE 'RECORD EXISTANT - VOICI LES DON' TO MSGINFO
+           MOVE WS-OLD-CDECLT TO CDECLTO.
+           MOVE WS-OLD-CODREG TO CODREGO.
+           MOVE WS-OLD-NATCPT TO NATCPTO.
+           MOVE WS-OLD-NOMCPT TO NOMCPTO.
+           MOVE WS-OLD-PRNCPT TO PRNCPTO.
+           MOVE WS-OLD-DTNCPT TO DTNCPTO.
+           MOVE WS-OLD-SEXCPT TO SEXCPTO.
+           MOVE WS-OLD-APRCPT TO APRCPTO.
+           MOVE WS-OLD-SOCCPT TO SOCCPTO.
+           MOVE WS-OLD-ADRCPT TO ADRCPTO.
+           MOVE WS-OLD-SLDCPT TO SLDCPTO.
+           MOVE WS-OLD-POSCPT TO POSCPTO.
+
+           EXEC CICS SEND MAP('MAP2')
+               MAPSET('MAPWRIT') DATAONLY FREEKB
+           END-EXEC.
+
+           EXEC CICS SEND MAP('MAP3')
+               MAPSET('MAPWRIT') DATAONLY FREEKB
+           END-EXEC.
+
+      *    FLAGERRI = O/o pour confirmer l'ecrasement, sinon annulation
+           EXEC CICS RECEIVE MAP('MAP3')
+               MAPSET('MAPWRIT')
+           END-EXEC.
