@@ -95,8 +95,12 @@
                    EXEC CICS
                        XCTL PROGRAM('CPTEPRES')
                    END-EXEC
+               WHEN '3'
+                   EXEC CICS
+                       XCTL PROGRAM('CREDPRES')
+                   END-EXEC
                WHEN OTHER
-                   MOVE 'Choix invalide (1 ou 2)' TO MSGO
+                   MOVE 'Choix invalide (1, 2 ou 3)' TO MSGO
                    PERFORM 3000-AFFICHER-MESSAGE
            END-EVALUATE.
 
