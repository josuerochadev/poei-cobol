@@ -17,6 +17,7 @@
                88  DAO-READ        VALUE 'READ'.
                88  DAO-READ-UPD    VALUE 'UPDT'.
                88  DAO-REWRITE     VALUE 'REWT'.
+               88  DAO-WRITE       VALUE 'WRIT'.
            05  DAO-FICHIER         PIC X(8).
            05  DAO-CLE             PIC X(11).
            05  DAO-RESP            PIC 9(4).
@@ -39,6 +40,8 @@
                    PERFORM 1100-LIRE-POUR-MAJ
                WHEN DAO-REWRITE
                    PERFORM 2000-REECRIRE
+               WHEN DAO-WRITE
+                   PERFORM 3000-ECRIRE
            END-EVALUATE
 
            MOVE WS-COMMAREA TO DFHCOMMAREA
@@ -79,6 +82,19 @@
 
            PERFORM 9000-TRAITER-RESP.
 
+       3000-ECRIRE.
+
+           MOVE DAO-DATA TO WS-DATA-BUFFER
+
+           EXEC CICS
+               WRITE FILE(DAO-FICHIER)
+                     FROM(WS-DATA-BUFFER)
+                     RIDFLD(DAO-CLE)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           PERFORM 9000-TRAITER-RESP.
+
        9000-TRAITER-RESP.
 
            EVALUATE WS-RESP
