@@ -15,17 +15,22 @@
            05  DAO-ACTION          PIC X(4).
            05  DAO-FICHIER         PIC X(8).
            05  DAO-CLE             PIC X(11).
+           05  DAO-CLIENT          PIC X(6).
            05  DAO-RESP            PIC 9(4).
            05  DAO-DATA            PIC X(60).
 
        01  WS-COMMAREA.
-           05  CA-ACTION           PIC X(1).
-               88  CA-CONSULTER    VALUE 'C'.
-               88  CA-BROWSE-NEXT  VALUE 'N'.
-               88  CA-BROWSE-PREV  VALUE 'P'.
+           05  CA-ACTION             PIC X(1).
+               88  CA-CONSULTER      VALUE 'C'.
+               88  CA-BROWSE-NEXT    VALUE 'N'.
+               88  CA-BROWSE-PREV    VALUE 'P'.
+               88  CA-LISTER-CLIENT  VALUE 'L'.
+               88  CA-SUIVANT-CLIENT VALUE 'S'.
+               88  CA-CLOTURER       VALUE 'X'.
            05  CA-CODE-RETOUR      PIC 9(2).
            05  CA-MESSAGE          PIC X(50).
            05  CA-NUM-COMPTE       PIC X(11).
+           05  CA-CLIENT-RECH      PIC X(6).
            05  CA-COMPTE-DATA.
                10  CA-CLIENT       PIC X(6).
                10  CA-TYPE         PIC X(1).
@@ -35,7 +40,7 @@
                10  CA-DATEDER      PIC X(8).
 
        LINKAGE SECTION.
-       01  DFHCOMMAREA             PIC X(100).
+       01  DFHCOMMAREA             PIC X(130).
 
        PROCEDURE DIVISION.
 
@@ -51,6 +56,12 @@
                    PERFORM 2000-BROWSE-SUIVANT
                WHEN CA-BROWSE-PREV
                    PERFORM 3000-BROWSE-PRECEDENT
+               WHEN CA-LISTER-CLIENT
+                   PERFORM 4000-LISTER-PREMIER-COMPTE
+               WHEN CA-SUIVANT-CLIENT
+                   PERFORM 5000-LISTER-COMPTE-SUIVANT
+               WHEN CA-CLOTURER
+                   PERFORM 6000-CLOTURER-COMPTE
            END-EVALUATE
 
            MOVE WS-COMMAREA TO DFHCOMMAREA
@@ -139,3 +150,97 @@
 
        3000-EXIT.
            EXIT.
+
+       4000-LISTER-PREMIER-COMPTE.
+
+           INITIALIZE WS-DAO-COMMAREA
+           MOVE 'FCLI' TO DAO-ACTION
+           MOVE 'COMPTE' TO DAO-FICHIER
+           MOVE CA-CLIENT-RECH TO DAO-CLIENT
+
+           EXEC CICS
+               LINK PROGRAM('CPTEDAO')
+                    COMMAREA(WS-DAO-COMMAREA)
+           END-EXEC
+
+           IF DAO-RESP NOT = 0
+               MOVE 20 TO CA-CODE-RETOUR
+               MOVE 'Aucun compte pour ce client' TO CA-MESSAGE
+               GO TO 4000-EXIT
+           END-IF
+
+           PERFORM 1100-TRANSFERT-DONNEES.
+
+       4000-EXIT.
+           EXIT.
+
+       5000-LISTER-COMPTE-SUIVANT.
+
+           MOVE 'NCLI' TO DAO-ACTION
+           MOVE 'COMPTE' TO DAO-FICHIER
+           MOVE CA-NUM-COMPTE TO DAO-CLE
+           MOVE CA-CLIENT-RECH TO DAO-CLIENT
+
+           EXEC CICS
+               LINK PROGRAM('CPTEDAO')
+                    COMMAREA(WS-DAO-COMMAREA)
+           END-EXEC
+
+           IF DAO-RESP NOT = 0
+               MOVE 20 TO CA-CODE-RETOUR
+               MOVE 'Plus de compte pour ce client' TO CA-MESSAGE
+               GO TO 5000-EXIT
+           END-IF
+
+           PERFORM 1100-TRANSFERT-DONNEES.
+
+       5000-EXIT.
+           EXIT.
+
+       6000-CLOTURER-COMPTE.
+
+           INITIALIZE WS-DAO-COMMAREA
+           MOVE 'READ' TO DAO-ACTION
+           MOVE 'COMPTE' TO DAO-FICHIER
+           MOVE CA-NUM-COMPTE TO DAO-CLE
+
+           EXEC CICS
+               LINK PROGRAM('CPTEDAO')
+                    COMMAREA(WS-DAO-COMMAREA)
+           END-EXEC
+
+           IF DAO-RESP NOT = 0
+               MOVE 13 TO CA-CODE-RETOUR
+               MOVE 'Compte non trouve' TO CA-MESSAGE
+               GO TO 6000-EXIT
+           END-IF
+
+           MOVE DAO-DATA TO COMPTE-REC
+
+           IF CPT-SOLDE NOT = 0
+               MOVE 30 TO CA-CODE-RETOUR
+               MOVE 'Solde non nul - cloture impossible' TO CA-MESSAGE
+               GO TO 6000-EXIT
+           END-IF
+
+           INITIALIZE WS-DAO-COMMAREA
+           MOVE 'DELE' TO DAO-ACTION
+           MOVE 'COMPTE' TO DAO-FICHIER
+           MOVE CA-NUM-COMPTE TO DAO-CLE
+
+           EXEC CICS
+               LINK PROGRAM('CPTEDAO')
+                    COMMAREA(WS-DAO-COMMAREA)
+           END-EXEC
+
+           IF DAO-RESP NOT = 0
+               MOVE 99 TO CA-CODE-RETOUR
+               MOVE 'Erreur cloture compte' TO CA-MESSAGE
+               GO TO 6000-EXIT
+           END-IF
+
+           MOVE 00 TO CA-CODE-RETOUR
+           MOVE 'Compte cloture' TO CA-MESSAGE.
+
+       6000-EXIT.
+           EXIT.
