@@ -20,6 +20,8 @@
            05  CA-ACTION           PIC X(1).
                88  CA-CONSULTER    VALUE 'C'.
                88  CA-LISTER-CPT   VALUE 'L'.
+               88  CA-CREER        VALUE 'A'.
+               88  CA-MODIFIER     VALUE 'M'.
            05  CA-CODE-RETOUR      PIC 9(2).
                88  CA-OK           VALUE 00.
                88  CA-NOTFND       VALUE 13.
@@ -58,7 +60,7 @@
        1000-AFFICHER-ECRAN-VIDE.
 
            INITIALIZE CLNTMAPO
-           MOVE 'Entrez un numero client (CLI001-CLI010)'
+           MOVE 'Numero client, PF6=Creer PF7=Modifier'
                TO MSGO
 
            EXEC CICS
@@ -87,6 +89,10 @@
                    PERFORM 2100-RECHERCHER-CLIENT
                WHEN DFHPF5
                    PERFORM 2200-LISTER-COMPTES
+               WHEN DFHPF6
+                   PERFORM 2300-CREER-CLIENT
+               WHEN DFHPF7
+                   PERFORM 2400-MODIFIER-CLIENT
                WHEN DFHPF3
                    PERFORM 9000-RETOUR-MENU
                WHEN OTHER
@@ -136,7 +142,7 @@
            MOVE CA-TEL        TO TELO
            MOVE CA-DATEOUV    TO DATEOUVO
            MOVE CA-REGION     TO REGIONO
-           MOVE 'Client trouve - PF5=Voir comptes PF3=Menu'
+           MOVE 'Client trouve - PF5=Comptes PF7=Modifier PF3=Menu'
                TO MSGO
 
            EXEC CICS
@@ -162,6 +168,67 @@
        2200-EXIT.
            EXIT.
 
+       2300-CREER-CLIENT.
+
+           IF NUMCLIL = 0 OR NUMCLII = SPACES
+               MOVE 'Numero client obligatoire' TO MSGO
+               MOVE DFHBMDAR TO NUMCLIA
+               PERFORM 3000-AFFICHER-MESSAGE
+               GO TO 2300-EXIT
+           END-IF
+
+           INITIALIZE WS-COMMAREA
+           SET CA-CREER TO TRUE
+           MOVE NUMCLII  TO CA-NUM-CLIENT
+           MOVE NOMI     TO CA-NOM
+           MOVE PRENOMI  TO CA-PRENOM
+           MOVE ADRESSEI TO CA-ADRESSE
+           MOVE VILLEI   TO CA-VILLE
+           MOVE CPOSTI   TO CA-CODEPOST
+           MOVE TELI     TO CA-TEL
+           MOVE DATEOUVI TO CA-DATEOUV
+           MOVE REGIONI  TO CA-REGION
+
+           EXEC CICS
+               LINK PROGRAM('CLNTTRT')
+                    COMMAREA(WS-COMMAREA)
+           END-EXEC
+
+           MOVE CA-MESSAGE TO MSGO
+           PERFORM 3000-AFFICHER-MESSAGE.
+
+       2300-EXIT.
+           EXIT.
+
+       2400-MODIFIER-CLIENT.
+
+           IF CA-NUM-CLIENT = SPACES
+               MOVE 'Recherchez un client d''abord' TO MSGO
+               PERFORM 3000-AFFICHER-MESSAGE
+               GO TO 2400-EXIT
+           END-IF
+
+           SET CA-MODIFIER TO TRUE
+           MOVE NOMI     TO CA-NOM
+           MOVE PRENOMI  TO CA-PRENOM
+           MOVE ADRESSEI TO CA-ADRESSE
+           MOVE VILLEI   TO CA-VILLE
+           MOVE CPOSTI   TO CA-CODEPOST
+           MOVE TELI     TO CA-TEL
+           MOVE DATEOUVI TO CA-DATEOUV
+           MOVE REGIONI  TO CA-REGION
+
+           EXEC CICS
+               LINK PROGRAM('CLNTTRT')
+                    COMMAREA(WS-COMMAREA)
+           END-EXEC
+
+           MOVE CA-MESSAGE TO MSGO
+           PERFORM 3000-AFFICHER-MESSAGE.
+
+       2400-EXIT.
+           EXIT.
+
        3000-AFFICHER-MESSAGE.
 
            EXEC CICS
