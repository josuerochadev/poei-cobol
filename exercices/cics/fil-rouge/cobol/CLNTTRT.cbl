@@ -21,6 +21,8 @@
        01  WS-COMMAREA.
            05  CA-ACTION           PIC X(1).
                88  CA-CONSULTER    VALUE 'C'.
+               88  CA-CREER        VALUE 'A'.
+               88  CA-MODIFIER     VALUE 'M'.
            05  CA-CODE-RETOUR      PIC 9(2).
            05  CA-MESSAGE          PIC X(50).
            05  CA-NUM-CLIENT       PIC X(6).
@@ -44,9 +46,14 @@
            MOVE DFHCOMMAREA TO WS-COMMAREA
            MOVE 00 TO CA-CODE-RETOUR
 
-           IF CA-CONSULTER
-               PERFORM 1000-CONSULTER-CLIENT
-           END-IF
+           EVALUATE TRUE
+               WHEN CA-CONSULTER
+                   PERFORM 1000-CONSULTER-CLIENT
+               WHEN CA-CREER
+                   PERFORM 2000-CREER-CLIENT
+               WHEN CA-MODIFIER
+                   PERFORM 3000-MODIFIER-CLIENT
+           END-EVALUATE
 
            MOVE WS-COMMAREA TO DFHCOMMAREA
            EXEC CICS RETURN END-EXEC.
@@ -87,3 +94,96 @@
 
        1000-EXIT.
            EXIT.
+
+       2000-CREER-CLIENT.
+
+           INITIALIZE WS-DAO-COMMAREA
+           MOVE 'WRIT' TO DAO-ACTION
+           MOVE 'CLIENT' TO DAO-FICHIER
+           MOVE CA-NUM-CLIENT TO DAO-CLE
+
+           MOVE CA-NUM-CLIENT TO CLI-NUM
+           MOVE CA-NOM        TO CLI-NOM
+           MOVE CA-PRENOM     TO CLI-PRENOM
+           MOVE CA-ADRESSE    TO CLI-ADRESSE
+           MOVE CA-VILLE      TO CLI-VILLE
+           MOVE CA-CODEPOST   TO CLI-CODEPOST
+           MOVE CA-TEL        TO CLI-TEL
+           MOVE CA-DATEOUV    TO CLI-DATEOUV
+           MOVE CA-REGION     TO CLI-REGION
+           MOVE CLIENT-REC    TO DAO-DATA
+
+           EXEC CICS
+               LINK PROGRAM('CLNTDAO')
+                    COMMAREA(WS-DAO-COMMAREA)
+           END-EXEC
+
+           IF DAO-RESP NOT = 0
+               IF DAO-RESP = 14
+                   MOVE 14 TO CA-CODE-RETOUR
+                   MOVE 'Client deja existant' TO CA-MESSAGE
+               ELSE
+                   MOVE 99 TO CA-CODE-RETOUR
+                   MOVE 'Erreur creation client' TO CA-MESSAGE
+               END-IF
+               GO TO 2000-EXIT
+           END-IF
+
+           MOVE 00 TO CA-CODE-RETOUR
+           MOVE 'Client cree' TO CA-MESSAGE.
+
+       2000-EXIT.
+           EXIT.
+
+       3000-MODIFIER-CLIENT.
+
+           INITIALIZE WS-DAO-COMMAREA
+           MOVE 'UPDT' TO DAO-ACTION
+           MOVE 'CLIENT' TO DAO-FICHIER
+           MOVE CA-NUM-CLIENT TO DAO-CLE
+
+           EXEC CICS
+               LINK PROGRAM('CLNTDAO')
+                    COMMAREA(WS-DAO-COMMAREA)
+           END-EXEC
+
+           IF DAO-RESP NOT = 0
+               IF DAO-RESP = 13
+                   MOVE 13 TO CA-CODE-RETOUR
+                   MOVE 'Client non trouve' TO CA-MESSAGE
+               ELSE
+                   MOVE 99 TO CA-CODE-RETOUR
+                   MOVE 'Erreur lecture client' TO CA-MESSAGE
+               END-IF
+               GO TO 3000-EXIT
+           END-IF
+
+           MOVE DAO-DATA TO CLIENT-REC
+           MOVE CA-NOM      TO CLI-NOM
+           MOVE CA-PRENOM   TO CLI-PRENOM
+           MOVE CA-ADRESSE  TO CLI-ADRESSE
+           MOVE CA-VILLE    TO CLI-VILLE
+           MOVE CA-CODEPOST TO CLI-CODEPOST
+           MOVE CA-TEL      TO CLI-TEL
+           MOVE CA-DATEOUV  TO CLI-DATEOUV
+           MOVE CA-REGION   TO CLI-REGION
+
+           MOVE 'REWT' TO DAO-ACTION
+           MOVE CLIENT-REC TO DAO-DATA
+
+           EXEC CICS
+               LINK PROGRAM('CLNTDAO')
+                    COMMAREA(WS-DAO-COMMAREA)
+           END-EXEC
+
+           IF DAO-RESP NOT = 0
+               MOVE 99 TO CA-CODE-RETOUR
+               MOVE 'Erreur mise a jour client' TO CA-MESSAGE
+               GO TO 3000-EXIT
+           END-IF
+
+           MOVE 00 TO CA-CODE-RETOUR
+           MOVE 'Client modifie' TO CA-MESSAGE.
+
+       3000-EXIT.
+           EXIT.
