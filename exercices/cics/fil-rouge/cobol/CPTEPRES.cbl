@@ -17,16 +17,20 @@
        01  WS-RESP                 PIC S9(8) COMP.
 
        01  WS-COMMAREA.
-           05  CA-ACTION           PIC X(1).
-               88  CA-CONSULTER    VALUE 'C'.
-               88  CA-BROWSE-NEXT  VALUE 'N'.
-               88  CA-BROWSE-PREV  VALUE 'P'.
+           05  CA-ACTION             PIC X(1).
+               88  CA-CONSULTER      VALUE 'C'.
+               88  CA-BROWSE-NEXT    VALUE 'N'.
+               88  CA-BROWSE-PREV    VALUE 'P'.
+               88  CA-LISTER-CLIENT  VALUE 'L'.
+               88  CA-SUIVANT-CLIENT VALUE 'S'.
+               88  CA-CLOTURER       VALUE 'X'.
            05  CA-CODE-RETOUR      PIC 9(2).
                88  CA-OK           VALUE 00.
                88  CA-NOTFND       VALUE 13.
                88  CA-ENDFILE      VALUE 20.
            05  CA-MESSAGE          PIC X(50).
            05  CA-NUM-COMPTE       PIC X(11).
+           05  CA-CLIENT-RECH      PIC X(6).
            05  CA-COMPTE-DATA.
                10  CA-CLIENT       PIC X(6).
                10  CA-TYPE         PIC X(1).
@@ -36,7 +40,7 @@
                10  CA-DATEDER      PIC X(8).
 
        LINKAGE SECTION.
-       01  DFHCOMMAREA             PIC X(100).
+       01  DFHCOMMAREA             PIC X(130).
 
        PROCEDURE DIVISION.
 
@@ -88,6 +92,12 @@
                    PERFORM 2200-COMPTE-PRECEDENT
                WHEN DFHPF8
                    PERFORM 2300-COMPTE-SUIVANT
+               WHEN DFHPF9
+                   PERFORM 2400-LISTER-COMPTES-CLIENT
+               WHEN DFHPF10
+                   PERFORM 2500-COMPTE-CLIENT-SUIVANT
+               WHEN DFHPF11
+                   PERFORM 2600-CLOTURER-COMPTE
                WHEN DFHPF3
                    PERFORM 9000-RETOUR-MENU
                WHEN OTHER
@@ -135,7 +145,7 @@
            MOVE CA-SOLDE      TO SOLDEO
            MOVE CA-DATEOUV    TO DATEOUVO
            MOVE CA-DATEDER    TO DATEDERO
-           MOVE 'Compte trouve - PF7/PF8=Nav PF3=Menu'
+           MOVE 'Compte trouve - PF7/8=Nav PF9/10=Client PF11=Cloture'
                TO MSGO
 
            EXEC CICS
@@ -195,6 +205,93 @@
        2300-EXIT.
            EXIT.
 
+       2400-LISTER-COMPTES-CLIENT.
+
+           IF NUMCPTL = 0 OR NUMCPTI = SPACES
+               MOVE 'Numero client obligatoire (saisir 6 car.)'
+                   TO MSGO
+               MOVE DFHBMDAR TO NUMCPTA
+               PERFORM 3000-AFFICHER-MESSAGE
+               GO TO 2400-EXIT
+           END-IF
+
+           INITIALIZE WS-COMMAREA
+           SET CA-LISTER-CLIENT TO TRUE
+           MOVE NUMCPTI(1:6) TO CA-CLIENT-RECH
+
+           EXEC CICS
+               LINK PROGRAM('CPTETRT')
+                    COMMAREA(WS-COMMAREA)
+           END-EXEC
+
+           IF CA-OK
+               PERFORM 2110-AFFICHER-RESULTAT
+           ELSE
+               MOVE CA-MESSAGE TO MSGO
+               PERFORM 3000-AFFICHER-MESSAGE
+           END-IF.
+
+       2400-EXIT.
+           EXIT.
+
+       2500-COMPTE-CLIENT-SUIVANT.
+
+           IF CA-NUM-COMPTE = SPACES OR CA-CLIENT-RECH = SPACES
+               MOVE 'Listez d''abord les comptes d''un client' TO MSGO
+               PERFORM 3000-AFFICHER-MESSAGE
+               GO TO 2500-EXIT
+           END-IF
+
+           SET CA-SUIVANT-CLIENT TO TRUE
+
+           EXEC CICS
+               LINK PROGRAM('CPTETRT')
+                    COMMAREA(WS-COMMAREA)
+           END-EXEC
+
+           IF CA-OK
+               PERFORM 2110-AFFICHER-RESULTAT
+           ELSE
+               MOVE CA-MESSAGE TO MSGO
+               PERFORM 3000-AFFICHER-MESSAGE
+           END-IF.
+
+       2500-EXIT.
+           EXIT.
+
+       2600-CLOTURER-COMPTE.
+
+           IF CA-NUM-COMPTE = SPACES
+               MOVE 'Recherchez un compte d''abord' TO MSGO
+               PERFORM 3000-AFFICHER-MESSAGE
+               GO TO 2600-EXIT
+           END-IF
+
+           SET CA-CLOTURER TO TRUE
+
+           EXEC CICS
+               LINK PROGRAM('CPTETRT')
+                    COMMAREA(WS-COMMAREA)
+           END-EXEC
+
+           IF CA-OK
+               INITIALIZE WS-COMMAREA
+               INITIALIZE CPTEMAPO
+               MOVE 'Compte cloture' TO MSGO
+               EXEC CICS
+                   SEND MAP('CPTEMAP')
+                        MAPSET('CPTESET')
+                        FROM(CPTEMAPO)
+                        ERASE
+               END-EXEC
+           ELSE
+               MOVE CA-MESSAGE TO MSGO
+               PERFORM 3000-AFFICHER-MESSAGE
+           END-IF.
+
+       2600-EXIT.
+           EXIT.
+
        3000-AFFICHER-MESSAGE.
 
            EXEC CICS
