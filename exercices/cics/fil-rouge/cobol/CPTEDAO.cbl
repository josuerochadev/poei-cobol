@@ -12,19 +12,24 @@
        01  WS-RESP                 PIC S9(8) COMP.
        01  WS-DATA-BUFFER          PIC X(60).
        01  WS-CLE                  PIC X(11).
+       01  WS-TROUVE-CLI           PIC 9(01) VALUE 0.
 
        01  WS-COMMAREA.
            05  DAO-ACTION          PIC X(4).
                88  DAO-READ        VALUE 'READ'.
                88  DAO-NEXT        VALUE 'NEXT'.
                88  DAO-PREV        VALUE 'PREV'.
+               88  DAO-FIRST-CLI   VALUE 'FCLI'.
+               88  DAO-NEXT-CLI    VALUE 'NCLI'.
+               88  DAO-DELETE      VALUE 'DELE'.
            05  DAO-FICHIER         PIC X(8).
            05  DAO-CLE             PIC X(11).
+           05  DAO-CLIENT          PIC X(6).
            05  DAO-RESP            PIC 9(4).
            05  DAO-DATA            PIC X(60).
 
        LINKAGE SECTION.
-       01  DFHCOMMAREA             PIC X(90).
+       01  DFHCOMMAREA             PIC X(100).
 
        PROCEDURE DIVISION.
 
@@ -40,6 +45,12 @@
                    PERFORM 2000-LIRE-SUIVANT
                WHEN DAO-PREV
                    PERFORM 3000-LIRE-PRECEDENT
+               WHEN DAO-FIRST-CLI
+                   PERFORM 4000-LIRE-PREMIER-CLIENT
+               WHEN DAO-NEXT-CLI
+                   PERFORM 5000-LIRE-SUIVANT-CLIENT
+               WHEN DAO-DELETE
+                   PERFORM 6000-SUPPRIMER
            END-EVALUATE
 
            MOVE WS-COMMAREA TO DFHCOMMAREA
@@ -129,6 +140,117 @@
        3000-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+      * PARCOURS FILTRE PAR CLIENT (PAS D'INDEX ALTERNATIF SUR CPT-    *
+      * CLIENT : ON BALAYE LE FICHIER SEQUENTIELLEMENT EN SAUTANT LES  *
+      * ENREGISTREMENTS D'AUTRES CLIENTS)                              *
+      *----------------------------------------------------------------*
+       4000-LIRE-PREMIER-CLIENT.
+
+           MOVE LOW-VALUES TO WS-CLE
+
+           EXEC CICS
+               STARTBR FILE(DAO-FICHIER)
+                       RIDFLD(WS-CLE)
+                       GTEQ
+                       RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 20 TO DAO-RESP
+               GO TO 4000-EXIT
+           END-IF
+
+           MOVE 0 TO WS-TROUVE-CLI
+           PERFORM 4900-LIRE-SI-AUTRE-CLIENT
+               UNTIL WS-TROUVE-CLI = 1 OR WS-RESP NOT = DFHRESP(NORMAL)
+
+           EXEC CICS
+               ENDBR FILE(DAO-FICHIER)
+           END-EXEC
+
+           IF WS-TROUVE-CLI = 1
+               PERFORM 9000-TRAITER-RESP
+           ELSE
+               MOVE 20 TO DAO-RESP
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+       5000-LIRE-SUIVANT-CLIENT.
+
+           MOVE DAO-CLE TO WS-CLE
+
+           EXEC CICS
+               STARTBR FILE(DAO-FICHIER)
+                       RIDFLD(WS-CLE)
+                       GTEQ
+                       RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 20 TO DAO-RESP
+               GO TO 5000-EXIT
+           END-IF
+
+      *    SAUTER L'ENREGISTREMENT COURANT
+           EXEC CICS
+               READNEXT FILE(DAO-FICHIER)
+                        INTO(WS-DATA-BUFFER)
+                        RIDFLD(WS-CLE)
+                        RESP(WS-RESP)
+           END-EXEC
+
+           MOVE 0 TO WS-TROUVE-CLI
+           PERFORM 4900-LIRE-SI-AUTRE-CLIENT
+               UNTIL WS-TROUVE-CLI = 1 OR WS-RESP NOT = DFHRESP(NORMAL)
+
+           EXEC CICS
+               ENDBR FILE(DAO-FICHIER)
+           END-EXEC
+
+           IF WS-TROUVE-CLI = 1
+               PERFORM 9000-TRAITER-RESP
+           ELSE
+               MOVE 20 TO DAO-RESP
+           END-IF.
+
+       5000-EXIT.
+           EXIT.
+
+       4900-LIRE-SI-AUTRE-CLIENT.
+
+           EXEC CICS
+               READNEXT FILE(DAO-FICHIER)
+                        INTO(WS-DATA-BUFFER)
+                        RIDFLD(WS-CLE)
+                        RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               IF WS-DATA-BUFFER(12:6) = DAO-CLIENT
+                   MOVE 1 TO WS-TROUVE-CLI
+               END-IF
+           END-IF.
+
+       6000-SUPPRIMER.
+
+           EXEC CICS
+               DELETE FILE(DAO-FICHIER)
+                      RIDFLD(DAO-CLE)
+                      RESP(WS-RESP)
+           END-EXEC
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE 0 TO DAO-RESP
+               WHEN DFHRESP(NOTFND)
+                   MOVE 13 TO DAO-RESP
+               WHEN OTHER
+                   MOVE 99 TO DAO-RESP
+           END-EVALUATE.
+
        9000-TRAITER-RESP.
 
            EVALUATE WS-RESP
