@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook : CREDHIST
+      * Description : Historique des paiements de credit employe
+      * Fichier VSAM : CREDHIST (KSDS)
+      * Cle primaire : HIST-CLE (ID employe + date + heure, 20 car.)
+      * Longueur enregistrement : 30 octets
+      ******************************************************************
+       01  HIST-REC.
+           05  HIST-CLE.
+               10  HIST-ID-EMPL        PIC X(6).
+               10  HIST-DATE           PIC 9(7).
+               10  HIST-HEURE          PIC 9(7).
+           05  HIST-MONTANT-PAYE       PIC 9(7)V99 COMP-3.
+           05  HIST-RESTE-APRES        PIC 9(7)V99 COMP-3.
+      ******************************************************************
+      * Détail des champs :
+      * -----------------------------------------------------------------
+      * HIST-ID-EMPL      : Identifiant employé (clé étrangère EMPLOYE)
+      * HIST-DATE         : Date du paiement (EIBDATE)
+      * HIST-HEURE        : Heure du paiement (EIBTIME)
+      * HIST-MONTANT-PAYE : Montant versé lors de ce paiement (COMP-3)
+      * HIST-RESTE-APRES  : Reste à payer après ce paiement (COMP-3)
+      ******************************************************************
+      * Un enregistrement est créé à chaque échéance payée par
+      * CREDTRT (paragraphe 2200-ENREGISTRER-HISTORIQUE).
+      ******************************************************************
