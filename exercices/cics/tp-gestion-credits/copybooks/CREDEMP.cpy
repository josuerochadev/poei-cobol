@@ -2,11 +2,13 @@
       * Copybook : CREDEMP
       * Description : Structure enregistrement crédit employé
       * Fichier VSAM : CRE-EMP (KSDS)
-      * Clé primaire : CRD-ID-EMPL (6 caractères)
-      * Longueur enregistrement : 41 octets
+      * Clé primaire : CRD-CLE (ID employé + numéro de crédit, 8 car.)
+      * Longueur enregistrement : 43 octets
       ******************************************************************
        01  CREDIT-REC.
-           05  CRD-ID-EMPL         PIC X(6).
+           05  CRD-CLE.
+               10  CRD-ID-EMPL     PIC X(6).
+               10  CRD-NUM-CREDIT  PIC 9(2).
            05  CRD-LIBELLE         PIC X(20).
            05  CRD-MONTANT-TOTAL   PIC 9(7)V99 COMP-3.
            05  CRD-MONTANT-ECH     PIC 9(5)V99 COMP-3.
@@ -15,6 +17,8 @@
       * Détail des champs :
       * -----------------------------------------------------------------
       * CRD-ID-EMPL      : Identifiant employé (clé étrangère vers EMPLOYE)
+      * CRD-NUM-CREDIT   : Numéro de séquence du crédit pour cet employé
+      *                    (01, 02, ...) - permet plusieurs crédits actifs
       * CRD-LIBELLE      : Type de crédit (PRET AUTO, PRET IMMO, etc.)
       * CRD-MONTANT-TOTAL: Montant initial du crédit (COMP-3)
       * CRD-MONTANT-ECH  : Montant de l'échéance mensuelle (COMP-3)
@@ -24,5 +28,7 @@
       * -----------------------------------------------------------------
       * Un enregistrement CREDIT-REC existe uniquement si
       * EMP-ETAT-CRED = 'Y' dans l'enregistrement EMPLOYE correspondant.
-      * La clé CRD-ID-EMPL doit correspondre à un EMP-ID existant.
+      * CRD-ID-EMPL doit correspondre à un EMP-ID existant. Un même
+      * employé peut avoir plusieurs enregistrements (CRD-NUM-CREDIT
+      * 01, 02, ...) tant qu'au moins un crédit reste actif.
       ******************************************************************
