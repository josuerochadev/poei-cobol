@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Copybook : CREDNOTE
+      * Description : Attestation de solde d'un credit employe
+      * Fichier VSAM : CREDNOTE (KSDS)
+      * Cle primaire : NOTE-CLE (ID employe + numero credit + date +
+      *                heure, 22 car.)
+      * Longueur enregistrement : 77 octets
+      ******************************************************************
+       01  NOTE-REC.
+           05  NOTE-CLE.
+               10  NOTE-ID-EMPL        PIC X(6).
+               10  NOTE-NUM-CREDIT     PIC 9(2).
+               10  NOTE-DATE           PIC 9(7).
+               10  NOTE-HEURE          PIC 9(7).
+           05  NOTE-NOM-EMPL           PIC X(30).
+           05  NOTE-LIBELLE            PIC X(20).
+           05  NOTE-MONTANT-TOTAL      PIC 9(7)V99 COMP-3.
+      ******************************************************************
+      * Détail des champs :
+      * -----------------------------------------------------------------
+      * NOTE-ID-EMPL       : Identifiant employé (clé étrangère EMPLOYE)
+      * NOTE-NUM-CREDIT     : Numéro du crédit soldé
+      * NOTE-DATE           : Date du solde (EIBDATE)
+      * NOTE-HEURE          : Heure du solde (EIBTIME)
+      * NOTE-NOM-EMPL       : Nom de l'employé (pour impression directe)
+      * NOTE-LIBELLE        : Libellé du crédit soldé
+      * NOTE-MONTANT-TOTAL  : Montant total initial du crédit (COMP-3)
+      ******************************************************************
+      * Un enregistrement est créé chaque fois qu'un crédit atteint un
+      * reste à zéro, par CREDTRT (paragraphe 2250-GENERER-ATTESTATION).
+      * Il constitue l'attestation de solde remise à l'employé.
+      ******************************************************************
