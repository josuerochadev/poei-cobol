@@ -9,6 +9,8 @@
       * - Lecture des détails du crédit
       * - Calcul du nouveau reste après paiement
       * - Mise à jour de l'état crédit si soldé
+      * - Génération d'une attestation de solde (CREDNOTE) quand un
+      *   crédit atteint un reste à zéro
       *
       * Appel : Via LINK depuis CREDPRES
       * Auteur    : Formation CICS
@@ -23,6 +25,8 @@
       *─── Copybooks structures de données ────────────────────────────
            COPY EMPLOYE.
            COPY CREDEMP.
+           COPY CREDHIST.
+           COPY CREDNOTE.
 
       *─── COMMAREA pour appel couche données ─────────────────────────
        01  WS-DAO-COMMAREA.
@@ -30,11 +34,34 @@
                88  DAO-READ        VALUE 'READ'.
                88  DAO-READ-UPD    VALUE 'UPDT'.
                88  DAO-REWRITE     VALUE 'REWT'.
+               88  DAO-WRITE       VALUE 'WRIT'.
            05  DAO-FICHIER         PIC X(8).
-           05  DAO-CLE             PIC X(6).
+           05  DAO-CLE             PIC X(22).
            05  DAO-RESP            PIC 9(4).
            05  DAO-DATA            PIC X(100).
 
+      *─── Montant effectivement imputé au crédit lors d'un paiement ──
+       01  WS-MONTANT-A-PAYER      PIC 9(7)V99 VALUE 0.
+
+      *─── Clé de recherche CREDEMP (employé + numéro de crédit) ──────
+       01  WS-CLE-RECHERCHE.
+           05  WS-CLE-ID-EMPL       PIC X(6).
+           05  WS-CLE-NUM-CRED      PIC 9(2).
+
+      *─── Compteur de parcours des crédits d'un employé ──────────────
+       01  WS-IDX-CRED              PIC 9(2).
+
+      *─── Indicateur : un crédit de l'employé reste-t-il dû ? ────────
+       01  WS-CREDIT-RESTANT        PIC 9(1) VALUE 0.
+           88  CREDIT-RESTANT-TROUVE VALUE 1.
+
+      *─── Crédit venant d'être payé (sauvegardé avant 2150, qui relit
+      *    et écrase CREDIT-REC/WS-CLE-NUM-CRED en parcourant les
+      *    autres crédits de l'employé) ─────────────────────────────
+       01  WS-PAYE-NUM-CRED          PIC 9(2).
+       01  WS-PAYE-LIBELLE           PIC X(20).
+       01  WS-PAYE-MONTANT-TOTAL     PIC 9(7)V99 COMP-3.
+
       *─── COMMAREA échange avec couche présentation ──────────────────
        01  WS-COMMAREA.
            05  CA-ACTION           PIC X(1).
@@ -47,6 +74,8 @@
                88  CA-ERREUR       VALUE 99.
            05  CA-MESSAGE          PIC X(60).
            05  CA-ID-EMPL          PIC X(6).
+           05  CA-MONTANT-PAIEMENT PIC 9(7)V99.
+           05  CA-NUM-CREDIT       PIC 9(2).
            05  CA-EMPLOYE-DATA.
                10  CA-NAME         PIC X(30).
                10  CA-DEPT         PIC X(10).
@@ -57,9 +86,16 @@
                10  CA-MONTANT-TOT  PIC 9(7)V99.
                10  CA-MONTANT-ECH  PIC 9(5)V99.
                10  CA-RESTE        PIC 9(7)V99.
+           05  CA-NB-CREDITS       PIC 9(2).
+           05  CA-TAB-CREDIT OCCURS 5 TIMES.
+               10  CA-TAB-NUM          PIC 9(2).
+               10  CA-TAB-LIBELLE      PIC X(20).
+               10  CA-TAB-MONTANT-TOT  PIC 9(7)V99.
+               10  CA-TAB-MONTANT-ECH  PIC 9(5)V99.
+               10  CA-TAB-RESTE        PIC 9(7)V99.
 
        LINKAGE SECTION.
-       01  DFHCOMMAREA             PIC X(150).
+       01  DFHCOMMAREA             PIC X(500).
 
        PROCEDURE DIVISION.
 
@@ -137,26 +173,52 @@
            EXIT.
 
       ******************************************************************
-      * 1100-LIRE-CREDIT : Lecture des informations crédit
+      * 1100-LIRE-CREDIT : Lecture des crédits de l'employé (1 à n)
+      * Un employé peut avoir plusieurs crédits (CRD-NUM-CREDIT
+      * 01, 02, ...) : on les lit un par un jusqu'au premier manquant,
+      * et on alimente CA-TAB-CREDIT pour la navigation en présentation.
       ******************************************************************
        1100-LIRE-CREDIT.
 
-           SET DAO-READ TO TRUE
-           MOVE 'CREDEMP' TO DAO-FICHIER
-           MOVE CA-ID-EMPL TO DAO-CLE
-
-           EXEC CICS
-               LINK PROGRAM('CREDDAO')
-                    COMMAREA(WS-DAO-COMMAREA)
-                    LENGTH(LENGTH OF WS-DAO-COMMAREA)
-           END-EXEC
+           MOVE 0 TO CA-NB-CREDITS
+           INITIALIZE CA-CREDIT-DATA
+           MOVE CA-ID-EMPL TO WS-CLE-ID-EMPL
+
+           PERFORM VARYING WS-IDX-CRED FROM 1 BY 1
+                   UNTIL WS-IDX-CRED > 5
+                      OR CA-NB-CREDITS < WS-IDX-CRED - 1
+
+               MOVE WS-IDX-CRED TO WS-CLE-NUM-CRED
+               MOVE WS-CLE-RECHERCHE TO DAO-CLE
+               SET DAO-READ TO TRUE
+               MOVE 'CREDEMP' TO DAO-FICHIER
+
+               EXEC CICS
+                   LINK PROGRAM('CREDDAO')
+                        COMMAREA(WS-DAO-COMMAREA)
+                        LENGTH(LENGTH OF WS-DAO-COMMAREA)
+               END-EXEC
+
+               IF DAO-RESP = 0
+                   MOVE DAO-DATA TO CREDIT-REC
+                   ADD 1 TO CA-NB-CREDITS
+                   MOVE CRD-NUM-CREDIT TO CA-TAB-NUM(CA-NB-CREDITS)
+                   MOVE CRD-LIBELLE TO CA-TAB-LIBELLE(CA-NB-CREDITS)
+                   MOVE CRD-MONTANT-TOTAL
+                       TO CA-TAB-MONTANT-TOT(CA-NB-CREDITS)
+                   MOVE CRD-MONTANT-ECH
+                       TO CA-TAB-MONTANT-ECH(CA-NB-CREDITS)
+                   MOVE CRD-RESTE TO CA-TAB-RESTE(CA-NB-CREDITS)
+                   IF CA-NB-CREDITS = 1
+                       MOVE CRD-LIBELLE      TO CA-LIBELLE
+                       MOVE CRD-MONTANT-TOTAL TO CA-MONTANT-TOT
+                       MOVE CRD-MONTANT-ECH  TO CA-MONTANT-ECH
+                       MOVE CRD-RESTE        TO CA-RESTE
+                   END-IF
+               END-IF
+           END-PERFORM
 
-           IF DAO-RESP = 0
-               MOVE DAO-DATA TO CREDIT-REC
-               MOVE CRD-LIBELLE TO CA-LIBELLE
-               MOVE CRD-MONTANT-TOTAL TO CA-MONTANT-TOT
-               MOVE CRD-MONTANT-ECH TO CA-MONTANT-ECH
-               MOVE CRD-RESTE TO CA-RESTE
+           IF CA-NB-CREDITS > 0
                MOVE 00 TO CA-CODE-RETOUR
            ELSE
                MOVE 99 TO CA-CODE-RETOUR
@@ -168,11 +230,18 @@
       ******************************************************************
        2000-PAYER-ECHEANCE.
 
+      *─── Détermination du crédit concerné (par défaut le n° 1) ──────
+           MOVE CA-NUM-CREDIT TO WS-CLE-NUM-CRED
+           IF WS-CLE-NUM-CRED = 0
+               MOVE 1 TO WS-CLE-NUM-CRED
+           END-IF
+           MOVE CA-ID-EMPL TO WS-CLE-ID-EMPL
+
       *─── Lecture crédit avec verrouillage (pour mise à jour) ────────
            INITIALIZE WS-DAO-COMMAREA
            SET DAO-READ-UPD TO TRUE
            MOVE 'CREDEMP' TO DAO-FICHIER
-           MOVE CA-ID-EMPL TO DAO-CLE
+           MOVE WS-CLE-RECHERCHE TO DAO-CLE
 
            EXEC CICS
                LINK PROGRAM('CREDDAO')
@@ -188,14 +257,21 @@
 
            MOVE DAO-DATA TO CREDIT-REC
 
-      *─── RÈGLE MÉTIER : Calcul du nouveau reste ─────────────────────
-           SUBTRACT CRD-MONTANT-ECH FROM CRD-RESTE
+      *─── RÈGLE MÉTIER : montant à imputer (échéance ou montant saisi)
+           IF CA-MONTANT-PAIEMENT > 0
+               MOVE CA-MONTANT-PAIEMENT TO WS-MONTANT-A-PAYER
+           ELSE
+               MOVE CRD-MONTANT-ECH TO WS-MONTANT-A-PAYER
+           END-IF
 
-      *─── Protection contre valeurs négatives ────────────────────────
-           IF CRD-RESTE < 0
-               MOVE 0 TO CRD-RESTE
+      *─── Protection contre un paiement supérieur au reste dû ────────
+           IF WS-MONTANT-A-PAYER > CRD-RESTE
+               MOVE CRD-RESTE TO WS-MONTANT-A-PAYER
            END-IF
 
+      *─── RÈGLE MÉTIER : Calcul du nouveau reste ─────────────────────
+           SUBTRACT WS-MONTANT-A-PAYER FROM CRD-RESTE
+
       *─── Mise à jour du crédit ──────────────────────────────────────
            SET DAO-REWRITE TO TRUE
            MOVE CREDIT-REC TO DAO-DATA
@@ -212,16 +288,30 @@
                GO TO 2000-EXIT
            END-IF
 
-      *─── RÈGLE MÉTIER : Si crédit soldé, mettre à jour employé ──────
-           IF CRD-RESTE = 0
-               PERFORM 2100-SOLDER-CREDIT
+      *─── Historisation du paiement ───────────────────────────────────
+           PERFORM 2200-ENREGISTRER-HISTORIQUE
+
+      *─── Sauvegarde des donnees du credit paye (2150 relit CREDIT-REC
+      *    et WS-CLE-NUM-CRED en parcourant les autres credits) ───────
+           MOVE CRD-RESTE TO CA-RESTE
+           MOVE WS-CLE-NUM-CRED TO WS-PAYE-NUM-CRED
+           MOVE CRD-LIBELLE TO WS-PAYE-LIBELLE
+           MOVE CRD-MONTANT-TOTAL TO WS-PAYE-MONTANT-TOTAL
+
+      *─── RÈGLE MÉTIER : Si ce crédit est soldé, vérifier si l'employé
+      *    a encore un autre crédit en cours avant de le libérer ──────
+           IF CA-RESTE = 0
+               PERFORM 2150-VERIFIER-SOLDE-GLOBAL
+               IF NOT CREDIT-RESTANT-TROUVE
+                   PERFORM 2100-SOLDER-CREDIT
+               END-IF
+               PERFORM 2250-GENERER-ATTESTATION-SOLDE
            END-IF
 
       *─── Mise à jour COMMAREA pour retour ───────────────────────────
-           MOVE CRD-RESTE TO CA-RESTE
            MOVE 00 TO CA-CODE-RETOUR
 
-           IF CRD-RESTE = 0
+           IF CA-RESTE = 0 AND NOT CREDIT-RESTANT-TROUVE
                MOVE 'N' TO CA-ETAT-CRED
                MOVE 'Credit solde ! Felicitations !' TO CA-MESSAGE
            ELSE
@@ -231,6 +321,38 @@
        2000-EXIT.
            EXIT.
 
+      ******************************************************************
+      * 2150-VERIFIER-SOLDE-GLOBAL : Reste-t-il un crédit non soldé ?
+      * (un employé peut avoir plusieurs crédits ; on ne libère l'état
+      * crédit de l'employé que si tous sont à zéro)
+      ******************************************************************
+       2150-VERIFIER-SOLDE-GLOBAL.
+
+           MOVE 0 TO WS-CREDIT-RESTANT
+           MOVE CA-ID-EMPL TO WS-CLE-ID-EMPL
+
+           PERFORM VARYING WS-IDX-CRED FROM 1 BY 1
+                   UNTIL WS-IDX-CRED > 5 OR CREDIT-RESTANT-TROUVE
+
+               MOVE WS-IDX-CRED TO WS-CLE-NUM-CRED
+               MOVE WS-CLE-RECHERCHE TO DAO-CLE
+               SET DAO-READ TO TRUE
+               MOVE 'CREDEMP' TO DAO-FICHIER
+
+               EXEC CICS
+                   LINK PROGRAM('CREDDAO')
+                        COMMAREA(WS-DAO-COMMAREA)
+                        LENGTH(LENGTH OF WS-DAO-COMMAREA)
+               END-EXEC
+
+               IF DAO-RESP = 0
+                   MOVE DAO-DATA TO CREDIT-REC
+                   IF CRD-RESTE > 0
+                       MOVE 1 TO WS-CREDIT-RESTANT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
       ******************************************************************
       * 2100-SOLDER-CREDIT : Mise à jour état employé (crédit soldé)
       ******************************************************************
@@ -269,3 +391,55 @@
 
        2100-EXIT.
            EXIT.
+
+      ******************************************************************
+      * 2200-ENREGISTRER-HISTORIQUE : Trace du paiement dans CREDHIST
+      ******************************************************************
+       2200-ENREGISTRER-HISTORIQUE.
+
+           INITIALIZE HIST-REC
+           MOVE CA-ID-EMPL       TO HIST-ID-EMPL
+           MOVE EIBDATE          TO HIST-DATE
+           MOVE EIBTIME          TO HIST-HEURE
+           MOVE WS-MONTANT-A-PAYER TO HIST-MONTANT-PAYE
+           MOVE CRD-RESTE        TO HIST-RESTE-APRES
+
+           INITIALIZE WS-DAO-COMMAREA
+           SET DAO-WRITE TO TRUE
+           MOVE 'CREDHIST' TO DAO-FICHIER
+           MOVE HIST-CLE TO DAO-CLE
+           MOVE HIST-REC TO DAO-DATA
+
+           EXEC CICS
+               LINK PROGRAM('CREDDAO')
+                    COMMAREA(WS-DAO-COMMAREA)
+                    LENGTH(LENGTH OF WS-DAO-COMMAREA)
+           END-EXEC.
+
+      ******************************************************************
+      * 2250-GENERER-ATTESTATION-SOLDE : Attestation de solde (CREDNOTE)
+      * Produite dès qu'un crédit atteint un reste à zéro, qu'il reste
+      * ou non d'autres crédits en cours pour l'employé.
+      ******************************************************************
+       2250-GENERER-ATTESTATION-SOLDE.
+
+           INITIALIZE NOTE-REC
+           MOVE CA-ID-EMPL          TO NOTE-ID-EMPL
+           MOVE WS-PAYE-NUM-CRED    TO NOTE-NUM-CREDIT
+           MOVE EIBDATE             TO NOTE-DATE
+           MOVE EIBTIME             TO NOTE-HEURE
+           MOVE CA-NAME             TO NOTE-NOM-EMPL
+           MOVE WS-PAYE-LIBELLE     TO NOTE-LIBELLE
+           MOVE WS-PAYE-MONTANT-TOTAL TO NOTE-MONTANT-TOTAL
+
+           INITIALIZE WS-DAO-COMMAREA
+           SET DAO-WRITE TO TRUE
+           MOVE 'CREDNOTE' TO DAO-FICHIER
+           MOVE NOTE-CLE TO DAO-CLE
+           MOVE NOTE-REC TO DAO-DATA
+
+           EXEC CICS
+               LINK PROGRAM('CREDDAO')
+                    COMMAREA(WS-DAO-COMMAREA)
+                    LENGTH(LENGTH OF WS-DAO-COMMAREA)
+           END-EXEC.
