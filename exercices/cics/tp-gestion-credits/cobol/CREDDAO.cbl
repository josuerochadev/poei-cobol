@@ -38,12 +38,12 @@
                88  DAO-WRITE       VALUE 'WRIT'.
                88  DAO-DELETE      VALUE 'DELT'.
            05  DAO-FICHIER         PIC X(8).
-           05  DAO-CLE             PIC X(6).
+           05  DAO-CLE             PIC X(22).
            05  DAO-RESP            PIC 9(4).
            05  DAO-DATA            PIC X(100).
 
        LINKAGE SECTION.
-       01  DFHCOMMAREA             PIC X(122).
+       01  DFHCOMMAREA             PIC X(138).
 
        PROCEDURE DIVISION.
 
