@@ -44,6 +44,8 @@
                88  CA-ERREUR       VALUE 99.
            05  CA-MESSAGE          PIC X(60).
            05  CA-ID-EMPL          PIC X(6).
+           05  CA-MONTANT-PAIEMENT PIC 9(7)V99.
+           05  CA-NUM-CREDIT       PIC 9(2).
            05  CA-EMPLOYE-DATA.
                10  CA-NAME         PIC X(30).
                10  CA-DEPT         PIC X(10).
@@ -54,14 +56,29 @@
                10  CA-MONTANT-TOT  PIC 9(7)V99.
                10  CA-MONTANT-ECH  PIC 9(5)V99.
                10  CA-RESTE        PIC 9(7)V99.
+           05  CA-NB-CREDITS       PIC 9(2).
+           05  CA-TAB-CREDIT OCCURS 5 TIMES.
+               10  CA-TAB-NUM          PIC 9(2).
+               10  CA-TAB-LIBELLE      PIC X(20).
+               10  CA-TAB-MONTANT-TOT  PIC 9(7)V99.
+               10  CA-TAB-MONTANT-ECH  PIC 9(5)V99.
+               10  CA-TAB-RESTE        PIC 9(7)V99.
+      *─── Credit actuellement affiche (navigation PF7/PF8) : doit
+      *    voyager dans la COMMAREA, sinon il repart a 1 a chaque
+      *    pseudo-conversation et la navigation PF7/PF8 casse des
+      *    le deuxieme credit ───────────────────────────────────────
+           05  CA-IDX-CRED-AFFICHE PIC 9(2).
 
       *─── État du programme ──────────────────────────────────────────
        01  WS-ETAT                 PIC X(1) VALUE 'I'.
            88  PREMIER-PASSAGE     VALUE 'I'.
            88  SAISIE-EN-COURS     VALUE 'S'.
 
+      *─── Montant personnalisé saisi (détourne le champ ID employé) ──
+       01  WS-MONTANT-SAISI        PIC 9(7)V99.
+
        LINKAGE SECTION.
-       01  DFHCOMMAREA             PIC X(150).
+       01  DFHCOMMAREA             PIC X(500).
 
        PROCEDURE DIVISION.
 
@@ -132,13 +149,19 @@
                    PERFORM 2100-RECHERCHER-EMPLOYE
                WHEN DFHPF5
                    PERFORM 2200-PAYER-ECHEANCE
+               WHEN DFHPF6
+                   PERFORM 2250-PAYER-MONTANT-PERSONNALISE
+               WHEN DFHPF7
+                   PERFORM 2260-CREDIT-SUIVANT
+               WHEN DFHPF8
+                   PERFORM 2270-CREDIT-PRECEDENT
                WHEN DFHPF3
                    PERFORM 9000-QUITTER
                WHEN DFHCLEAR
                    PERFORM 1000-AFFICHER-ECRAN-VIDE
                WHEN OTHER
                    MOVE 'Touche non autorisee - Utilisez ENTER, PF3, PF5
-      -               ' TO MSGO
+      -               , PF6, PF7/8' TO MSGO
                    PERFORM 3000-AFFICHER-MESSAGE
            END-EVALUATE.
 
@@ -169,6 +192,7 @@
 
       *─── Appel de la couche traitement ──────────────────────────────
            INITIALIZE WS-COMMAREA
+           MOVE 1 TO CA-IDX-CRED-AFFICHE
            SET CA-CONSULTER TO TRUE
            MOVE IDEMPLI TO CA-ID-EMPL
 
@@ -206,12 +230,23 @@
 
       *─── Affichage crédit si existant ───────────────────────────────
            IF CA-ETAT-CRED = 'Y'
-               MOVE CA-LIBELLE     TO LIBCREDO
-               MOVE CA-MONTANT-TOT TO MTTOTALO
-               MOVE CA-MONTANT-ECH TO MTECHO
-               MOVE CA-RESTE       TO RESTEO
-               MOVE 'Credit actif - Appuyez PF5 pour payer une echeance
+               IF CA-IDX-CRED-AFFICHE = 0
+                  OR CA-IDX-CRED-AFFICHE > CA-NB-CREDITS
+                   MOVE 1 TO CA-IDX-CRED-AFFICHE
+               END-IF
+               MOVE CA-TAB-LIBELLE(CA-IDX-CRED-AFFICHE)     TO LIBCREDO
+               MOVE CA-TAB-MONTANT-TOT(CA-IDX-CRED-AFFICHE) TO MTTOTALO
+               MOVE CA-TAB-MONTANT-ECH(CA-IDX-CRED-AFFICHE) TO MTECHO
+               MOVE CA-TAB-RESTE(CA-IDX-CRED-AFFICHE)       TO RESTEO
+               MOVE CA-TAB-NUM(CA-IDX-CRED-AFFICHE)
+                   TO CA-NUM-CREDIT
+               IF CA-NB-CREDITS > 1
+                   MOVE 'Credit actif - PF5=Payer PF7/8=Autre credit'
+                       TO MSGO
+               ELSE
+                   MOVE 'Credit actif - Appuyez PF5 pour payer une echeance
       -               ' TO MSGO
+               END-IF
            ELSE
                MOVE SPACES TO LIBCREDO
                MOVE 0 TO MTTOTALO MTECHO RESTEO
@@ -238,7 +273,8 @@
                GO TO 2200-EXIT
            END-IF
 
-      *─── Appel traitement pour paiement ─────────────────────────────
+      *─── Appel traitement pour paiement (échéance normale) ──────────
+           MOVE 0 TO CA-MONTANT-PAIEMENT
            SET CA-PAYER TO TRUE
 
            EXEC CICS
@@ -268,6 +304,102 @@
        2200-EXIT.
            EXIT.
 
+      ******************************************************************
+      * 2250-PAYER-MONTANT-PERSONNALISE : Paiement d'un montant libre
+      * Le montant est saisi dans le champ ID employe (detourne du
+      * champ habituel, aucun champ montant dedie dans la maquette)
+      ******************************************************************
+       2250-PAYER-MONTANT-PERSONNALISE.
+
+           IF CA-ETAT-CRED NOT = 'Y'
+               MOVE 'Aucun credit a payer pour cet employe' TO MSGO
+               PERFORM 3000-AFFICHER-MESSAGE
+               GO TO 2250-EXIT
+           END-IF
+
+           IF IDEMPLL = 0 OR IDEMPLI NOT NUMERIC
+               MOVE 'Saisissez le montant a payer dans le champ ID'
+                   TO MSGO
+               MOVE DFHBMDAR TO IDEMPLA
+               PERFORM 3000-AFFICHER-MESSAGE
+               GO TO 2250-EXIT
+           END-IF
+
+           MOVE IDEMPLI TO WS-MONTANT-SAISI
+           MOVE WS-MONTANT-SAISI TO CA-MONTANT-PAIEMENT
+           SET CA-PAYER TO TRUE
+
+           EXEC CICS
+               LINK PROGRAM('CREDTRT')
+                    COMMAREA(WS-COMMAREA)
+                    LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC
+
+           IF CA-OK
+               PERFORM 2110-AFFICHER-RESULTAT
+               IF CA-ETAT-CRED = 'N'
+                   MOVE 'FELICITATIONS ! Credit solde !' TO MSGO
+                   EXEC CICS
+                       SEND MAP('CREDMAP')
+                            MAPSET('CREDSET')
+                            FROM(CREDMAPO)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+               END-IF
+           ELSE
+               MOVE CA-MESSAGE TO MSGO
+               PERFORM 3000-AFFICHER-MESSAGE
+           END-IF.
+
+       2250-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2260-CREDIT-SUIVANT : Affiche le credit suivant de l'employe
+      * (un employe peut avoir plusieurs credits, cf. CA-TAB-CREDIT)
+      ******************************************************************
+       2260-CREDIT-SUIVANT.
+
+           IF CA-ETAT-CRED NOT = 'Y' OR CA-NB-CREDITS < 2
+               MOVE 'Pas d''autre credit pour cet employe' TO MSGO
+               PERFORM 3000-AFFICHER-MESSAGE
+               GO TO 2260-EXIT
+           END-IF
+
+           IF CA-IDX-CRED-AFFICHE < CA-NB-CREDITS
+               ADD 1 TO CA-IDX-CRED-AFFICHE
+           ELSE
+               MOVE 1 TO CA-IDX-CRED-AFFICHE
+           END-IF
+
+           PERFORM 2110-AFFICHER-RESULTAT.
+
+       2260-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2270-CREDIT-PRECEDENT : Affiche le credit precedent de l'employe
+      ******************************************************************
+       2270-CREDIT-PRECEDENT.
+
+           IF CA-ETAT-CRED NOT = 'Y' OR CA-NB-CREDITS < 2
+               MOVE 'Pas d''autre credit pour cet employe' TO MSGO
+               PERFORM 3000-AFFICHER-MESSAGE
+               GO TO 2270-EXIT
+           END-IF
+
+           IF CA-IDX-CRED-AFFICHE > 1
+               SUBTRACT 1 FROM CA-IDX-CRED-AFFICHE
+           ELSE
+               MOVE CA-NB-CREDITS TO CA-IDX-CRED-AFFICHE
+           END-IF
+
+           PERFORM 2110-AFFICHER-RESULTAT.
+
+       2270-EXIT.
+           EXIT.
+
       ******************************************************************
       * 3000-AFFICHER-MESSAGE : Affichage d'un message
       ******************************************************************
